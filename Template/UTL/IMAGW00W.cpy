@@ -8,6 +8,30 @@
            03      WRK-ABCODE               PIC  X(04) VALUE SPACES.
            03      WRK-CURRENT-TIMESTAMP    PIC  X(26).
       *----------------------------------------------------------------*
+      *      CONTROLE DE CAPTURA DE TEMPO DE RESPOSTA POR MODULO       *
+      *----------------------------------------------------------------*
+       01  WRK-SW-CAPTURA-PERFORMANCE  PIC  X(01) VALUE 'N'.
+           88      CAPTURA-PERFORMANCE-ATIVA        VALUE 'S'.
+       01  WRK-TIME-INICIO              PIC S9(15) COMP-3 VALUE ZEROS.
+       01  WRK-TIME-FIM                 PIC S9(15) COMP-3 VALUE ZEROS.
+       01  WRK-TEMPO-DECORRIDO-MS       PIC S9(09) COMP-3 VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *      CONTROLE DE VALIDACAO DE EXPIRACAO DE SESSAO              *
+      *----------------------------------------------------------------*
+       01  WRK-TIME-ATUAL               PIC S9(15) COMP-3 VALUE ZEROS.
+       01  WRK-DT-ATUAL                 PIC  9(08) VALUE ZEROS.
+       01  WRK-HR-ATUAL                 PIC  9(06) VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *   CORRELACAO ENTRE MODULOS PARA RASTREABILIDADE DA TRANSACAO   *
+      *----------------------------------------------------------------*
+       01  WRK-COD-CORRELACAO           PIC  X(14) VALUE SPACES.
+       01  WRK-COD-CORRELACAO-TASKN     PIC  9(08) VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *   CONTROLE DE RETENTATIVAS DE EXEC CICS LINK COM O MODULO      *
+      *----------------------------------------------------------------*
+       01  WRK-CONT-RETRY-LINK          PIC S9(02) COMP-3 VALUE ZEROS.
+       01  WRK-MAX-RETRY-LINK           PIC S9(02) COMP-3 VALUE +2.
+      *----------------------------------------------------------------*
       *            COMMAREA DE GESTOR DAS AREAS DE MEMORIA
       *----------------------------------------------------------------*
        01  WRK-COPY-GAM.
