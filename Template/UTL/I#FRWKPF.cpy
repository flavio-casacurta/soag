@@ -0,0 +1,35 @@
+      ******************************************************
+      *                                                    *
+      * NOME BOOK : FRWKGPRF                               *
+      * DESCRICAO : COMMAREA DE PERFORMANCE ENVIADA AO     *
+      *             FRWK1999 (BLOCO DE DADOS DO ERRO       *
+      *             QUANDO FRWKGHEA-TIPO-ERRO = 'PF')      *
+      * DATA      : 26/09/2026                             *
+      * AUTOR     : HOMI - SONDA                           *
+      * EMPRESA   : SONDA                                  *
+      * GRUPO     : TI MELHORIAS                           *
+      * COMPONENTE: FRAMEWORK ONLINE                       *
+      *                                                    *
+      ******************************************************
+      *                                                    *
+      * FRWKGPRF-HEADER.                                   *
+      *   FRWKGPRF-COD-LAYOUT      = CODIGO DE LAYOUT      *
+      *   FRWKGPRF-TAM-LAYOUT      = TAMANHO DO LAYOUT     *
+      * FRWKGPRF-REGISTRO.                                 *
+      *   FRWKGPRF-NOME-MODULO     = NOME DO MODULO/       *
+      *                              PROGRAMA MEDIDO       *
+      *   FRWKGPRF-TEMPO-MS        = TEMPO DECORRIDO NA    *
+      *                              CHAMADA, EM           *
+      *                              MILISSEGUNDOS         *
+      *                                                    *
+      ******************************************************
+      * DATA       AUTOR        MODIFICACAO                *
+      * --------   ---------    -------------------------- *
+      * DD/MM/AAAA JNNNNNN      XXXXXXXXXXXXXXXXXXXXXXXXXX *
+      ******************************************************
+       05 FRWKGPRF-HEADER.
+          07 FRWKGPRF-COD-LAYOUT PIC X(008) VALUE 'FRWKGPRF'.
+          07 FRWKGPRF-TAM-LAYOUT PIC 9(005) VALUE 030.
+       05 FRWKGPRF-REGISTRO.
+          07 FRWKGPRF-NOME-MODULO        PIC X(008).
+          07 FRWKGPRF-TEMPO-MS           PIC 9(009).
