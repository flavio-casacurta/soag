@@ -14,25 +14,63 @@
       *  FRWKGL04-COD-LAYOUT           = IDENTIFICADOR LAYOUT FRAMEWORK*        
       *  FRWKGL04-TAM-LAYOUT           = TAMANHO LAYOUT FRAMEWORK      *        
       * FRWKGL04-REGISTRO.                                             *        
-      *  FRWKGL04-BLOCO-RETORNO.                                       *        
-      *    FRWKEL04-COD-RETORNO        = CODIGO DE RETORNO             *        
-      *    FRWKEL04-COD-ERRO           = CODIGO DE ERRO                *        
-      *    FRWKEL04-MENSAGEM           = MENSAGEM DE ERRO              *        
+      *  FRWKGL04-BLOCO-RETORNO.                                       *
+      *    FRWKEL04-COD-RETORNO        = CODIGO DE RETORNO.            *
+      *                                  00 = OK; 90 = FUNCAO          *
+      *                                  REJEITADA POR FRWKEL04-PERM-  *
+      *                                  ACESSO NAO AUTORIZAR A        *
+      *                                  FRWKEL04-FUNCAO SOLICITADA    *
+      *                                  PARA O BLOCO                  *
+      *    FRWKEL04-COD-ERRO           = CODIGO DE ERRO                *
+      *    FRWKEL04-MENSAGEM           = MENSAGEM DE ERRO              *
       *  FRWKGL04-BLOCO-ENTRADA.                                       *        
       *    FRWKEL04-COD-LAYOUT           = IDENTIFICADOR DO BLOCO      *        
       *    FRWKEL04-TAM-LAYOUT           = TAMANHO DO BLOCO            *        
       *    FRWKEL04-IDENT-AREA-GLOBAL    = POINTER DA AREA GLOBAL OU   *        
       *                                    NOME DO CHANNEL             *        
-      *    FRWKEL04-FUNCAO               = FUNCAO QUE SERA EXECUTADA   *        
-      *                                    'CO' - CONSULTA             *        
-      *                                    'CL' - CONSULTAR E LIBERAR  *        
-      *                                    'CR' - CRIAR                *        
-      *                                    'AT' - ATUALIZAR            *        
-      *                                    'LI' - LIBERAR MEMORIA      *        
-      *    FRWKEL04-PERM-ACESSO          = PERMISSAO DE ACESSO.        *        
-      *                                    'C' CONSULTAR               *        
-      *                                    'A' ATUALIZAR               *        
-      *                                    'R' RESTRITO                *        
+      *    FRWKEL04-FUNCAO               = FUNCAO QUE SERA EXECUTADA   *
+      *                                    'CO' - CONSULTA             *
+      *                                    'CL' - CONSULTAR E LIBERAR  *
+      *                                    'CR' - CRIAR                *
+      *                                    'AT' - ATUALIZAR            *
+      *                                    'LI' - LIBERAR MEMORIA      *
+      *                                    'PG' - PING (VERIFICACAO DE *
+      *                                    DISPONIBILIDADE). NAO       *
+      *                                    ACESSA AREA DE MEMORIA      *
+      *                                    ALGUMA: IDENT-AREA-GLOBAL E *
+      *                                    ID-BLOCO SAO IGNORADOS E O  *
+      *                                    RETORNO E IMEDIATO COM      *
+      *                                    FRWKEL04-COD-RETORNO ZERO,  *
+      *                                    PARA USO POR ROTINAS DE     *
+      *                                    MONITORACAO.                *
+      *    FRWKEL04-AUD-LIBERACAO        = TRILHA DE AUDITORIA DA      *
+      *                                    LIBERACAO ('CL'/'LI'):      *
+      *                                    DATA/HORA E AREA LIBERADA.  *
+      *                                    IGNORADO PARA AS DEMAIS     *
+      *                                    FUNCOES.                    *
+      *      FRWKEL04-AUD-DATA           = DATA DA LIBERACAO (AAAAMMDD)*
+      *      FRWKEL04-AUD-HORA           = HORA DA LIBERACAO (HHMMSS)  *
+      *      FRWKEL04-AUD-IDENT-AREA     = AREA LIBERADA (COPIA DE     *
+      *                                    FRWKEL04-IDENT-AREA-GLOBAL  *
+      *                                    NO MOMENTO DA LIBERACAO)    *
+      *    FRWKEL04-PERM-ACESSO          = PERMISSAO DE ACESSO,        *
+      *                                    CONFERIDA CONTRA A          *
+      *                                    FRWKEL04-FUNCAO SOLICITADA  *
+      *                                    ANTES DE HONRAR O PEDIDO:   *
+      *                                    'C' CONSULTAR - SO PERMITE  *
+      *                                    'CO'/'CL'                   *
+      *                                    'A' ATUALIZAR - PERMITE     *
+      *                                    'CO'/'CL'/'CR'/'AT'/'LI'    *
+      *                                    'R' RESTRITO - SO PERMITE   *
+      *                                    'CO' (NEM 'CL', POR         *
+      *                                    LIBERAR A AREA). QUALQUER   *
+      *                                    OUTRA FUNCAO CONTRA UM      *
+      *                                    BLOCO 'R' E REJEITADA COM   *
+      *                                    FRWKEL04-RETORNO-PERM-      *
+      *                                    NEGADA, SEM EXECUTAR A      *
+      *                                    FUNCAO. 'PG' E IGNORADO     *
+      *                                    NESTA CONFERENCIA (NAO      *
+      *                                    ACESSA BLOCO ALGUM).        *
       *    FRWKEL04-IND-BLOCO            = INDICADOR BLOCO SAIDA       *        
       *                                    '1' - BLOCO DE SAIDA        *        
       *                                    '2' - BLOCO DE MENSAGENS    *        
@@ -40,6 +78,7 @@
       *                                    '4' - BLOCO POS-TRANSACAO   *        
       *                                    '5' - BLOCO RASTREABILIDADE *        
       *                                    '6' - BLOCO AUTORIZACAO     *        
+      *                                    '7' - BLOCO AUDITORIA/DELTA *        
       *                                    '9' - OUTROS                *        
       *    FRWKEL04-ID-BLOCO             = IDENT BLOCO DA FUNCAO       *        
       *  FRWKEL04-BLOCO-SAIDA.                                         *        
@@ -54,24 +93,31 @@
            07  FRWKEL04-HEADER.                                                 
               09  FRWKEL04-COD-LAYOUT              PIC X(008)                   
                   VALUE 'FRWKEL04'.                                             
-              09  FRWKEL04-TAM-LAYOUT              PIC 9(005)                   
-                  VALUE 60.                                                     
+              09  FRWKEL04-TAM-LAYOUT              PIC 9(005)
+                  VALUE 90.
            07  FRWKEL04-REGISTRO.                                               
               09  FRWKEL04-BLOCO-RETORNO.                                       
-                  11  FRWKEL04-COD-RETORNO         PIC 9(002).                  
+                  11  FRWKEL04-COD-RETORNO         PIC 9(002).
+                      88 FRWKEL04-RETORNO-OK           VALUE 00.
+                      88 FRWKEL04-RETORNO-PERM-NEGADA  VALUE 90.
                   11  FRWKEL04-COD-ERRO            PIC X(004).                  
                   11  FRWKEL04-COD-MENSAGEM        PIC X(008).                  
               09  FRWKEL04-BLOCO-ENTRADA.                                       
                   11  FRWKEL04-IDENT-AREA-GLOBAL   PIC X(016).                  
                   11  FRWKEL04-FUNCAO              PIC X(002).                  
-                      88 FRWKEL04-FUNCAO-VALIDA    VALUES                       
-                                     'CO' 'CL' 'CR' 'AT' 'LI'.                  
-                      88 FRWKEL04-FUN-CONSULTAR    VALUE 'CO'.                  
-                      88 FRWKEL04-FUN-CONS-LIBERAR VALUE 'CL'.                  
-                      88 FRWKEL04-FUN-CRIAR        VALUE 'CR'.                  
-                      88 FRWKEL04-FUN-ATUALIZAR    VALUE 'AT'.                  
-                      88 FRWKEL04-FUN-LIBERAR      VALUE 'LI'.                  
-                  11  FRWKEL04-PERM-ACESSO         PIC X(001).                  
+                      88 FRWKEL04-FUNCAO-VALIDA    VALUES
+                                     'CO' 'CL' 'CR' 'AT' 'LI' 'PG'.
+                      88 FRWKEL04-FUN-CONSULTAR    VALUE 'CO'.
+                      88 FRWKEL04-FUN-CONS-LIBERAR VALUE 'CL'.
+                      88 FRWKEL04-FUN-CRIAR        VALUE 'CR'.
+                      88 FRWKEL04-FUN-ATUALIZAR    VALUE 'AT'.
+                      88 FRWKEL04-FUN-LIBERAR      VALUE 'LI'.
+                      88 FRWKEL04-FUN-PING         VALUE 'PG'.
+                  11  FRWKEL04-AUD-LIBERACAO.
+                      13 FRWKEL04-AUD-DATA          PIC 9(008).
+                      13 FRWKEL04-AUD-HORA          PIC 9(006).
+                      13 FRWKEL04-AUD-IDENT-AREA    PIC X(016).
+                  11  FRWKEL04-PERM-ACESSO         PIC X(001).
                       88 FRWKEL04-PERM-VALIDA      VALUES                       
                                                   'C' 'A' 'R'.                  
                       88 FRWKEL04-PERM-CONSULTAR   VALUE  'C'.                  
@@ -79,13 +125,14 @@
                       88 FRWKEL04-PERM-RESTRITO    VALUE  'R'.                  
                   11  FRWKEL04-IND-BLOCO           PIC X(001).                  
                       88 FRWKEL04-IND-BL-VALIDO    VALUE                        
-                                  '1' '2' '3' '4' '5' '6' '9'.                  
+                              '1' '2' '3' '4' '5' '6' '7' '9'.                  
                       88 FRWKEL04-IND-BL-SAIDA     VALUE  '1'.                  
                       88 FRWKEL04-IND-BL-MENS      VALUE  '2'.                  
                       88 FRWKEL04-IND-BL-PERS      VALUE  '3'.                  
                       88 FRWKEL04-IND-BL-POS       VALUE  '4'.                  
                       88 FRWKEL04-IND-BL-RASTRE    VALUE  '5'.                  
                       88 FRWKEL04-IND-BL-AUTORIZ   VALUE  '6'.                  
+                      88 FRWKEL04-IND-BL-AUDITOR   VALUE  '7'.                  
                       88 FRWKEL04-IND-BL-OUTRO     VALUE  '9'.                  
                   11  FRWKEL04-ID-BLOCO            PIC X(008).                  
               09  FRWKEL04-BLOCO-ENTRADA-SAIDA.                                 
