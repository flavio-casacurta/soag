@@ -21,31 +21,38 @@
       *     ERRO-MODULO              = ERRO NO MODULO      *                    
       *     ERRO-ARQUIVO             = ERRO NO ARQUIVO     *                    
       *     ERRO-LIVRE               = ERRO LIVRE          *                    
-      *   FRWKGHEA-NOME-PROGRAMA     = NOME DO PROBRAMA    *                    
-      *   FRWKGHEA-IDEN-PARAGRAFO    = IDENT PAR‚GRAFO     *                    
+      *   FRWKGHEA-NOME-PROGRAMA     = NOME DO PROBRAMA    *
+      *   FRWKGHEA-IDEN-PARAGRAFO    = IDENT PAR‚GRAFO     *
+      *   FRWKGHEA-COD-CORRELACAO    = ID DE CORRELACAO    *
       *   FRWKGHEA-TAM-DADOS         = TAMANHO DA INFORMA- *                    
       *                                Á„O DO ERRO         *                    
       ******************************************************                    
       * DATA       AUTOR        MODIFICACAO                *                    
       * --------   ---------    -------------------------- *                    
       * DD/MM/AAAA JNNNNNN      XXXXXXXXXXXXXXXXXXXXXXXXXX *                    
+      * 26/09/2026 RNOGUEIRA    INCLUI COD-CORRELACAO E    *                    
+      *                         ERRO-PERFORMANCE          *                    
       ******************************************************                    
        09 FRWKGHEA-HEADER.                                                      
           11 FRWKGHEA-COD-LAYOUT PIC X(008) VALUE 'FRWKGHEA'.                   
-          11 FRWKGHEA-TAM-LAYOUT PIC 9(005) VALUE 58.                           
+          11 FRWKGHEA-TAM-LAYOUT PIC 9(005) VALUE 78.                           
        09 FRWKGHEA-REGISTRO.                                                    
           11 FRWKGHEA-TIPO-ERRO                 PIC X(02).                      
-             88 TIPO-ERRO-CORRETO-ONLINE        VALUE 'MQ' 'DB' 'CI'            
-                                                      'MO' 'AR' 'LI'.           
-             88 TIPO-ERRO-CORRETO-BATCH         VALUE 'MQ' 'DB'                 
-                                                      'MO' 'AR' 'LI'.           
+             88 TIPO-ERRO-CORRETO-ONLINE        VALUE 'MQ' 'DB' 'CI'
+                                                      'MO' 'AR' 'LI'
+                                                      'PF'.
+             88 TIPO-ERRO-CORRETO-BATCH         VALUE 'MQ' 'DB'
+                                                      'MO' 'AR' 'LI'
+                                                      'PF'.
              88 ERRO-MQ                         VALUE 'MQ'.                     
              88 ERRO-DB2                        VALUE 'DB'.                     
              88 ERRO-CICS                       VALUE 'CI'.                     
              88 ERRO-MODULO                     VALUE 'MO'.                     
              88 ERRO-ARQUIVO                    VALUE 'AR'.                     
              88 ERRO-LIVRE                      VALUE 'LI'.                     
+             88 ERRO-PERFORMANCE                VALUE 'PF'.                     
           11 FRWKGHEA-NOME-PROGRAMA             PIC X(08).                      
           11 FRWKGHEA-IDEN-PARAGRAFO            PIC X(30).                      
+          11 FRWKGHEA-COD-CORRELACAO            PIC X(20).                      
           11 FRWKGHEA-TAM-DADOS                 PIC 9(05).                      
 
\ No newline at end of file
