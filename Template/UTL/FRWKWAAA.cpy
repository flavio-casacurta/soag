@@ -21,6 +21,8 @@
       *  FRWKWAAA-WINFO-DADOS-IDIOM  = IDIOMA                          *
       *  FRWKWAAA-DT-LOCAL           = DATA LOCAL                      *
       *  FRWKWAAA-HR-LOCAL           = HORA LOCAL                      *
+      *  FRWKWAAA-DT-EXPIRA          = DATA DE EXPIRACAO DA SESSAO     *
+      *  FRWKWAAA-HR-EXPIRA          = HORA DE EXPIRACAO DA SESSAO     *
       *  FRWKWAAA-FLAG-MONETARIO     = FLAG MONETARIO                  *
       *  FRWKWAAA-SOLIC-MAIS-DADOS   = SOLIC MAIS DADO                 *
       *  FRWKWAAA-TIPO-USUAR         = TIPO USUARIO                    *
@@ -42,6 +44,9 @@
       *  FRWKWAAA-EMPR-OPERANTE      = EMPRESA OPERANTE DO USUARIO     *
       *  FRWKWAAA-DEPEND-OPERANTE    = DEPENDENCIA OPERANTE DO USUARIO *
       *  FRWKWAAA-NIVEL-SEGUR        = NIVEL DE SEGURANCAO DO LOGON    *
+      *  FRWKWAAA-FLAG-PERFORMANCE   = INDICADOR DE CAPTURA DE TEMPO   *
+      *                                DE RESPOSTA POR MODULO PARA A   *
+      *                                SESSAO ('S'/'N')                *
       ******************************************************************
       * DATA       AUTOR        MODIFICACAO                            *
       * --------   ---------    -------------------------------------- *
@@ -52,7 +57,7 @@
              09  FRWKWAAA-COD-LAYOUT          PIC  X(08)
                  VALUE 'FRWKWAAA'.
              09  FRWKWAAA-TAM-LAYOUT          PIC  9(05)
-                 VALUE 263.
+                 VALUE 278.
       *
           07 FRWKWAAA-REGISTRO.
              09  FRWKWAAA-CSESS-FRWK          PIC  X(32).
@@ -64,6 +69,8 @@
              09  FRWKWAAA-WINFO-DADOS-IDIOM   PIC  9(02).
              09  FRWKWAAA-DT-LOCAL            PIC  X(08).
              09  FRWKWAAA-HR-LOCAL            PIC  X(06).
+             09  FRWKWAAA-DT-EXPIRA           PIC  X(08).
+             09  FRWKWAAA-HR-EXPIRA           PIC  X(06).
              09  FRWKWAAA-FLAG-MONETARIO      PIC  X(01).
              09  FRWKWAAA-SOLIC-MAIS-DADOS    PIC  X(01).
                 88 FRWKWAAA-IDADOS-VALIDOS   VALUES
@@ -91,6 +98,9 @@
              09  FRWKWAAA-EMPR-OPERANTE       PIC  9(10).
              09  FRWKWAAA-DEPEND-OPERANTE     PIC  9(08).
              09  FRWKWAAA-NIVEL-SEGUR         PIC  9(02).
+             09  FRWKWAAA-FLAG-PERFORMANCE    PIC  X(01).
+                88 FRWKWAAA-CAPTURA-PERF-ATIVA    VALUE 'S'.
+                88 FRWKWAAA-CAPTURA-PERF-INATIVA  VALUE 'N'.
       *
       *----------------------------------------------------------------*
 
\ No newline at end of file
