@@ -17,8 +17,17 @@
       * FRWKGLAQ-REGISTRO.                                 *                    
       *  FRWKGLAQ-BLOCO-ENTRADA.                           *                    
       *   FRWKGLAQ-IDENT-AREA-GLOBAL=POINTER DA AREA GLOBAL*                    
-      *  FRWKGLAQ-BLOCO-SAIDA.                             *                    
-      *   FRWKGLAQ-PROTOCOLO       = PROTOCOLO             *                    
+      *  FRWKGLAQ-BLOCO-SAIDA.                             *
+      *   FRWKGLAQ-PROTOCOLO       = PROTOCOLO. REPASSADO  *
+      *                              PARA A COMMAREA DOS   *
+      *                              MODULOS TECNICOS/     *
+      *                              FUNCIONAIS CHAMADOS   *
+      *                              EM SEGUIDA NA MESMA    *
+      *                              TRANSACAO, PARA        *
+      *                              CORRELACIONAR OS LOGS  *
+      *                              DE UMA MESMA CADEIA    *
+      *                              DE CHAMADAS            *
+      *                                                    *
       *  FRWKGLAQ-BLOCO-RETORNO.                           *                    
       *   FRWKGLAQ-COD-RETORNO     = CÛDIGO DE RETORNO     *                    
       *   FRWKGLAQ-COD-ERRO        = CÛDIGO DE ERRO        *                    
