@@ -1,6 +1,37 @@
       *----------------------------------------------------------------*
       * PROCEDURE COMUM A TODOS OS MODULOS FUNCIONAIS BASICOS PARA     *
       *                   TRATAMENTO DE ERROS                          *
+      *----------------------------------------------------------------*
+       90600-GERAR-CORRELACAO SECTION.
+           IF WRK-COD-CORRELACAO EQUAL SPACES
+              MOVE EIBTASKN            TO WRK-COD-CORRELACAO-TASKN
+              EXEC CICS ASKTIME ABSTIME(WRK-TIME-ATUAL) END-EXEC
+              EXEC CICS FORMATTIME ABSTIME(WRK-TIME-ATUAL)
+                                   TIME(WRK-HR-ATUAL)
+              END-EXEC
+              STRING WRK-COD-CORRELACAO-TASKN DELIMITED BY SIZE
+                     WRK-HR-ATUAL             DELIMITED BY SIZE
+                INTO WRK-COD-CORRELACAO
+           END-IF.
+       90600-99-EXIT. EXIT.
+      *----------------------------------------------------------------*
+       90700-VALIDAR-SESSAO SECTION.
+           EXEC CICS ASKTIME ABSTIME(WRK-TIME-ATUAL) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WRK-TIME-ATUAL)
+                                YYYYMMDD(WRK-DT-ATUAL)
+                                TIME(WRK-HR-ATUAL)
+           END-EXEC.
+           IF FRWKWAAA-DT-EXPIRA LESS THAN WRK-DT-ATUAL
+              OR (FRWKWAAA-DT-EXPIRA EQUAL WRK-DT-ATUAL
+              AND FRWKWAAA-HR-EXPIRA LESS THAN WRK-HR-ATUAL)
+              MOVE FRWKWAAA-CSESS-FRWK  TO FRWKGLIV-PARAMETROS
+              MOVE 'IMAG9998'           TO FRWKGLIV-COD-MENSAGEM
+              MOVE FRWKWAAA-WINFO-DADOS-IDIOM
+                                        TO FRWKGLIV-IDIOMA
+              SET ERRO-LIVRE TO TRUE
+              PERFORM 91000-API-ERROR
+           END-IF.
+       90700-99-EXIT. EXIT.
       *----------------------------------------------------------------*
       *90900-ABEND-PROGRAM SECTION.
        90900-ABEND-PROGRAM SECTION.
@@ -26,8 +57,10 @@
        90900-99-EXIT. EXIT.
 
        91000-API-ERROR SECTION.
+           PERFORM 90600-GERAR-CORRELACAO.
            MOVE WRK-PARAGRAFO  TO FRWKGHEA-IDEN-PARAGRAFO.
            MOVE WRK-PROGRAM TO FRWKGHEA-NOME-PROGRAMA.
+           MOVE WRK-COD-CORRELACAO TO FRWKGHEA-COD-CORRELACAO.
            EVALUATE TRUE
            WHEN ERRO-DB2
                 MOVE FRWKGDB2-TAM-LAYOUT      TO FRWKGHEA-TAM-DADOS
@@ -46,6 +79,8 @@
                 MOVE FRWKGMOD-TAM-LAYOUT      TO FRWKGHEA-TAM-DADOS
                 MOVE WRK-AREA-ERRO-MOD        TO WRK-BLOCO-INF-ERRO
            WHEN ERRO-LIVRE
+                MOVE FRWKWAAA-WINFO-DADOS-IDIOM
+                                              TO FRWKGLIV-IDIOMA
                 MOVE FRWKGLIV-TAM-LAYOUT      TO FRWKGHEA-TAM-DADOS
                 MOVE WRK-AREA-ERRO-LIV        TO WRK-BLOCO-INF-ERRO
            WHEN OTHER
@@ -62,6 +97,26 @@
            PERFORM 99990-RETURN.
        91000-99-EXIT. EXIT.
 
+       91500-API-PERFORMANCE SECTION.
+           PERFORM 90600-GERAR-CORRELACAO.
+           MOVE WRK-PARAGRAFO  TO FRWKGHEA-IDEN-PARAGRAFO.
+           MOVE WRK-PROGRAM TO FRWKGHEA-NOME-PROGRAMA.
+           MOVE WRK-COD-CORRELACAO TO FRWKGHEA-COD-CORRELACAO.
+           SET ERRO-PERFORMANCE TO TRUE.
+           MOVE WRK-MODULO               TO FRWKGPRF-NOME-MODULO.
+           MOVE WRK-TEMPO-DECORRIDO-MS   TO FRWKGPRF-TEMPO-MS.
+           MOVE FRWKGPRF-TAM-LAYOUT      TO FRWKGHEA-TAM-DADOS.
+           MOVE WRK-AREA-ERRO-PRF        TO WRK-BLOCO-INF-ERRO.
+           EXEC CICS LINK PROGRAM  ('FRWK1999')
+                          COMMAREA (WRK-AREA-ERRO)
+                          LENGTH   (LENGTH OF WRK-AREA-ERRO)
+                          NOHANDLE
+           END-EXEC.
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)
+              CONTINUE
+           END-IF.
+       91500-99-EXIT. EXIT.
+
        99990-RETURN SECTION.
            EXEC CICS RETURN END-EXEC.
            IF EIBRESP EQUAL DFHRESP(NORMAL)
