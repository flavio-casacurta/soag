@@ -20,7 +20,11 @@
            03  WRK-AREA-ERRO-MOD.                                               
            COPY 'I#FRWKMD'.                                                     
                                                                                 
-       01  WRK-COPY-LIV.                                                        
-           03  WRK-AREA-ERRO-LIV.                                               
-           COPY 'I#FRWKLI'.                                                     
+       01  WRK-COPY-LIV.
+           03  WRK-AREA-ERRO-LIV.
+           COPY 'I#FRWKLI'.
+
+       01  WRK-COPY-PRF.
+           03  WRK-AREA-ERRO-PRF.
+           COPY 'I#FRWKPF'.                                                     
 
\ No newline at end of file
