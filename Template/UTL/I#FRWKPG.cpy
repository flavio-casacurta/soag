@@ -0,0 +1,69 @@
+      ******************************************************
+      *                                                    *
+      * NOME BOOK : FRWKGPUR                               *
+      * DESCRICAO : COMMAREA DA ROTINA DE RETENCAO/PURGA   *
+      *             DO LOG DE ERRO GRAVADO PELO FRWK1999/  *
+      *             FRWK2999 (FRWKGHEA/FRWKGLIV)           *
+      * DATA      : 09/08/2026                             *
+      * AUTOR     : HOMI - SONDA                           *
+      * EMPRESA   : SONDA                                  *
+      * GRUPO     : TI MELHORIAS                           *
+      * COMPONENTE: FRAMEWORK ONLINE                       *
+      *                                                    *
+      ******************************************************
+      *                                                    *
+      * FRWKGPUR-HEADER.                                   *
+      *   FRWKGPUR-COD-LAYOUT      = CODIGO DE LAYOUT      *
+      *   FRWKGPUR-TAM-LAYOUT      = TAMANHO DO LAYOUT     *
+      * FRWKGPUR-REGISTRO.                                 *
+      *  FRWKGPUR-BLOCO-ENTRADA.                           *
+      *   FRWKGPUR-FUNCAO          = FUNCAO A EXECUTAR:    *
+      *                              'C' - CONSULTAR QTDE  *
+      *                              DE REGISTROS COM MAIS *
+      *                              DE FRWKGPUR-DIAS-      *
+      *                              RETENCAO DIAS, SEM     *
+      *                              APAGAR NADA            *
+      *                              'P' - PURGAR (APAGAR)  *
+      *                              OS REGISTROS COM MAIS  *
+      *                              DE FRWKGPUR-DIAS-      *
+      *                              RETENCAO DIAS          *
+      *   FRWKGPUR-DIAS-RETENCAO   = QTDE DE DIAS A MANTER *
+      *                              NO LOG (CONFIGURAVEL   *
+      *                              PELO CHAMADOR, NAO     *
+      *                              FIXO NESTA COPY)       *
+      *   FRWKGPUR-SIMULACAO       = 'S' NAO APAGA NADA,    *
+      *                              APENAS RETORNA A QTDE  *
+      *                              QUE SERIA PURGADA;     *
+      *                              'N' EXECUCAO REAL       *
+      *  FRWKGPUR-BLOCO-SAIDA.                              *
+      *   FRWKGPUR-QTD-REGISTROS   = QTDE DE REGISTROS      *
+      *                              ENCONTRADOS (FUNCAO C) *
+      *                              OU EFETIVAMENTE        *
+      *                              PURGADOS (FUNCAO P)    *
+      *   FRWKGPUR-COD-RETORNO     = CODIGO DE RETORNO      *
+      *                              (ZERO = OK)             *
+      *   FRWKGPUR-COD-ERRO        = CODIGO DE ERRO         *
+      *   FRWKGPUR-COD-MENSAGEM    = CODIGO DA MENSAGEM     *
+      *                                                    *
+      ******************************************************
+      * DATA       AUTOR        MODIFICACAO                *
+      * --------   ---------    -------------------------- *
+      * DD/MM/AAAA JNNNNNN      XXXXXXXXXXXXXXXXXXXXXXXXXX *
+      ******************************************************
+       05 FRWKGPUR-HEADER.
+          07 FRWKGPUR-COD-LAYOUT PIC X(008) VALUE 'FRWKGPUR'.
+          07 FRWKGPUR-TAM-LAYOUT PIC 9(005) VALUE 043.
+       05 FRWKGPUR-REGISTRO.
+          07 FRWKGPUR-BLOCO-ENTRADA.
+             09 FRWKGPUR-FUNCAO             PIC X(001).
+                88 FRWKGPUR-FUNCAO-VALIDA   VALUES 'C' 'P'.
+                88 FRWKGPUR-FUN-CONSULTAR   VALUE  'C'.
+                88 FRWKGPUR-FUN-PURGAR      VALUE  'P'.
+             09 FRWKGPUR-DIAS-RETENCAO      PIC 9(005).
+             09 FRWKGPUR-SIMULACAO          PIC X(001).
+                88 FRWKGPUR-EM-SIMULACAO    VALUE  'S'.
+          07 FRWKGPUR-BLOCO-SAIDA.
+             09 FRWKGPUR-QTD-REGISTROS      PIC 9(009).
+             09 FRWKGPUR-COD-RETORNO        PIC 9(002).
+             09 FRWKGPUR-COD-ERRO           PIC X(004).
+             09 FRWKGPUR-COD-MENSAGEM       PIC X(008).
