@@ -1,15 +1,25 @@
 
+      *----------------------------------------------------------------
+      * CONSULTA DE CALENDARIO NACIONAL DE FERIADOS (CALE1000)        *
+      * A DEPENDENCIA DA SESSAO E REPASSADA EM CALEWAAC-DEPENDENCIA   *
+      * PARA QUE O MODULO APLIQUE OS FERIADOS LOCAIS DA PRACA SOBRE   *
+      * O CALENDARIO NACIONAL                                         *
       *----------------------------------------------------------------
        2800-CHAMAR-CALE1000                    SECTION.
       *----------------------------------------------------------------
            MOVE '2800-CHAMAR-CALE1000' TO WRK-PARAGRAFO.
+           PERFORM 90700-VALIDAR-SESSAO.
+           MOVE FRWKWAAA-FLAG-PERFORMANCE TO WRK-SW-CAPTURA-PERFORMANCE.
            INITIALIZE CALEWAAC-BLOCO-RETORNO OF CALEWAAC.
            MOVE 'CALE1000'             TO WRK-MODULO.
-           EXEC CICS LINK              PROGRAM (WRK-MODULO)
-                                       COMMAREA(CALEWAAC)
-                                       LENGTH  (LENGTH OF CALEWAAC)
-                                       NOHANDLE
-           END-EXEC.
+           MOVE FRWKWAAA-CODIGO-DEPENDENCIA TO CALEWAAC-DEPENDENCIA.
+           MOVE FRWKGLAQ-PROTOCOLO     TO CALEWAAC-PROTOCOLO.
+           MOVE ZEROS                 TO WRK-CONT-RETRY-LINK.
+           PERFORM 2820-EXECUTAR-LINK THRU 2820-EXECUTAR-LINK-EXIT
+              WITH TEST AFTER
+              UNTIL EIBRESP EQUAL DFHRESP(NORMAL)
+                 OR EIBRESP NOT EQUAL DFHRESP(SYSBUSY)
+                 OR WRK-CONT-RETRY-LINK GREATER THAN WRK-MAX-RETRY-LINK.
 
            IF EIBRESP NOT EQUAL DFHRESP(NORMAL)
               MOVE 16         TO @APPLIDW00C-COD-RETORNO  OF LNK-@APPLID3@PGMIDI
@@ -34,3 +44,74 @@
       *----------------------------------------------------------------
        2800-99-EXIT. EXIT.
       *----------------------------------------------------------------
+      * SOMA DE DIAS UTEIS A PARTIR DE UMA DATA BASE (CALE1000)      *
+      * O CHAMADOR DEVE PREENCHER CALEWAAC-DT-BASE E                 *
+      * CALEWAAC-QTD-DIAS-UTEIS ANTES DE EXECUTAR ESTA SECTION;      *
+      * O RESULTADO RETORNA EM CALEWAAC-DT-RESULTADO. A DEPENDENCIA  *
+      * DA SESSAO E REPASSADA EM CALEWAAC-DEPENDENCIA PARA QUE OS    *
+      * FERIADOS LOCAIS DA PRACA SEJAM CONSIDERADOS NA SOMA          *
+      *----------------------------------------------------------------
+       2810-CHAMAR-CALE1000-DIAS-UTEIS         SECTION.
+      *----------------------------------------------------------------
+           MOVE '2810-CHAMAR-CALE1000-DIAS-UTEIS' TO WRK-PARAGRAFO.
+           PERFORM 90700-VALIDAR-SESSAO.
+           MOVE FRWKWAAA-FLAG-PERFORMANCE TO WRK-SW-CAPTURA-PERFORMANCE.
+           INITIALIZE CALEWAAC-BLOCO-RETORNO OF CALEWAAC.
+           MOVE 'CALE1000'             TO WRK-MODULO.
+           MOVE FRWKWAAA-CODIGO-DEPENDENCIA TO CALEWAAC-DEPENDENCIA.
+           MOVE FRWKGLAQ-PROTOCOLO     TO CALEWAAC-PROTOCOLO.
+           SET CALEWAAC-SOMAR-DIAS-UTEIS TO TRUE.
+           MOVE ZEROS                 TO WRK-CONT-RETRY-LINK.
+           PERFORM 2820-EXECUTAR-LINK THRU 2820-EXECUTAR-LINK-EXIT
+              WITH TEST AFTER
+              UNTIL EIBRESP EQUAL DFHRESP(NORMAL)
+                 OR EIBRESP NOT EQUAL DFHRESP(SYSBUSY)
+                 OR WRK-CONT-RETRY-LINK GREATER THAN WRK-MAX-RETRY-LINK.
+
+           IF EIBRESP NOT EQUAL DFHRESP(NORMAL)
+              MOVE 16         TO @APPLIDW00C-COD-RETORNO  OF LNK-@APPLID3@PGMIDI
+              MOVE '@ERR_LOCAL'     TO @APPLIDW00C-COD-ERRO     OF LNK-@APPLID3@PGMIDI
+              MOVE '@ERROCICS' TO @APPLIDW00C-COD-MENSAGEM OF LNK-@APPLID3@PGMIDI
+              SET ERRO-CICS TO TRUE
+              PERFORM 91000-API-ERROR
+           END-IF.
+
+           MOVE CALEWAAC-BLOCO-RETORNO OF CALEWAAC
+             TO @APPLIDW00C-BLOCO-RETORNO OF LNK-@APPLID3@PGMIDI
+           IF @APPLIDW00C-COD-RETORNO OF LNK-@APPLID3@PGMIDI NOT EQUAL TO ZEROS
+              IF @APPLIDW00C-COD-RETORNO OF LNK-@APPLID3@PGMIDI GREATER THAN 8
+                 MOVE @APPLIDW00C-COD-RETORNO OF LNK-@APPLID3@PGMIDI
+                   TO FRWKGMOD-COD-RETORNO
+                 SET ERRO-MODULO TO TRUE
+                 PERFORM 91000-API-ERROR
+              ELSE
+                 PERFORM 3000-FINALIZAR
+              END-IF
+           END-IF.
+      *----------------------------------------------------------------
+       2810-99-EXIT. EXIT.
+      *----------------------------------------------------------------
+      * EXECUTA O EXEC CICS LINK COM O CALE1000; SYSBUSY (REGIAO       *
+      * OCUPADA/MAXTASK) E RETENTADO ATE WRK-MAX-RETRY-LINK VEZES     *
+      * ANTES DE SER TRATADO COMO ERRO DE CICS. COMPARTILHADA POR     *
+      * 2800-CHAMAR-CALE1000 E 2810-CHAMAR-CALE1000-DIAS-UTEIS        *
+      *----------------------------------------------------------------
+       2820-EXECUTAR-LINK SECTION.
+      *----------------------------------------------------------------
+           ADD 1                       TO WRK-CONT-RETRY-LINK.
+           IF CAPTURA-PERFORMANCE-ATIVA
+              EXEC CICS ASKTIME ABSTIME(WRK-TIME-INICIO) END-EXEC
+           END-IF.
+           EXEC CICS LINK              PROGRAM (WRK-MODULO)
+                                       COMMAREA(CALEWAAC)
+                                       LENGTH  (LENGTH OF CALEWAAC)
+                                       NOHANDLE
+           END-EXEC.
+           IF CAPTURA-PERFORMANCE-ATIVA
+              EXEC CICS ASKTIME ABSTIME(WRK-TIME-FIM) END-EXEC
+              COMPUTE WRK-TEMPO-DECORRIDO-MS =
+                      WRK-TIME-FIM - WRK-TIME-INICIO
+              PERFORM 91500-API-PERFORMANCE
+           END-IF.
+       2820-EXECUTAR-LINK-EXIT. EXIT.
+      *----------------------------------------------------------------
