@@ -0,0 +1,846 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. GOTF2EST.
+       AUTHOR.     HOMI.
+
+      *================================================================*
+      *                 S O N D A - P R O C W O R K                    *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....:  GOTF2EST                                     *
+      *    PROGRAMADOR.:  HOMI                              -  SONDA   *
+      *    ANALISTA....:  XXXXXXXXXXXXXXXX                  -  SONDA   *
+      *    DATA........:  AGOSTO/2026                                  *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS....:                                               *
+      *                DDNAME           I/O           INCLUDE/BOOK     *
+      *                GOTF002E          I              GOTFW01S       *
+      *                GOTF002R          O              WRK-REG-REJ    *
+      *----------------------------------------------------------------*
+      *    BOOK'S......:                                               *
+      *    GOTFW01S - BOOK DE ENTRADA - PEDIDOS DE ESTORNO DE EVENTO   *
+      *    I#FRWKGE - GRAVAR LOG DE ERRO P/ BATCH                      *
+      *    I#FRWKAR - BOOK PARA TRATAMENTO DE ERROS DE ARQUIVOS        *
+      *    I#FRWKLI - AREA PARA FORMATACAO DE ERRO LIVRE               *
+      *    I#FRWKMD - AREA PARA FORMATACAO DE ERRO DE MODULO           *
+      *    I#CKRS04 - BOOK DE CONEXAO DB2                              *
+      *----------------------------------------------------------------*
+      *    BCO DE DADOS:                                               *
+      *                TABLE                          INCLUDE/BOOK     *
+      *                DB2PRD.TSIT_MOVTO_TARIF          GOTFB0B7       *
+      *----------------------------------------------------------------*
+      *    MODULOS.....:                                               *
+      *    CKRS1000 - MODULO PARA INDICAR PROCESSAMWENTO               *
+      *    CKRS0105 - MODULO PARA INICIAR E FINALIZAR CONEXAO DB2      *
+      *    CKRS0100 - REALIZAR CONEXAO DB2 E TRATAMENTO COMMIT/RESTART *
+      *    FRWK2999 - GRAVAR LOG DE ERRO P/ BATCH                      *
+      *    BRAD0450 - ROTINA DE ABEND                                  *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                    *
+      *    AGO/2026 - HOMI - PROGRAMA CRIADO. LE GOTF002E COM OS       *
+      *               PEDIDOS DE ESTORNO, LOCALIZA O EVENTO ORIGINAL   *
+      *               EM TSIT_MOVTO_TARIF E GRAVA O LANCAMENTO DE      *
+      *               CONTRAPARTIDA (VALOR INVERTIDO), REGISTRANDO O   *
+      *               MOTIVO E A REFERENCIA AO EVENTO ORIGINAL EM      *
+      *               RJUSTF_EVNTO_TARIF.                              *
+      *================================================================*
+
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS   COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+
+       FILE-CONTROL.
+
+           SELECT GOTF002E ASSIGN      TO   UT-S-GOTF002E
+                      FILE STATUS      IS   WRK-FS-GOTF002E.
+
+           SELECT GOTF002R ASSIGN      TO   UT-S-GOTF002R
+                      FILE STATUS      IS   WRK-FS-GOTF002R.
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *   INPUT: GOTF002E - PEDIDOS DE ESTORNO DE EVENTO DE TARIFA     *
+      *            ORG. SEQUENCIAL     -   LRECL   =  100              *
+      *----------------------------------------------------------------*
+       FD  GOTF002E
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-GOTF002E                 PIC  X(100).
+
+      *----------------------------------------------------------------*
+      *   OUTPUT: GOTF002R - PEDIDOS DE ESTORNO REJEITADOS             *
+      *            ORG. SEQUENCIAL     -   LRECL   =  150              *
+      *----------------------------------------------------------------*
+       FD  GOTF002R
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-GOTF002R                 PIC  X(150).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(50)  VALUE
+           '*** INICIO DA WORKING-STORAGE SECTION         ****'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE COMUNICACAO COM CKRS0105           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       77  WRK-CKRS0105                PIC  X(08)  VALUE  'CKRS0105'.
+
+           COPY 'I#CKRS04'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE COMUNICACAO COM CKRS0100 ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-CKRS0100                PIC  X(08)  VALUE 'CKRS0100'.
+       COPY 'I#CKRS01'.
+
+       01  WRK-AREA-RESTART.
+           05  WRK-RST-LIDOS-GOTF002E  PIC  9(009)         VALUE ZEROS.
+
+       01  WRK-INTERVALO-CKPT          PIC S9(008) COMP    VALUE +500.
+       01  WRK-CKPT-CONT               PIC S9(008) COMP    VALUE ZEROS.
+       01  WRK-CONT-REPOS              PIC  9(009) COMP-3  VALUE ZEROS.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE AUXILIARES                         ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-SQLCODE-AUX             PIC S9(09)  VALUE ZEROS.
+       01  FILLER                      REDEFINES   WRK-SQLCODE-AUX.
+         05  FILLER                    PIC  9(06).
+         05  WRK-SQLCODE-9-3           PIC S9(03).
+
+       01  WRK-SW-ORIGINAL             PIC  X(01) VALUE 'N'.
+           88  WRK-ORIGINAL-ENCONTRADO             VALUE 'S'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)         VALUE
+           '*** AREA DE CHAVES                             ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE ACUMULADORES                       ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-ACUMULADORES.
+         05  WRK-LIDOS-GOTF002E        PIC  9(09)  COMP-3  VALUE ZEROS.
+         05  WRK-ESTORNADOS-GOTFB0B7   PIC  9(09)  COMP-3  VALUE ZEROS.
+         05  WRK-REJEITADOS-ESTORNO    PIC  9(09)  COMP-3  VALUE ZEROS.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE TESTE DE FILE-STATUS               ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-FS-GOTF002E             PIC  X(02)  VALUE SPACES.
+       01  WRK-FS-GOTF002R             PIC  X(02)  VALUE SPACES.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE ENTRADA GOTF002E                   ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       COPY GOTFW01S.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE SAIDA GOTF002R                     ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-REG-REJEITO.
+         05  REJ-REGISTRO-ORIGINAL     PIC  X(100).
+         05  REJ-SQLCODE               PIC S9(009) COMP-3.
+         05  REJ-NOME-TABELA           PIC  X(018).
+         05  REJ-MOTIVO                PIC  X(020).
+         05  FILLER                    PIC  X(002).
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DO FRWK2999                           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-FRWK2999                PIC  X(08)  VALUE
+           'FRWK2999'.
+
+       01  WRK-AREA-ERRO.
+           COPY 'I#FRWKGE'.
+           05  WRK-BLOCO-INFO-ERRO.
+             10 WRK-CHAR-INFO-ERRO     PIC  X(01) OCCURS 0 TO 30000
+                                       TIMES DEPENDING ON
+                                       FRWKGHEA-TAM-DADOS.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE ARQUIVO      ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-ARQUIVO.
+           COPY 'I#FRWKAR'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE LIVRE        ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-LIVRE.
+           COPY 'I#FRWKLI'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE DB2          ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-DB2.
+           COPY 'I#FRWKDB'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE MODULO       ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-MODULO.
+           COPY 'I#FRWKMD'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DA BRAD0450                           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-BRAD0450.
+         05  WRK-0450-ABEND-BAT        PIC S9(04)  COMP    VALUE +1112.
+         05  WRK-0450-DUMP-BAT         PIC  X(01)  VALUE 'S'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DA TABELA DB2                         ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE GOTFB0B7
+           END-EXEC.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** FIM DA WORKING-STORAGE SECTION             ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '0000-ROTINA-PRINCIPAL' TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           PERFORM 1000-INICIAR.
+
+           PERFORM 2000-VERIFICAR-VAZIO.
+
+           PERFORM 3000-PROCESSAR
+             UNTIL WRK-FS-GOTF002E      EQUAL   '10'
+
+           PERFORM 9000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIAR                    SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1000-INICIAR'          TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           CALL 'CKRS1000'.
+
+           PERFORM 7000-INICIAR-CKRS0105.
+
+           INITIALIZE FRWKGHEA-REGISTRO
+                      FRWKGARQ-REGISTRO
+                      FRWKGDB2-REGISTRO
+                      CKRS01-INTERFACE.
+
+           OPEN INPUT   GOTF002E.
+           OPEN OUTPUT  GOTF002R.
+
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           PERFORM 7510-INICIAR-CKRS0100.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1100-TESTAR-FILE-STATUS         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1100-TESTAR-FILE-STATUS' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           PERFORM 1110-TESTAR-FS-GOTF002E.
+           PERFORM 1120-TESTAR-FS-GOTF002R.
+
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1110-TESTAR-FS-GOTF002E         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1110-TESTAR-FS-GOTF002E' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           IF WRK-FS-GOTF002E       NOT EQUAL   '00'
+              MOVE 'GOTF002E'           TO      FRWKGARQ-NOME-ARQUIVO
+              MOVE WRK-FS-GOTF002E      TO      FRWKGARQ-FILE-STATUS
+              PERFORM 9100-FORMATAR-ERRO-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1120-TESTAR-FS-GOTF002R         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1120-TESTAR-FS-GOTF002R' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           IF WRK-FS-GOTF002R       NOT EQUAL   '00'
+              MOVE 'GOTF002R'           TO      FRWKGARQ-NOME-ARQUIVO
+              MOVE WRK-FS-GOTF002R      TO      FRWKGARQ-FILE-STATUS
+              PERFORM 9100-FORMATAR-ERRO-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1120-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1200-REPOSICIONAR-GOTF002E      SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1200-REPOSICIONAR-GOTF002E'
+                                        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE ZEROS                   TO      WRK-CONT-REPOS.
+
+           PERFORM 1210-LER-E-DESCARTAR
+             UNTIL (WRK-CONT-REPOS   GREATER OR EQUAL
+                                             WRK-RST-LIDOS-GOTF002E) OR
+                   (WRK-FS-GOTF002E      EQUAL   '10').
+
+      *----------------------------------------------------------------*
+       1200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1210-LER-E-DESCARTAR            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1210-LER-E-DESCARTAR'  TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           READ GOTF002E                INTO    GOTFW01S-REGISTRO.
+
+           IF WRK-FS-GOTF002E           EQUAL   '10'
+              NEXT SENTENCE
+           ELSE
+              PERFORM 1110-TESTAR-FS-GOTF002E
+              ADD     1              TO      WRK-CONT-REPOS
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-VERIFICAR-VAZIO            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2000-VERIFICAR-VAZIO'  TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           PERFORM 2100-LER-GOTF002E.
+
+           IF (WRK-LIDOS-GOTF002E       EQUAL   ZEROS)
+              DISPLAY '************ GOTF2EST ************'
+              DISPLAY '*                                *'
+              DISPLAY '*     ARQUIVO GOTF002E VAZIO     *'
+              DISPLAY '*       PROGRAMA ENCERRADO       *'
+              DISPLAY '*                                *'
+              DISPLAY '************ GOTF2EST ************'
+              PERFORM 9000-FINALIZAR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2100-LER-GOTF002E               SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2100-LER-GOTF002E'     TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           READ GOTF002E                INTO    GOTFW01S-REGISTRO.
+
+           IF WRK-FS-GOTF002E           EQUAL   '10'
+              NEXT SENTENCE
+           ELSE
+              PERFORM 1110-TESTAR-FS-GOTF002E
+              ADD     1              TO      WRK-LIDOS-GOTF002E
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '3000-PROCESSAR'        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           PERFORM 5000-PROCESSAR-ESTORNO.
+
+           ADD     1                     TO      WRK-RST-LIDOS-GOTF002E.
+           ADD     1                     TO      WRK-CKPT-CONT.
+
+           IF WRK-CKPT-CONT         GREATER OR EQUAL WRK-INTERVALO-CKPT
+              PERFORM 7540-GRAVAR-CHECKPOINT
+              MOVE ZEROS                 TO      WRK-CKPT-CONT
+           END-IF.
+
+           PERFORM 2100-LER-GOTF002E.
+
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4000-BUSCAR-ORIGINAL            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '4000-BUSCAR-ORIGINAL'  TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE 'N'                     TO      WRK-SW-ORIGINAL.
+
+           EXEC SQL
+             SELECT CSIT_OPER_REALZ    ,
+                    HSIT_OPER_REALZ    ,
+                    VVALOR_COBR_TARIF
+               INTO :GOTFB0B7.CSIT-OPER-REALZ    ,
+                    :GOTFB0B7.HSIT-OPER-REALZ    ,
+                    :GOTFB0B7.VVALOR-COBR-TARIF
+               FROM DB2PRD.TSIT_MOVTO_TARIF
+              WHERE CSIST_ORIGE_TARIF  =
+                          :GOTFW01S-REGISTRO.CSIST-ORIGE-TARIF
+                AND NMOVTO_EVNTO_TARIF = :EST-ORIG-NMOVTO-EVNTO
+                AND DRECEB_MOVTO_TARIF = :EST-ORIG-DRECEB-MOVTO
+           END-EXEC.
+
+           EVALUATE TRUE
+              WHEN SQLCODE              EQUAL   ZEROS
+                 SET WRK-ORIGINAL-ENCONTRADO TO TRUE
+              WHEN SQLCODE              EQUAL   100
+                 CONTINUE
+              WHEN OTHER
+                 MOVE 'TSIT_MOVTO_TARIF'  TO     FRWKGDB2-NOME-TABELA
+                 SET DB2-SELECT           TO     TRUE
+                 MOVE '0010'              TO     FRWKGDB2-LOCAL
+                 PERFORM 9200-TRATAR-ERRO-DB2
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       4000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       5000-PROCESSAR-ESTORNO          SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '5000-PROCESSAR-ESTORNO' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           INITIALIZE            GOTFB0B7.
+
+           PERFORM 4000-BUSCAR-ORIGINAL.
+
+           IF NOT WRK-ORIGINAL-ENCONTRADO
+              MOVE FD-GOTF002E          TO      REJ-REGISTRO-ORIGINAL
+              MOVE ZEROS                TO      REJ-SQLCODE
+              MOVE 'TSIT_MOVTO_TARIF'   TO      REJ-NOME-TABELA
+              MOVE 'ORIGINAL NAO ENCONTRADO'
+                                        TO      REJ-MOTIVO
+              PERFORM 5100-GRAVAR-REJEITO
+              ADD 1                     TO      WRK-REJEITADOS-ESTORNO
+           ELSE
+              MOVE CSIST-ORIGE-TARIF    OF      GOTFW01S-REGISTRO
+                                        TO
+                                        CSIST-ORIGE-TARIF  OF GOTFB0B7
+              MOVE EST-DRECEB-ESTORNO   TO
+                                        DRECEB-MOVTO-TARIF OF GOTFB0B7
+              MOVE EST-NOVO-NMOVTO-EVNTO TO
+                                        NMOVTO-EVNTO-TARIF OF GOTFB0B7
+              MOVE EST-CUSUAR-SOLICIT   TO
+                                        CUSUAR-MOVTO-EVNTO OF GOTFB0B7
+
+              STRING 'ESTORNO EVENTO '  DELIMITED BY SIZE
+                     EST-ORIG-NMOVTO-EVNTO
+                                        DELIMITED BY SIZE
+                     ' - '              DELIMITED BY SIZE
+                     EST-RJUSTF-ESTORNO DELIMITED BY SIZE
+                INTO RJUSTF-EVNTO-TARIF OF GOTFB0B7
+              END-STRING
+
+              COMPUTE VVALOR-COBR-TARIF OF GOTFB0B7   =
+                      VVALOR-COBR-TARIF OF GOTFB0B7 * -1
+
+              EXEC SQL
+                INSERT INTO DB2PRD.TSIT_MOVTO_TARIF
+                      (CSIST_ORIGE_TARIF  ,
+                       DRECEB_MOVTO_TARIF ,
+                       NMOVTO_EVNTO_TARIF ,
+                       HSIT_OPER_REALZ    ,
+                       CSIT_OPER_REALZ    ,
+                       CUSUAR_MOVTO_EVNTO ,
+                       RJUSTF_EVNTO_TARIF ,
+                       VVALOR_COBR_TARIF)
+                  VALUES
+                      (:GOTFB0B7.CSIST-ORIGE-TARIF  ,
+                       :GOTFB0B7.DRECEB-MOVTO-TARIF ,
+                       :GOTFB0B7.NMOVTO-EVNTO-TARIF ,
+                       :GOTFB0B7.HSIT-OPER-REALZ    ,
+                       :GOTFB0B7.CSIT-OPER-REALZ    ,
+                       :GOTFB0B7.CUSUAR-MOVTO-EVNTO ,
+                       :GOTFB0B7.RJUSTF-EVNTO-TARIF ,
+                       :GOTFB0B7.VVALOR-COBR-TARIF)
+              END-EXEC
+
+              IF (SQLCODE              NOT EQUAL   ZEROS)  OR
+                 (SQLWARN0                 EQUAL   'W')
+                 MOVE 'TSIT_MOVTO_TARIF'   TO      FRWKGDB2-NOME-TABELA
+                 SET DB2-UPDATE            TO      TRUE
+                 MOVE '0020'               TO      FRWKGDB2-LOCAL
+                 PERFORM 9250-REJEITAR-ERRO-DB2
+                 MOVE FD-GOTF002E          TO      REJ-REGISTRO-ORIGINAL
+                 MOVE SQLCODE              TO      REJ-SQLCODE
+                 MOVE FRWKGDB2-NOME-TABELA TO      REJ-NOME-TABELA
+                 MOVE 'ERRO SQL'           TO      REJ-MOTIVO
+                 PERFORM 5100-GRAVAR-REJEITO
+                 ADD 1                     TO
+                                        WRK-REJEITADOS-ESTORNO
+              ELSE
+                 ADD 1                     TO
+                                        WRK-ESTORNADOS-GOTFB0B7
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       5000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       5100-GRAVAR-REJEITO              SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '5100-GRAVAR-REJEITO'   TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE WRK-REG-REJEITO         TO      FD-GOTF002R.
+
+           WRITE FD-GOTF002R.
+
+           PERFORM 1120-TESTAR-FS-GOTF002R.
+
+      *----------------------------------------------------------------*
+       5100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7000-INICIAR-CKRS0105           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '7000-INICIAR-CKRS0105' TO FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE 'C'                    TO PARM-OP.
+           MOVE 'DB2'                  TO PARM-SSID.
+           MOVE SPACES                 TO PARM-PLAN.
+
+           CALL WRK-CKRS0105           USING PARM-CKRS0105.
+
+      *----------------------------------------------------------------*
+       7000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7100-ENCERRAR-CKRS0105          SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '7100-ENCERRAR-CKRS0105' TO FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE 'D'                    TO PARM-OP.
+           MOVE SPACES                 TO PARM-PLAN.
+
+           CALL WRK-CKRS0105           USING PARM-CKRS0105.
+
+      *----------------------------------------------------------------*
+       7100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7500-CHAMADA-CKRS0100           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '7500-CHAMADA-CKRS0100' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           CALL WRK-CKRS0100            USING   CKRS01-INTERFACE.
+
+           IF CK01-CODIGO-RETORNO       NOT EQUAL   ZEROS
+              MOVE 'CKRS0100'           TO      FRWKGMOD-NOME-MODULO
+              MOVE CK01-CODIGO-RETORNO  TO      FRWKGMOD-COD-RETORNO
+              PERFORM 9300-TRATAR-ERRO-MODULO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7500-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7510-INICIAR-CKRS0100           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '7510-INICIAR-CKRS0100' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE ' '                    TO      CK01-PLAN.
+           MOVE 'DB2'                  TO      CK01-ID-DB2.
+           MOVE 'I'                    TO      CK01-FUNCAO.
+           MOVE WRK-AREA-RESTART       TO      CK01-AREA-RESTART.
+           MOVE LENGTH OF WRK-AREA-RESTART
+                                        TO      CK01-TAM-AREA-RESTART.
+
+           PERFORM 7500-CHAMADA-CKRS0100.
+
+           IF CK01-STATUS               EQUAL   'REST'
+              MOVE CK01-AREA-RESTART(1:CK01-TAM-AREA-RESTART)
+                                        TO      WRK-AREA-RESTART
+              PERFORM 1200-REPOSICIONAR-GOTF002E
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7510-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7540-GRAVAR-CHECKPOINT          SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '7540-GRAVAR-CHECKPOINT' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE 'P'                    TO      CK01-FUNCAO.
+           MOVE 'DB2'                  TO      CK01-ID-DB2.
+           MOVE WRK-AREA-RESTART       TO      CK01-AREA-RESTART.
+           MOVE LENGTH OF WRK-AREA-RESTART
+                                        TO      CK01-TAM-AREA-RESTART.
+
+           PERFORM 7500-CHAMADA-CKRS0100.
+
+      *----------------------------------------------------------------*
+       7540-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE '9000-FINALIZAR'        TO      FRWKGHEA-IDEN-PARAGRAFO.
+      *
+           DISPLAY '*********** GOTF2EST ***********'
+           DISPLAY '*                              *'
+           DISPLAY '*     RESUMO PROCESSAMENTO     *'
+           DISPLAY '* ---------------------------- *'
+           DISPLAY '* LIDOS      GOTF002E : ' WRK-LIDOS-GOTF002E
+           DISPLAY '*                              *'
+           DISPLAY '* ESTORNADOS GOTFB0B7 : ' WRK-ESTORNADOS-GOTFB0B7
+           DISPLAY '*                              *'
+           DISPLAY '* REJEITADOS ESTORNO  : ' WRK-REJEITADOS-ESTORNO
+           DISPLAY '*                              *'
+           DISPLAY '*********** GOTF2EST ***********'
+
+           MOVE 'F'                     TO      CK01-FUNCAO.
+           MOVE 'DB2'                   TO      CK01-ID-DB2.
+           PERFORM 7500-CHAMADA-CKRS0100.
+
+           PERFORM  7100-ENCERRAR-CKRS0105.
+
+           CLOSE GOTF002E.
+           CLOSE GOTF002R.
+
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       9000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9100-FORMATAR-ERRO-ARQUIVO      SECTION.
+      *----------------------------------------------------------------*
+
+           SET  ERRO-ARQUIVO            TO      TRUE.
+
+           MOVE FRWKGARQ-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE WRK-AREA-ERRO-ARQUIVO   TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           PERFORM 9900-TRATAR-ERRO.
+
+      *----------------------------------------------------------------*
+       9100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9200-TRATAR-ERRO-DB2            SECTION.
+      *----------------------------------------------------------------*
+
+           SET  ERRO-DB2                TO      TRUE.
+
+           MOVE FRWKGDB2-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE FRWKGHEA-IDEN-PARAGRAFO(1:16)
+                                        TO      FRWKGDB2-LOCAL.
+           MOVE SQLSTATE                TO      FRWKGDB2-SQLSTATE.
+           MOVE SQLCA                   TO      FRWKGDB2-SQLCA.
+           MOVE SQLCODE                 TO      WRK-SQLCODE-AUX.
+           MOVE WRK-SQLCODE-9-3         TO      FRWKGDB2-SQLCODE2.
+           MOVE WRK-AREA-ERRO-DB2       TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           PERFORM 9900-TRATAR-ERRO.
+
+      *----------------------------------------------------------------
+       9200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9250-REJEITAR-ERRO-DB2          SECTION.
+      *----------------------------------------------------------------*
+
+           SET  ERRO-DB2                TO      TRUE.
+
+           MOVE FRWKGDB2-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE FRWKGHEA-IDEN-PARAGRAFO(1:16)
+                                        TO      FRWKGDB2-LOCAL.
+           MOVE SQLSTATE                TO      FRWKGDB2-SQLSTATE.
+           MOVE SQLCA                   TO      FRWKGDB2-SQLCA.
+           MOVE SQLCODE                 TO      WRK-SQLCODE-AUX.
+           MOVE WRK-SQLCODE-9-3         TO      FRWKGDB2-SQLCODE2.
+           MOVE WRK-AREA-ERRO-DB2       TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           MOVE 'GOTF2EST'              TO      FRWKGHEA-NOME-PROGRAMA.
+
+           PERFORM 9990-GRAVAR-LOG-ERRO.
+
+      *----------------------------------------------------------------*
+       9250-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9300-TRATAR-ERRO-MODULO         SECTION.
+      *----------------------------------------------------------------*
+
+           SET ERRO-MODULO              TO      TRUE.
+
+           MOVE FRWKGMOD-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE WRK-AREA-ERRO-MODULO    TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           DISPLAY ' '.
+           DISPLAY 'FRWKGMOD-NOME-MODULO   = ' FRWKGMOD-NOME-MODULO.
+           DISPLAY 'FRWKGMOD-COD-RETORNO   = ' FRWKGMOD-COD-RETORNO.
+           DISPLAY 'FRWKGMOD-COD-ERRO      = ' FRWKGMOD-COD-ERRO.
+           DISPLAY 'FRWKGMOD-COD-MENSAGEM  = ' FRWKGMOD-COD-MENSAGEM.
+
+           PERFORM 9900-TRATAR-ERRO.
+
+      *----------------------------------------------------------------*
+       9300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9900-TRATAR-ERRO                SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'GOTF2EST'              TO      FRWKGHEA-NOME-PROGRAMA.
+
+           PERFORM 9990-GRAVAR-LOG-ERRO.
+
+           PERFORM 9999-ABENDAR-PROGRAMA.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       9900-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9990-GRAVAR-LOG-ERRO            SECTION.
+      *----------------------------------------------------------------*
+
+           CALL WRK-FRWK2999            USING   WRK-AREA-ERRO.
+
+      *----------------------------------------------------------------*
+       9990-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9999-ABENDAR-PROGRAMA           SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '*** BRAD0450 CHAMADO PARA ABENDAR O PROGRAMA ***'.
+           DISPLAY ' '.
+
+           CALL 'BRAD0450'             USING    WRK-0450-ABEND-BAT
+                                                WRK-0450-DUMP-BAT.
+
+      *----------------------------------------------------------------*
+       9999-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *================================================================*
