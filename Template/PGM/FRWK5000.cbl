@@ -0,0 +1,364 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. FRWK5000.
+       AUTHOR.     HOMI.
+
+      *================================================================*
+      *                 S O N D A - P R O C W O R K                    *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....:  FRWK5000                                     *
+      *    PROGRAMADOR.:  HOMI                              -  SONDA   *
+      *    ANALISTA....:  XXXXXXXXXXXXXXXX                  -  SONDA   *
+      *    DATA........:  AGOSTO/2026                                  *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS....:                                               *
+      *                NENHUM - PROGRAMA NAO ACESSA ARQUIVOS OU DB2    *
+      *----------------------------------------------------------------*
+      *    BOOK'S......:                                               *
+      *    I#FRWKPG - COMMAREA DA ROTINA DE RETENCAO/PURGA DO LOG      *
+      *    I#FRWKGE - GRAVAR LOG DE ERRO P/ BATCH                      *
+      *    I#FRWKLI - AREA PARA FORMATACAO DE ERRO LIVRE               *
+      *    I#FRWKMD - AREA PARA FORMATACAO DE ERRO DE MODULO           *
+      *----------------------------------------------------------------*
+      *    MODULOS.....:                                               *
+      *    FRWK3999 - EXECUTA A CONSULTA/PURGA DO LOG DE ERRO LIVRE    *
+      *               (FRWKGHEA/FRWKGLIV), CONTRA O REPOSITORIO ONDE   *
+      *               O FRWK1999/FRWK2999 EFETIVAMENTE GRAVAM          *
+      *    FRWK2999 - GRAVAR LOG DE ERRO P/ BATCH                      *
+      *    BRAD0450 - ROTINA DE ABEND                                  *
+      *----------------------------------------------------------------*
+      *    PARM DA JCL...:                                             *
+      *    POSICOES 01-05 : QTDE DE DIAS DE RETENCAO (OBRIGATORIO,     *
+      *                     NUMERICO, MAIOR QUE ZERO) - CONFIGURA HA   *
+      *                     QUANTO TEMPO UM REGISTRO DO LOG PODE FICAR *
+      *                     SEM SER CONSIDERADO CANDIDATO A PURGA      *
+      *    POSICAO  06    : MODO - 'C' CONSULTA APENAS A QTDE DE       *
+      *                     REGISTROS FORA DA JANELA DE RETENCAO, SEM  *
+      *                     APAGAR NADA; 'P' EXECUTA A PURGA DE FATO   *
+      *                     (OBRIGATORIO, 'C' OU 'P')                  *
+      *    POSICAO  07    : SIMULACAO - 'S' NAO APAGA NADA MESMO EM    *
+      *                     MODO 'P' (SO REPORTA A QTDE); 'N' EXECUCAO *
+      *                     REAL. OPCIONAL - SPACES EQUIVALE A 'N'     *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                    *
+      *    AGO/2026 - HOMI - PROGRAMA CRIADO. ROTINA DE RETENCAO/PURGA *
+      *               CONFIGURAVEL (VIA PARM) PARA O LOG DE ERRO       *
+      *               LIVRE GRAVADO PELO FRWK1999/FRWK2999, PARA QUE O *
+      *               CRESCIMENTO DESSE LOG PASSE A SER GERENCIADO EM  *
+      *               VEZ DE ACUMULAR INDEFINIDAMENTE.                 *
+      *================================================================*
+
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS   COMMA.
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(50)  VALUE
+           '*** INICIO DA WORKING-STORAGE SECTION         ****'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE COMUNICACAO COM FRWK3999           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-FRWK3999-INTERFACE.
+           COPY 'I#FRWKPG'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE PARM DA JCL RESOLVIDA              ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-PARM-DIAS-RETENCAO      PIC  9(005) VALUE ZEROS.
+       01  WRK-PARM-MODO               PIC  X(001) VALUE SPACES.
+           88  WRK-MODO-CONSULTAR                  VALUE 'C'.
+           88  WRK-MODO-PURGAR                     VALUE 'P'.
+       01  WRK-PARM-SIMULACAO          PIC  X(001) VALUE 'N'.
+           88  WRK-EM-SIMULACAO                    VALUE 'S'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DO FRWK2999                           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-FRWK2999                PIC  X(08)  VALUE
+           'FRWK2999'.
+
+       01  WRK-AREA-ERRO.
+           COPY 'I#FRWKGE'.
+           05  WRK-BLOCO-INFO-ERRO.
+             10 WRK-CHAR-INFO-ERRO     PIC  X(01) OCCURS 0 TO 30000
+                                       TIMES DEPENDING ON
+                                       FRWKGHEA-TAM-DADOS.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE LIVRE        ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-LIVRE.
+           COPY 'I#FRWKLI'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE MODULO       ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-MODULO.
+           COPY 'I#FRWKMD'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DA BRAD0450                           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-BRAD0450.
+         05  WRK-0450-ABEND-BAT        PIC S9(04)  COMP    VALUE +1115.
+         05  WRK-0450-DUMP-BAT         PIC  X(01)  VALUE 'S'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** FIM DA WORKING-STORAGE SECTION             ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+      *----------------------------------------------------------------*
+      *          AREA DE RECEPCAO DO PARM DA JCL                       *
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  WRK-PARM-AREA.
+           05  WRK-PARM-TAM             PIC S9(004) COMP.
+           05  WRK-PARM-DADOS.
+               10  WRK-PARM-DADO-DIAS   PIC  9(005).
+               10  WRK-PARM-DADO-MODO   PIC  X(001).
+               10  WRK-PARM-DADO-SIMUL  PIC  X(001).
+               10  FILLER               PIC  X(068).
+
+      *================================================================*
+       PROCEDURE DIVISION USING WRK-PARM-AREA.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '0000-ROTINA-PRINCIPAL' TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           PERFORM 1000-INICIAR.
+
+           PERFORM 2000-CHAMAR-FRWK3999.
+
+           PERFORM 9000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIAR                    SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1000-INICIAR'          TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           INITIALIZE FRWKGHEA-REGISTRO.
+
+           PERFORM 1050-LER-PARM.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1050-LER-PARM                   SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1050-LER-PARM'         TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           IF  WRK-PARM-TAM             IS LESS THAN +6
+               OR WRK-PARM-DADO-DIAS    EQUAL  ZEROS
+               MOVE 'FRWK9999'          TO      FRWKGLIV-COD-MENSAGEM
+               MOVE 'PARM COM DIAS DE RETENCAO E OBRIGATORIO E > 0'
+                                        TO      FRWKGLIV-PARAMETROS
+               PERFORM 9300-TRATAR-ERRO-LIVRE
+           END-IF.
+
+           IF  WRK-PARM-DADO-MODO       NOT EQUAL 'C'
+               AND WRK-PARM-DADO-MODO   NOT EQUAL 'P'
+               MOVE 'FRWK9999'          TO      FRWKGLIV-COD-MENSAGEM
+               MOVE 'PARM COM MODO E OBRIGATORIO: C OU P'
+                                        TO      FRWKGLIV-PARAMETROS
+               PERFORM 9300-TRATAR-ERRO-LIVRE
+           END-IF.
+
+           MOVE WRK-PARM-DADO-DIAS      TO      WRK-PARM-DIAS-RETENCAO.
+           MOVE WRK-PARM-DADO-MODO      TO      WRK-PARM-MODO.
+
+           IF  WRK-PARM-DADO-SIMUL      EQUAL  'S'
+               MOVE 'S'                 TO      WRK-PARM-SIMULACAO
+           ELSE
+               MOVE 'N'                 TO      WRK-PARM-SIMULACAO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * MONTA A COMMAREA DO FRWK3999 A PARTIR DO PARM JA VALIDADO E    *
+      * CHAMA O MODULO PARA CONSULTAR (MODO 'C') OU EFETIVAMENTE       *
+      * PURGAR (MODO 'P') OS REGISTROS DO LOG DE ERRO LIVRE FORA DA    *
+      * JANELA DE RETENCAO CONFIGURADA. EM SIMULACAO, O MODULO E       *
+      * ORIENTADO (VIA FRWKGPUR-SIMULACAO) A APENAS REPORTAR A QTDE    *
+      * QUE SERIA PURGADA, SEM ALTERAR O REPOSITORIO.                  *
+      *----------------------------------------------------------------*
+       2000-CHAMAR-FRWK3999            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2000-CHAMAR-FRWK3999'  TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           INITIALIZE FRWKGPUR-REGISTRO.
+           MOVE WRK-PARM-MODO           TO      FRWKGPUR-FUNCAO.
+           MOVE WRK-PARM-DIAS-RETENCAO  TO      FRWKGPUR-DIAS-RETENCAO.
+           MOVE WRK-PARM-SIMULACAO      TO      FRWKGPUR-SIMULACAO.
+
+           CALL 'FRWK3999'              USING   WRK-FRWK3999-INTERFACE.
+
+           IF FRWKGPUR-COD-RETORNO      NOT EQUAL ZEROS
+              MOVE 'FRWK3999'           TO      FRWKGMOD-NOME-MODULO
+              MOVE FRWKGPUR-COD-RETORNO TO      FRWKGMOD-COD-RETORNO
+              PERFORM 9200-TRATAR-ERRO-MODULO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '9000-FINALIZAR'        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           DISPLAY '*********** FRWK5000 ***********'
+           DISPLAY '*                              *'
+           DISPLAY '*   RETENCAO/PURGA LOG ERRO    *'
+           DISPLAY '* ---------------------------- *'
+           DISPLAY '* DIAS DE RETENCAO         : '
+                                        WRK-PARM-DIAS-RETENCAO
+
+           IF WRK-MODO-CONSULTAR
+              DISPLAY '* MODO                     : CONSULTA'
+           ELSE
+              IF WRK-EM-SIMULACAO
+                 DISPLAY '* MODO      : PURGA (SIMULACAO)'
+              ELSE
+                 DISPLAY '* MODO      : PURGA (REAL)     '
+              END-IF
+           END-IF
+
+           DISPLAY '* QTDE DE REGISTROS        : '
+                                        FRWKGPUR-QTD-REGISTROS
+           DISPLAY '*********** FRWK5000 ***********'
+
+           MOVE 0                       TO      RETURN-CODE.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       9000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9200-TRATAR-ERRO-MODULO         SECTION.
+      *----------------------------------------------------------------*
+
+           SET ERRO-MODULO              TO      TRUE.
+
+           MOVE FRWKGMOD-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE WRK-AREA-ERRO-MODULO    TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           DISPLAY ' '.
+           DISPLAY 'FRWKGMOD-NOME-MODULO   = ' FRWKGMOD-NOME-MODULO.
+           DISPLAY 'FRWKGMOD-COD-RETORNO   = ' FRWKGMOD-COD-RETORNO.
+           DISPLAY 'FRWKGMOD-COD-ERRO      = ' FRWKGMOD-COD-ERRO.
+           DISPLAY 'FRWKGMOD-COD-MENSAGEM  = ' FRWKGMOD-COD-MENSAGEM.
+
+           PERFORM 9900-TRATAR-ERRO.
+
+      *----------------------------------------------------------------*
+       9200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9300-TRATAR-ERRO-LIVRE          SECTION.
+      *----------------------------------------------------------------*
+
+           SET  ERRO-LIVRE              TO      TRUE.
+
+           MOVE FRWKGLIV-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE WRK-AREA-ERRO-LIVRE     TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           PERFORM 9900-TRATAR-ERRO.
+
+      *----------------------------------------------------------------*
+       9300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9900-TRATAR-ERRO                SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'FRWK5000'              TO      FRWKGHEA-NOME-PROGRAMA.
+
+           PERFORM 9990-GRAVAR-LOG-ERRO.
+
+           PERFORM 9999-ABENDAR-PROGRAMA.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       9900-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9990-GRAVAR-LOG-ERRO            SECTION.
+      *----------------------------------------------------------------*
+
+           CALL WRK-FRWK2999            USING   WRK-AREA-ERRO.
+
+      *----------------------------------------------------------------*
+       9990-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9999-ABENDAR-PROGRAMA           SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '*** BRAD0450 CHAMADO PARA ABENDAR O PROGRAMA ***'.
+           DISPLAY ' '.
+
+           CALL 'BRAD0450'             USING    WRK-0450-ABEND-BAT
+                                                WRK-0450-DUMP-BAT.
+
+      *----------------------------------------------------------------*
+       9999-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
