@@ -36,6 +36,53 @@
       *    CKRS0100 - REALIZAR CONEXAO DB2 E TRATAMENTO COMMIT/RESTART *
       *    FRWK2999 - GRAVAR LOG DE ERRO P/ BATCH                      *
       *    BRAD0450 - ROTINA DE ABEND                                  *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                    *
+      *    AGO/2026 - HOMI - PARM DA JCL PASSA A SELECIONAR O MODO DE  *
+      *               EXECUCAO (WRK-PARM-DADO-MODO): 'P' (OU AUSENTE)  *
+      *               PROCESSA E GRAVA NORMALMENTE; 'V' VALIDA CADA    *
+      *               REGISTRO (ORIGEM/DUPLICIDADE) SEM GRAVAR EM      *
+      *               TSIT_MOVTO_TARIF NEM ATUALIZAR TCTRL_RECPC_TARIF *
+      *               (SIMULACAO); 'O' RESTRINGE O PROCESSAMENTO A UM  *
+      *               UNICO CSIST_ORIGE_TARIF INFORMADO EM             *
+      *               WRK-PARM-DADO-ORIGEM. EVITA MANTER COPIAS DO     *
+      *               PROGRAMA PARA CADA VARIACAO DE EXECUCAO.         *
+      *    AGO/2026 - HOMI - NOVO ARQUIVO DE SAIDA GOTF001C GRAVA, AO  *
+      *               FINAL DO PROCESSAMENTO, UM REGISTRO DE           *
+      *               CONCILIACAO ENTRE O TOTAL LIDO DE GOTF001E E A   *
+      *               SOMA DE INSERIDOS/REJEITADOS/DUPLICADOS/ORIGEM   *
+      *               INVALIDA/VALIDADOS, SINALIZANDO DIVERGENCIA.     *
+      *               ANTES SO HAVIA O DISPLAY DE FIM DE JOB NO LOG.   *
+      *    AGO/2026 - HOMI - PASSA A EXIGIR HEADER (1o REGISTRO) E     *
+      *               TRAILER (ULTIMO REGISTRO) EM GOTF001E,           *
+      *               CONFERINDO A QUANTIDADE DE REGISTROS DE CORPO    *
+      *               DECLARADA NO HEADER E NO TRAILER CONTRA A        *
+      *               QUANTIDADE LIDA.                                *
+      *               ARQUIVO SEM HEADER/TRAILER VALIDOS OU COM TOTAL  *
+      *               DIVERGENTE (EXTRATO TRUNCADO OU DUPLICADO) E     *
+      *               REJEITADO ANTES DE INSERIR QUALQUER LINHA EM     *
+      *               TSIT_MOVTO_TARIF.                                *
+      *    AGO/2026 - HOMI - RJUSTF_EVNTO_TARIF (TEXTO LIVRE) PASSA A  *
+      *               SER ACOMPANHADA DE CJUSTF_EVNTO_TARIF, CODIGO    *
+      *               ESTRUTURADO DE JUSTIFICATIVA (ATRZ/DIVG/AJTE/    *
+      *               ESTR/OUTR) DERIVADO POR PREFIXO DO TEXTO. O      *
+      *               TEXTO LIVRE E MANTIDO SEM ALTERACAO.             *
+      *    AGO/2026 - HOMI - DOCUMENTADO NA FD DE GOTF001E QUE O FATOR *
+      *               DE BLOCAGEM DEVE SER AJUSTADO PELO BLKSIZE DA DD *
+      *               NA JCL (BLOCK CONTAINS 0 RECORDS JA DELEGA ISSO  *
+      *               A JCL), PERMITINDO TUNING DE I/O SEM RECOMPILAR. *
+      *    AGO/2026 - HOMI - WRK-0450-ABEND-BAT PASSA A VARIAR CONFORME*
+      *               O TIPO DE ERRO (ARQUIVO/DB2/MODULO/LIVRE) NA     *
+      *               CHAMADA A BRAD0450, EM VEZ DO CODIGO FIXO +1111  *
+      *               PARA TODOS OS CASOS, PARA QUE O PLANTONISTA      *
+      *               IDENTIFIQUE A CATEGORIA DA FALHA PELO PROPRIO    *
+      *               CODIGO DE ABEND.                                 *
+      *    AGO/2026 - HOMI - NOVO MODO 'C' EM WRK-PARM-DADO-MODO       *
+      *               EXIBE A POSICAO DE RESTART GRAVADA (REGISTROS JA *
+      *               LIDOS DE GOTF001E E O PROXIMO A SER LIDO) E      *
+      *               ENCERRA, SEM DISPARAR PROCESSAMENTO NEM GRAVAR   *
+      *               NOVO CHECKPOINT - PERMITE AO OPERADOR CONFERIR   *
+      *               O PONTO DE RETOMADA ANTES DE REINICIAR O JOB.    *
       *================================================================*
 
       *================================================================*
@@ -58,6 +105,12 @@
            SELECT GOTF001E ASSIGN      TO   UT-S-GOTF001E
                       FILE STATUS      IS   WRK-FS-GOTF001E.
 
+           SELECT GOTF001R ASSIGN      TO   UT-S-GOTF001R
+                      FILE STATUS      IS   WRK-FS-GOTF001R.
+
+           SELECT GOTF001C ASSIGN      TO   UT-S-GOTF001C
+                      FILE STATUS      IS   WRK-FS-GOTF001C.
+
       *================================================================*
        DATA                            DIVISION.
       *================================================================*
@@ -69,6 +122,12 @@
       *----------------------------------------------------------------*
       *   INPUT: GOTF001E - DADOS PARA INSERIR TABELA GOTFB0B7         *
       *            ORG. SEQUENCIAL     -   LRECL   =  355              *
+      *            BLOCK CONTAINS 0 RECORDS - FATOR DE BLOCAGEM E      *
+      *            DELIBERADAMENTE DEIXADO A CARGO DO PARAMETRO        *
+      *            BLKSIZE DA DD //GOTF001E NA JCL, PARA QUE O         *
+      *            OPERADOR POSSA AJUSTAR A BLOCAGEM (PERFORMANCE DE   *
+      *            I/O NOS FECHAMENTOS DE MAIOR VOLUME) SEM RECOMPILAR *
+      *            O PROGRAMA. BLKSIZE DEVE SER MULTIPLO DE 355.       *
       *----------------------------------------------------------------*
        FD  GOTF001E
            RECORDING MODE IS F
@@ -77,6 +136,28 @@
 
        01  FD-GOTF001E                 PIC  X(355).
 
+      *----------------------------------------------------------------*
+      *   OUTPUT: GOTF001R - REGISTROS REJEITADOS NA INSERCAO GOTFB0B7 *
+      *            ORG. SEQUENCIAL     -   LRECL   =  400              *
+      *----------------------------------------------------------------*
+       FD  GOTF001R
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-GOTF001R                 PIC  X(400).
+
+      *----------------------------------------------------------------*
+      *   OUTPUT: GOTF001C - CONCILIACAO GOTF001E X TSIT_MOVTO_TARIF   *
+      *            ORG. SEQUENCIAL     -   LRECL   =  080              *
+      *----------------------------------------------------------------*
+       FD  GOTF001C
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-GOTF001C                 PIC  X(080).
+
       *----------------------------------------------------------------*
        WORKING-STORAGE                 SECTION.
       *----------------------------------------------------------------*
@@ -106,6 +187,12 @@
        01  WRK-AREA-RESTART.
            05  WRK-RST-LIDOS-GOTF001E  PIC  9(009)         VALUE ZEROS.
 
+       01  WRK-RST-PROX-GOTF001E       PIC  9(009)         VALUE ZEROS.
+
+       01  WRK-INTERVALO-CKPT          PIC S9(008) COMP    VALUE +500.
+       01  WRK-CKPT-CONT               PIC S9(008) COMP    VALUE ZEROS.
+       01  WRK-CONT-REPOS              PIC  9(009) COMP-3  VALUE ZEROS.
+
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
        77  FILLER                      PIC  X(50)  VALUE
            '*** AREA DE AUXILIARES                         ***'.
@@ -121,6 +208,26 @@
          05  FILLER                    PIC  9(06).
          05  WRK-SQLCODE-9-3           PIC S9(03).
 
+       01  WRK-CONT-DUPLICADO          PIC S9(09) COMP  VALUE ZEROS.
+       01  WRK-SW-DUPLICADO            PIC  X(01) VALUE 'N'.
+           88  WRK-EH-DUPLICADO                    VALUE 'S'.
+
+       01  WRK-SW-ORIGEM-VALIDA        PIC  X(01) VALUE 'N'.
+           88  WRK-ORIGEM-VALIDA                   VALUE 'S'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE PARM - MODO DE EXECUCAO            ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-SW-MODO-EXECUCAO        PIC  X(01) VALUE 'P'.
+           88  WRK-MODO-PROCESSAR                  VALUE 'P'.
+           88  WRK-MODO-VALIDAR                     VALUE 'V'.
+           88  WRK-MODO-ORIGEM                      VALUE 'O'.
+           88  WRK-MODO-CONSULTAR-RESTART           VALUE 'C'.
+
+       01  WRK-PARM-ORIGEM-FILTRO      PIC  X(03) VALUE SPACES.
+
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
        01  FILLER                      PIC  X(50)         VALUE
            '*** AREA DE CHAVES                             ***'.
@@ -134,6 +241,11 @@
        01  WRK-ACUMULADORES.
          05  WRK-LIDOS-GOTF001E        PIC  9(09)  COMP-3  VALUE ZEROS.
          05  WRK-INSER-GOTFB0B7        PIC  9(09)  COMP-3  VALUE ZEROS.
+         05  WRK-REJEITADOS-GOTFB0B7   PIC  9(09)  COMP-3  VALUE ZEROS.
+         05  WRK-DUPLIC-GOTFB0B7       PIC  9(09)  COMP-3  VALUE ZEROS.
+         05  WRK-ORIGEM-INVAL-GOTFB0B7 PIC  9(09)  COMP-3  VALUE ZEROS.
+         05  WRK-ATLZ-TCTRL-RECPC      PIC  9(09)  COMP-3  VALUE ZEROS.
+         05  WRK-VALIDADOS-GOTFB0B7    PIC  9(09)  COMP-3  VALUE ZEROS.
 
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
        01  FILLER                      PIC  X(50)  VALUE
@@ -141,6 +253,8 @@
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
 
        01  WRK-FS-GOTF001E             PIC  X(02)  VALUE SPACES.
+       01  WRK-FS-GOTF001R             PIC  X(02)  VALUE SPACES.
+       01  WRK-FS-GOTF001C             PIC  X(02)  VALUE SPACES.
 
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
        01  FILLER                      PIC  X(50)  VALUE
@@ -149,6 +263,55 @@
 
        COPY GOTFW00S.
 
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE HEADER/TRAILER GOTF001E            ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-REG-HEADER-GOTF001E.
+         05  HDR-TIPO-REGISTRO         PIC  X(001).
+           88  HDR-EH-HEADER                       VALUE 'H'.
+         05  HDR-QTD-REGISTROS         PIC  9(009).
+         05  FILLER                    PIC  X(345).
+
+       01  WRK-REG-TRAILER-GOTF001E.
+         05  TRL-TIPO-REGISTRO         PIC  X(001).
+           88  TRL-EH-TRAILER                      VALUE 'T'.
+         05  TRL-QTD-REGISTROS         PIC  9(009).
+         05  FILLER                    PIC  X(345).
+
+       01  WRK-QTD-REGISTROS-HEADER    PIC  9(009) VALUE ZEROS.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE SAIDA GOTF001R                     ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-REG-REJEITO.
+         05  REJ-REGISTRO-ORIGINAL     PIC  X(355).
+         05  REJ-SQLCODE               PIC S9(009) COMP-3.
+         05  REJ-NOME-TABELA           PIC  X(018).
+         05  REJ-MOTIVO                PIC  X(020).
+         05  FILLER                    PIC  X(002).
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE SAIDA GOTF001C                     ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-REG-CONCILIACAO.
+         05  CONC-PROGRAMA             PIC  X(008) VALUE 'GOTF2DSS'.
+         05  CONC-MODO-EXECUCAO        PIC  X(001).
+         05  CONC-LIDOS-GOTF001E       PIC  9(009).
+         05  CONC-INSER-GOTFB0B7       PIC  9(009).
+         05  CONC-REJEITADOS-GOTFB0B7  PIC  9(009).
+         05  CONC-DUPLIC-GOTFB0B7      PIC  9(009).
+         05  CONC-ORIGEM-INVAL-GOTFB0B7 PIC 9(009).
+         05  CONC-VALIDADOS-GOTFB0B7   PIC  9(009).
+         05  CONC-SW-DIVERGENCIA       PIC  X(001).
+           88  CONC-DIVERGENTE                     VALUE 'S'.
+         05  FILLER                    PIC  X(016).
+
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
        01  FILLER                      PIC  X(50)  VALUE
            '*** AREA DO FRWK2999                           ***'.
@@ -204,6 +367,10 @@
        01  WRK-AREA-BRAD0450.
          05  WRK-0450-ABEND-BAT        PIC S9(04)  COMP    VALUE +1111.
          05  WRK-0450-DUMP-BAT         PIC  X(01)  VALUE 'S'.
+         05  WRK-0450-ABEND-ARQUIVO    PIC S9(04)  COMP    VALUE +1112.
+         05  WRK-0450-ABEND-DB2        PIC S9(04)  COMP    VALUE +1113.
+         05  WRK-0450-ABEND-MODULO     PIC S9(04)  COMP    VALUE +1114.
+         05  WRK-0450-ABEND-LIVRE      PIC S9(04)  COMP    VALUE +1115.
 
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
        01  FILLER                      PIC  X(50)  VALUE
@@ -218,13 +385,32 @@
                INCLUDE GOTFB0B7
            END-EXEC.
 
+           EXEC SQL
+               INCLUDE GOTFB072
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE GOTFB0B1
+           END-EXEC.
+
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
        01  FILLER                      PIC  X(50)  VALUE
            '*** FIM DA WORKING-STORAGE SECTION             ***'.
       *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
 
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+
+       01  WRK-PARM-AREA.
+           05  WRK-PARM-TAM             PIC S9(004) COMP.
+           05  WRK-PARM-DADOS.
+               10  WRK-PARM-DADO-MODO   PIC  X(001).
+               10  WRK-PARM-DADO-ORIGEM PIC  X(003).
+               10  FILLER               PIC  X(074).
+
       *================================================================*
-       PROCEDURE                       DIVISION.
+       PROCEDURE                       DIVISION USING WRK-PARM-AREA.
       *================================================================*
 
       *----------------------------------------------------------------*
@@ -235,12 +421,16 @@
 
            PERFORM 1000-INICIAR.
 
-           PERFORM 2000-VERIFICAR-VAZIO.
+           IF WRK-MODO-CONSULTAR-RESTART
+              PERFORM 7520-EXIBIR-POSICAO-RESTART
+           ELSE
+              PERFORM 2000-VERIFICAR-VAZIO
 
-           PERFORM 3000-PROCESSAR
-             UNTIL WRK-FS-GOTF001E      EQUAL   '10'
+              PERFORM 3000-PROCESSAR
+                UNTIL WRK-FS-GOTF001E      EQUAL   '10'
 
-           PERFORM 9000-FINALIZAR.
+              PERFORM 9000-FINALIZAR
+           END-IF.
 
       *----------------------------------------------------------------*
        0000-99-FIM.                    EXIT.
@@ -258,16 +448,52 @@
 
            INITIALIZE FRWKGHEA-REGISTRO
                       FRWKGARQ-REGISTRO
-                      FRWKGDB2-REGISTRO.
+                      FRWKGDB2-REGISTRO
+                      CKRS01-INTERFACE.
+
+           PERFORM 1050-LER-PARM.
 
            OPEN INPUT   GOTF001E.
+           OPEN OUTPUT  GOTF001R.
+           OPEN OUTPUT  GOTF001C.
 
            PERFORM 1100-TESTAR-FILE-STATUS.
 
+           PERFORM 2050-VALIDAR-HEADER.
+
+           PERFORM 7510-INICIAR-CKRS0100.
+
       *----------------------------------------------------------------*
        1000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       1050-LER-PARM                   SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1050-LER-PARM'         TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE 'P'                     TO      WRK-SW-MODO-EXECUCAO.
+           MOVE SPACES                  TO      WRK-PARM-ORIGEM-FILTRO.
+
+           IF WRK-PARM-TAM              IS GREATER THAN ZEROS
+              IF WRK-PARM-DADO-MODO     EQUAL   'V'
+                 OR WRK-PARM-DADO-MODO  EQUAL   'O'
+                 OR WRK-PARM-DADO-MODO  EQUAL   'C'
+                 MOVE WRK-PARM-DADO-MODO   TO    WRK-SW-MODO-EXECUCAO
+              END-IF
+           END-IF.
+
+           IF WRK-PARM-TAM              IS GREATER THAN +3
+              IF WRK-MODO-ORIGEM
+                 MOVE WRK-PARM-DADO-ORIGEM TO    WRK-PARM-ORIGEM-FILTRO
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        1100-TESTAR-FILE-STATUS         SECTION.
       *----------------------------------------------------------------*
@@ -275,6 +501,8 @@
            MOVE '1100-TESTAR-FILE-STATUS' TO    FRWKGHEA-IDEN-PARAGRAFO.
 
            PERFORM 1110-TESTAR-FS-GOTF001E.
+           PERFORM 1120-TESTAR-FS-GOTF001R.
+           PERFORM 1130-TESTAR-FS-GOTF001C.
 
       *----------------------------------------------------------------*
        1100-99-FIM.                    EXIT.
@@ -296,6 +524,75 @@
        1110-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       1120-TESTAR-FS-GOTF001R         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1120-TESTAR-FS-GOTF001R' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           IF WRK-FS-GOTF001R       NOT EQUAL   '00'
+              MOVE 'GOTF001R'           TO      FRWKGARQ-NOME-ARQUIVO
+              MOVE WRK-FS-GOTF001R      TO      FRWKGARQ-FILE-STATUS
+              PERFORM 9100-FORMATAR-ERRO-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1120-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1130-TESTAR-FS-GOTF001C         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1130-TESTAR-FS-GOTF001C' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           IF WRK-FS-GOTF001C       NOT EQUAL   '00'
+              MOVE 'GOTF001C'           TO      FRWKGARQ-NOME-ARQUIVO
+              MOVE WRK-FS-GOTF001C      TO      FRWKGARQ-FILE-STATUS
+              PERFORM 9100-FORMATAR-ERRO-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1130-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1200-REPOSICIONAR-GOTF001E      SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1200-REPOSICIONAR-GOTF001E'
+                                        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE ZEROS                   TO      WRK-CONT-REPOS.
+
+           PERFORM 1210-LER-E-DESCARTAR
+             UNTIL (WRK-CONT-REPOS   GREATER OR EQUAL
+                                             WRK-RST-LIDOS-GOTF001E) OR
+                   (WRK-FS-GOTF001E      EQUAL   '10').
+
+      *----------------------------------------------------------------*
+       1200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1210-LER-E-DESCARTAR            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1210-LER-E-DESCARTAR'  TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           READ GOTF001E                INTO    GOTFW00S-REGISTRO.
+
+           IF WRK-FS-GOTF001E           EQUAL   '10'
+              NEXT SENTENCE
+           ELSE
+              PERFORM 1110-TESTAR-FS-GOTF001E
+              ADD     1              TO      WRK-CONT-REPOS
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        2000-VERIFICAR-VAZIO            SECTION.
       *----------------------------------------------------------------*
@@ -318,6 +615,76 @@
        2000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+      * LE O PRIMEIRO REGISTRO FISICO DE GOTF001E, ESPERANDO UM        *
+      * HEADER (HDR-TIPO-REGISTRO = 'H') COM O TOTAL DE REGISTROS DE   *
+      * CORPO DECLARADO PELO EXTRATOR EM HDR-QTD-REGISTROS. SE O       *
+      * ARQUIVO ESTIVER TOTALMENTE VAZIO, DEIXA POR CONTA DE           *
+      * 2000-VERIFICAR-VAZIO                                          *
+      *----------------------------------------------------------------*
+       2050-VALIDAR-HEADER             SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2050-VALIDAR-HEADER'   TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE ZEROS                   TO
+                                             WRK-QTD-REGISTROS-HEADER.
+
+           READ GOTF001E                INTO    WRK-REG-HEADER-GOTF001E.
+
+           IF WRK-FS-GOTF001E           EQUAL   '10'
+              NEXT SENTENCE
+           ELSE
+              PERFORM 1110-TESTAR-FS-GOTF001E
+
+              IF NOT HDR-EH-HEADER
+                 MOVE 'GOTF9997'           TO      FRWKGLIV-COD-MENSAGEM
+                 MOVE
+                 'REGISTRO HEADER AUSENTE OU INVALIDO EM GOTF001E'
+                                           TO      FRWKGLIV-PARAMETROS
+                 PERFORM 9350-TRATAR-ERRO-LIVRE
+              END-IF
+
+              MOVE HDR-QTD-REGISTROS       TO
+                                                WRK-QTD-REGISTROS-HEADER
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * VALIDA O TRAILER (HDR-TIPO-REGISTRO = 'T') CONTRA O TOTAL DE   *
+      * REGISTROS DE CORPO EFETIVAMENTE LIDOS (WRK-LIDOS-GOTF001E) E   *
+      * CONTRA O TOTAL DECLARADO NO HEADER, EVITANDO PROCESSAR UM      *
+      * EXTRATO TRUNCADO OU DUPLICADO POR ERRO DE TRANSMISSAO          *
+      *----------------------------------------------------------------*
+       2060-VALIDAR-TRAILER            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2060-VALIDAR-TRAILER'  TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           IF NOT TRL-EH-TRAILER
+              MOVE 'GOTF9996'           TO      FRWKGLIV-COD-MENSAGEM
+              MOVE
+              'REGISTRO TRAILER AUSENTE OU INVALIDO NO ARQUIVO GOTF001E'
+                                        TO      FRWKGLIV-PARAMETROS
+              PERFORM 9350-TRATAR-ERRO-LIVRE
+           END-IF.
+
+           IF (TRL-QTD-REGISTROS        NOT EQUAL WRK-LIDOS-GOTF001E)
+              OR (WRK-QTD-REGISTROS-HEADER NOT EQUAL WRK-LIDOS-GOTF001E)
+              MOVE 'GOTF9995'           TO      FRWKGLIV-COD-MENSAGEM
+              MOVE
+              'TOTAL DE CONTROLE DIVERGE DO LIDO EM GOTF001E'
+                                        TO      FRWKGLIV-PARAMETROS
+              PERFORM 9350-TRATAR-ERRO-LIVRE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2060-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        2100-LER-GOTF001E               SECTION.
       *----------------------------------------------------------------*
@@ -330,7 +697,15 @@
               NEXT SENTENCE
            ELSE
               PERFORM 1110-TESTAR-FS-GOTF001E
-              ADD     1              TO      WRK-LIDOS-GOTF001E
+
+              IF FD-GOTF001E(1:1)          EQUAL   'T'
+                 MOVE FD-GOTF001E          TO
+                                                WRK-REG-TRAILER-GOTF001E
+                 PERFORM 2060-VALIDAR-TRAILER
+                 MOVE '10'                 TO      WRK-FS-GOTF001E
+              ELSE
+                 ADD     1              TO      WRK-LIDOS-GOTF001E
+              END-IF
            END-IF.
 
       *----------------------------------------------------------------*
@@ -346,12 +721,155 @@
 
            PERFORM 5000-INSERIR-GOTFB0B7.
 
+           ADD     1                     TO      WRK-RST-LIDOS-GOTF001E.
+           ADD     1                     TO      WRK-CKPT-CONT.
+
+           IF WRK-CKPT-CONT         GREATER OR EQUAL WRK-INTERVALO-CKPT
+              PERFORM 7540-GRAVAR-CHECKPOINT
+              MOVE ZEROS                 TO      WRK-CKPT-CONT
+           END-IF.
+
            PERFORM 2100-LER-GOTF001E.
 
       *----------------------------------------------------------------*
        3000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       4000-VERIFICAR-DUPLICADO        SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '4000-VERIFICAR-DUPLICADO' TO   FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE 'N'                     TO      WRK-SW-DUPLICADO.
+           MOVE ZEROS                   TO      WRK-CONT-DUPLICADO.
+
+           EXEC SQL
+             SELECT COUNT(*)
+               INTO :WRK-CONT-DUPLICADO
+               FROM DB2PRD.TSIT_MOVTO_TARIF
+              WHERE NMOVTO_EVNTO_TARIF = :GOTFB0B7.NMOVTO-EVNTO-TARIF
+                AND DRECEB_MOVTO_TARIF = :GOTFB0B7.DRECEB-MOVTO-TARIF
+           END-EXEC.
+
+           IF (SQLCODE              NOT EQUAL   ZEROS)  AND
+              (SQLCODE              NOT EQUAL   100)
+              MOVE 'TSIT_MOVTO_TARIF'   TO      FRWKGDB2-NOME-TABELA
+              SET DB2-SELECT            TO      TRUE
+              MOVE '0015'               TO      FRWKGDB2-LOCAL
+              PERFORM 9200-TRATAR-ERRO-DB2
+           END-IF.
+
+           IF WRK-CONT-DUPLICADO        GREATER THAN ZEROS
+              SET WRK-EH-DUPLICADO      TO      TRUE
+           END-IF.
+
+      *----------------------------------------------------------------*
+       4000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4100-VALIDAR-ORIGEM             SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '4100-VALIDAR-ORIGEM'   TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE 'N'                     TO      WRK-SW-ORIGEM-VALIDA.
+
+           EVALUATE CSIST-ORIGE-TARIF   OF      GOTFB0B7
+              WHEN 'CTC'
+              WHEN 'CTP'
+              WHEN 'EMP'
+              WHEN 'INV'
+              WHEN 'SEG'
+                 SET  WRK-ORIGEM-VALIDA TO      TRUE
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+           IF WRK-ORIGEM-VALIDA         AND     WRK-MODO-ORIGEM
+              IF CSIST-ORIGE-TARIF      OF      GOTFB0B7  NOT EQUAL
+                                        WRK-PARM-ORIGEM-FILTRO
+                 MOVE 'N'                 TO      WRK-SW-ORIGEM-VALIDA
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       4100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4500-CALCULAR-VALOR-COBR        SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '4500-CALCULAR-VALOR-COBR' TO   FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE ZEROS                   TO      WRK-VALOR-COBR-TARIF.
+
+           EXEC SQL
+             SELECT VVALOR_REGRA_TARIF
+               INTO :GOTFB0B1.VVALOR-REGRA-TARIF
+               FROM DB2PRD.TREGRA_EVNTO_TARIF
+              WHERE CSIST_ORIGE_TARIF = :GOTFB0B7.CSIST-ORIGE-TARIF
+                AND CSIT_OPER_REALZ   = :GOTFB0B7.CSIT-OPER-REALZ
+           END-EXEC.
+
+           EVALUATE TRUE
+              WHEN SQLCODE              EQUAL   ZEROS
+                 MOVE VVALOR-REGRA-TARIF   OF     GOTFB0B1        TO
+                                        WRK-VCALCD-COBR-TARIF
+              WHEN SQLCODE              EQUAL   100
+                 CONTINUE
+              WHEN OTHER
+                 MOVE 'TREGRA_EVNTO_TARIF' TO     FRWKGDB2-NOME-TABELA
+                 SET DB2-SELECT            TO     TRUE
+                 MOVE '0040'               TO     FRWKGDB2-LOCAL
+                 PERFORM 9200-TRATAR-ERRO-DB2
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       4500-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4600-DERIVAR-CJUSTF-EVNTO       SECTION.
+      *----------------------------------------------------------------*
+      *    DERIVA O CODIGO ESTRUTURADO DE JUSTIFICATIVA A PARTIR DO
+      *    TEXTO LIVRE INFORMADO EM RJUSTF_EVNTO_TARIF, MANTENDO O
+      *    TEXTO ORIGINAL COMO COMPLEMENTO NA PROPRIA COLUNA.
+      *----------------------------------------------------------------*
+
+           MOVE '4600-DERIVAR-CJUSTF-EVNTO' TO
+                                        FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE 'OUTR'                  TO      CJUSTF-EVNTO-TARIF
+                                                 OF GOTFB0B7.
+
+           EVALUATE TRUE
+              WHEN RJUSTF-EVNTO-TARIF   OF      GOTFB0B7 (1:6)
+                                        EQUAL   'ATRASO'
+                 MOVE 'ATRZ'               TO   CJUSTF-EVNTO-TARIF
+                                                 OF GOTFB0B7
+              WHEN RJUSTF-EVNTO-TARIF   OF      GOTFB0B7 (1:8)
+                                        EQUAL   'DIVERGEN'
+                 MOVE 'DIVG'               TO   CJUSTF-EVNTO-TARIF
+                                                 OF GOTFB0B7
+              WHEN RJUSTF-EVNTO-TARIF   OF      GOTFB0B7 (1:6)
+                                        EQUAL   'AJUSTE'
+                 MOVE 'AJTE'               TO   CJUSTF-EVNTO-TARIF
+                                                 OF GOTFB0B7
+              WHEN RJUSTF-EVNTO-TARIF   OF      GOTFB0B7 (1:7)
+                                        EQUAL   'ESTORNO'
+                 MOVE 'ESTR'               TO   CJUSTF-EVNTO-TARIF
+                                                 OF GOTFB0B7
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       4600-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        5000-INSERIR-GOTFB0B7           SECTION.
       *----------------------------------------------------------------*
@@ -360,7 +878,7 @@
 
            INITIALIZE            GOTFB0B7.
 
-           MOVE CSIST-ORIGE-TARIF
+           MOVE CSIST-ORIGE-TARIF     OF GOTFW00S-REGISTRO
                                         TO
                                         CSIST-ORIGE-TARIF  OF GOTFB0B7.
            MOVE DRECEB-MOVTO-TARIF
@@ -373,7 +891,8 @@
            MOVE HSIT-OPER-REALZ         TO
                                         HSIT-OPER-REALZ    OF GOTFB0B7.
 
-           MOVE CSIT-OPER-REALZ         TO
+           MOVE CSIT-OPER-REALZ       OF GOTFW00S-REGISTRO
+                                        TO
                                         CSIT-OPER-REALZ    OF GOTFB0B7.
 
            MOVE CUSUAR-MOVTO-EVNTO      TO
@@ -382,37 +901,166 @@
            MOVE RJUSTF-EVNTO-TARIF      TO
                                         RJUSTF-EVNTO-TARIF OF GOTFB0B7.
 
+           PERFORM 4600-DERIVAR-CJUSTF-EVNTO.
+
+           PERFORM 4100-VALIDAR-ORIGEM.
+
+           IF NOT WRK-ORIGEM-VALIDA
+              MOVE FD-GOTF001E          TO      REJ-REGISTRO-ORIGINAL
+              MOVE ZEROS                TO      REJ-SQLCODE
+              MOVE 'TSIT_MOVTO_TARIF'   TO      REJ-NOME-TABELA
+              MOVE 'ORIGEM INVALIDA'    TO      REJ-MOTIVO
+              PERFORM 5100-GRAVAR-REJEITO
+              ADD 1                     TO
+                                     WRK-ORIGEM-INVAL-GOTFB0B7
+           ELSE
+              PERFORM 4000-VERIFICAR-DUPLICADO
+
+              IF WRK-EH-DUPLICADO
+                 MOVE FD-GOTF001E          TO      REJ-REGISTRO-ORIGINAL
+                 MOVE ZEROS                TO      REJ-SQLCODE
+                 MOVE 'TSIT_MOVTO_TARIF'   TO      REJ-NOME-TABELA
+                 MOVE 'DUPLICADO'          TO      REJ-MOTIVO
+                 PERFORM 5100-GRAVAR-REJEITO
+                 ADD 1                     TO      WRK-DUPLIC-GOTFB0B7
+              ELSE
+                 PERFORM 4500-CALCULAR-VALOR-COBR
+
+                 MOVE WRK-VCALCD-COBR-TARIF   TO
+                                        VVALOR-COBR-TARIF  OF GOTFB0B7
+
+                 IF WRK-MODO-VALIDAR
+                    ADD 1                     TO
+                                        WRK-VALIDADOS-GOTFB0B7
+                 ELSE
+                    EXEC SQL
+                      INSERT INTO DB2PRD.TSIT_MOVTO_TARIF
+                            (CSIST_ORIGE_TARIF  ,
+                             DRECEB_MOVTO_TARIF ,
+                             NMOVTO_EVNTO_TARIF ,
+                             HSIT_OPER_REALZ    ,
+                             CSIT_OPER_REALZ    ,
+                             CUSUAR_MOVTO_EVNTO ,
+                             RJUSTF_EVNTO_TARIF ,
+                             CJUSTF_EVNTO_TARIF ,
+                             VVALOR_COBR_TARIF)
+                        VALUES
+                            (:GOTFB0B7.CSIST-ORIGE-TARIF  ,
+                             :GOTFB0B7.DRECEB-MOVTO-TARIF ,
+                             :GOTFB0B7.NMOVTO-EVNTO-TARIF ,
+                             :GOTFB0B7.HSIT-OPER-REALZ    ,
+                             :GOTFB0B7.CSIT-OPER-REALZ    ,
+                             :GOTFB0B7.CUSUAR-MOVTO-EVNTO ,
+                             :GOTFB0B7.RJUSTF-EVNTO-TARIF ,
+                             :GOTFB0B7.CJUSTF-EVNTO-TARIF ,
+                             :GOTFB0B7.VVALOR-COBR-TARIF)
+                    END-EXEC
+
+                    IF (SQLCODE              NOT EQUAL   ZEROS)  OR
+                       (SQLWARN0                 EQUAL   'W')
+                       MOVE 'TSIT_MOVTO_TARIF'   TO
+                                        FRWKGDB2-NOME-TABELA
+                       SET DB2-UPDATE            TO      TRUE
+                       MOVE '0020'               TO      FRWKGDB2-LOCAL
+                       PERFORM 9250-REJEITAR-ERRO-DB2
+                       MOVE FD-GOTF001E          TO
+                                        REJ-REGISTRO-ORIGINAL
+                       MOVE SQLCODE              TO      REJ-SQLCODE
+                       MOVE FRWKGDB2-NOME-TABELA TO      REJ-NOME-TABELA
+                       MOVE 'ERRO SQL'           TO      REJ-MOTIVO
+                       PERFORM 5100-GRAVAR-REJEITO
+                       ADD 1                     TO
+                                        WRK-REJEITADOS-GOTFB0B7
+                    ELSE
+                       ADD 1                     TO
+                                        WRK-INSER-GOTFB0B7
+                       PERFORM 6000-ATUALIZAR-TCTRL-RECPC
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+      *----------------------------------------------------------------*
+       5000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       5100-GRAVAR-REJEITO              SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '5100-GRAVAR-REJEITO'   TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE WRK-REG-REJEITO         TO      FD-GOTF001R.
+
+           WRITE FD-GOTF001R.
+
+           PERFORM 1120-TESTAR-FS-GOTF001R.
+
+      *----------------------------------------------------------------*
+       5100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       6000-ATUALIZAR-TCTRL-RECPC      SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '6000-ATUALIZAR-TCTRL-RECPC'
+                                        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
            EXEC SQL
-             INSERT INTO DB2PRD.TSIT_MOVTO_TARIF
-                   (CSIST_ORIGE_TARIF  ,
-                    DRECEB_MOVTO_TARIF ,
-                    NMOVTO_EVNTO_TARIF ,
-                    HSIT_OPER_REALZ    ,
-                    CSIT_OPER_REALZ    ,
-                    CUSUAR_MOVTO_EVNTO ,
-                    RJUSTF_EVNTO_TARIF)
-               VALUES
-                   (:GOTFB0B7.CSIST-ORIGE-TARIF  ,
-                    :GOTFB0B7.DRECEB-MOVTO-TARIF ,
-                    :GOTFB0B7.NMOVTO-EVNTO-TARIF ,
-                    :GOTFB0B7.HSIT-OPER-REALZ    ,
-                    :GOTFB0B7.CSIT-OPER-REALZ    ,
-                    :GOTFB0B7.CUSUAR-MOVTO-EVNTO ,
-                    :GOTFB0B7.RJUSTF-EVNTO-TARIF)
+             UPDATE DB2PRD.TCTRL_RECPC_TARIF
+                SET IND_RECPC_TARIF        = 'S'        ,
+                    QTDE_EVNTO_PENDT       = QTDE_EVNTO_PENDT + 1 ,
+                    DRECEB_ULT_EVNTO_TARIF =
+                                        :GOTFB0B7.DRECEB-MOVTO-TARIF
+              WHERE CSIST_ORIGE_TARIF = :GOTFB0B7.CSIST-ORIGE-TARIF
            END-EXEC.
 
-           IF (SQLCODE              NOT EQUAL   ZEROS)  OR
-              (SQLWARN0                 EQUAL   'W')
-              MOVE 'TSIT_MOVTO_TARIF'   TO      FRWKGDB2-NOME-TABELA
-              SET DB2-UPDATE            TO      TRUE
-              MOVE '0020'               TO      FRWKGDB2-LOCAL
-              PERFORM 9200-TRATAR-ERRO-DB2
+           IF SQLCODE                   EQUAL   100
+              MOVE CSIST-ORIGE-TARIF    OF      GOTFB0B7      TO
+                                        CSIST-ORIGE-TARIF  OF GOTFB072
+              MOVE 'S'                  TO      IND-RECPC-TARIF
+                                                OF      GOTFB072
+              MOVE 1                    TO      QTDE-EVNTO-PENDT
+                                                OF      GOTFB072
+              MOVE DRECEB-MOVTO-TARIF   OF      GOTFB0B7      TO
+                                        DRECEB-ULT-EVNTO-TARIF
+                                                OF      GOTFB072
+
+              EXEC SQL
+                INSERT INTO DB2PRD.TCTRL_RECPC_TARIF
+                      (CSIST_ORIGE_TARIF      ,
+                       IND_RECPC_TARIF        ,
+                       QTDE_EVNTO_PENDT       ,
+                       DRECEB_ULT_EVNTO_TARIF)
+                  VALUES
+                      (:GOTFB072.CSIST-ORIGE-TARIF     ,
+                       :GOTFB072.IND-RECPC-TARIF       ,
+                       :GOTFB072.QTDE-EVNTO-PENDT      ,
+                       :GOTFB072.DRECEB-ULT-EVNTO-TARIF)
+              END-EXEC
+
+              IF (SQLCODE               NOT EQUAL   ZEROS)
+                 MOVE 'TCTRL_RECPC_TARIF' TO    FRWKGDB2-NOME-TABELA
+                 SET DB2-INSERT         TO      TRUE
+                 MOVE '0031'            TO      FRWKGDB2-LOCAL
+                 PERFORM 9200-TRATAR-ERRO-DB2
+              ELSE
+                 ADD 1                  TO      WRK-ATLZ-TCTRL-RECPC
+              END-IF
+           ELSE
+              IF SQLCODE                NOT EQUAL   ZEROS
+                 MOVE 'TCTRL_RECPC_TARIF' TO    FRWKGDB2-NOME-TABELA
+                 SET DB2-UPDATE         TO      TRUE
+                 MOVE '0030'            TO      FRWKGDB2-LOCAL
+                 PERFORM 9200-TRATAR-ERRO-DB2
+              ELSE
+                 ADD 1                  TO      WRK-ATLZ-TCTRL-RECPC
+              END-IF
            END-IF.
 
-           ADD 1                        TO      WRK-INSER-GOTFB0B7.
-
       *----------------------------------------------------------------*
-       5000-99-FIM.                    EXIT.
+       6000-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
       *----------------------------------------------------------------*
@@ -446,25 +1094,195 @@
        7100-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       7500-CHAMADA-CKRS0100           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '7500-CHAMADA-CKRS0100' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           CALL WRK-CKRS0100            USING   CKRS01-INTERFACE.
+
+           IF CK01-CODIGO-RETORNO       NOT EQUAL   ZEROS
+              MOVE 'CKRS0100'           TO      FRWKGMOD-NOME-MODULO
+              MOVE CK01-CODIGO-RETORNO  TO      FRWKGMOD-COD-RETORNO
+              PERFORM 9300-TRATAR-ERRO-MODULO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7500-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7510-INICIAR-CKRS0100           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '7510-INICIAR-CKRS0100' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE ' '                    TO      CK01-PLAN.
+           MOVE 'DB2'                  TO      CK01-ID-DB2.
+           MOVE 'I'                    TO      CK01-FUNCAO.
+           MOVE WRK-AREA-RESTART       TO      CK01-AREA-RESTART.
+           MOVE LENGTH OF WRK-AREA-RESTART
+                                        TO      CK01-TAM-AREA-RESTART.
+
+           PERFORM 7500-CHAMADA-CKRS0100.
+
+           IF CK01-STATUS               EQUAL   'REST'
+              MOVE CK01-AREA-RESTART(1:CK01-TAM-AREA-RESTART)
+                                        TO      WRK-AREA-RESTART
+              PERFORM 1200-REPOSICIONAR-GOTF001E
+           END-IF.
+
+      *----------------------------------------------------------------*
+       7510-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * EXIBE, SEM DISPARAR UM RESTART, O PONTO DE RETOMADA JA LIDO EM *
+      * 7510-INICIAR-CKRS0100: QUANTOS REGISTROS DE GOTF001E JA FORAM  *
+      * PROCESSADOS E QUAL SERIA O PROXIMO A SER LIDO CASO O JOB FOSSE *
+      * REINICIADO NESTE MOMENTO. NAO GRAVA CHECKPOINT NEM CONCILIACAO,*
+      * NAO PROCESSA REGISTRO ALGUM - USADO SOMENTE COM WRK-PARM-      *
+      * DADO-MODO = 'C', PARA CONSULTA DO OPERADOR ANTES DE DECIDIR    *
+      * SE VALE A PENA REINICIAR O JOB.                                *
+      *----------------------------------------------------------------*
+       7520-EXIBIR-POSICAO-RESTART     SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '7520-EXIBIR-POSICAO-RESTART' TO
+                                                FRWKGHEA-IDEN-PARAGRAFO.
+
+           COMPUTE WRK-RST-PROX-GOTF001E =
+                   WRK-RST-LIDOS-GOTF001E + 1.
+
+           DISPLAY '*********** GOTF2DSS ***********'
+           DISPLAY '*                              *'
+           DISPLAY '*   CONSULTA POSICAO RESTART   *'
+           DISPLAY '* ---------------------------- *'
+           DISPLAY '* GOTF001E JA LIDOS  : ' WRK-RST-LIDOS-GOTF001E
+           DISPLAY '*                              *'
+           DISPLAY '* PROXIMO A LER      : ' WRK-RST-PROX-GOTF001E
+           DISPLAY '*                              *'
+           DISPLAY '*********** GOTF2DSS ***********'.
+
+           PERFORM  7100-ENCERRAR-CKRS0105.
+
+           CLOSE GOTF001E.
+           CLOSE GOTF001R.
+           CLOSE GOTF001C.
+
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       7520-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7540-GRAVAR-CHECKPOINT          SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '7540-GRAVAR-CHECKPOINT' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE 'P'                    TO      CK01-FUNCAO.
+           MOVE 'DB2'                  TO      CK01-ID-DB2.
+           MOVE WRK-AREA-RESTART       TO      CK01-AREA-RESTART.
+           MOVE LENGTH OF WRK-AREA-RESTART
+                                        TO      CK01-TAM-AREA-RESTART.
+
+           PERFORM 7500-CHAMADA-CKRS0100.
+
+      *----------------------------------------------------------------*
+       7540-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * GRAVA UM UNICO REGISTRO DE CONCILIACAO EM GOTF001C AO FINAL DO *
+      * PROCESSAMENTO, COMPARANDO O TOTAL LIDO DE GOTF001E COM A SOMA  *
+      * DE TUDO QUE FOI FEITO COM CADA REGISTRO (INSERIDO, REJEITADO,  *
+      * DUPLICADO, ORIGEM INVALIDA OU, EM MODO 'V', APENAS VALIDADO)   *
+      *----------------------------------------------------------------*
+       8000-GRAVAR-CONCILIACAO         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '8000-GRAVAR-CONCILIACAO' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           INITIALIZE WRK-REG-CONCILIACAO.
+
+           MOVE 'GOTF2DSS'              TO      CONC-PROGRAMA.
+           MOVE WRK-SW-MODO-EXECUCAO    TO      CONC-MODO-EXECUCAO.
+           MOVE WRK-LIDOS-GOTF001E      TO      CONC-LIDOS-GOTF001E.
+           MOVE WRK-INSER-GOTFB0B7      TO      CONC-INSER-GOTFB0B7.
+           MOVE WRK-REJEITADOS-GOTFB0B7 TO
+                                        CONC-REJEITADOS-GOTFB0B7.
+           MOVE WRK-DUPLIC-GOTFB0B7     TO      CONC-DUPLIC-GOTFB0B7.
+           MOVE WRK-ORIGEM-INVAL-GOTFB0B7 TO
+                                        CONC-ORIGEM-INVAL-GOTFB0B7.
+           MOVE WRK-VALIDADOS-GOTFB0B7  TO      CONC-VALIDADOS-GOTFB0B7.
+
+           MOVE 'N'                     TO      CONC-SW-DIVERGENCIA.
+
+           IF WRK-LIDOS-GOTF001E    NOT EQUAL  (WRK-INSER-GOTFB0B7   +
+                                        WRK-REJEITADOS-GOTFB0B7      +
+                                        WRK-DUPLIC-GOTFB0B7          +
+                                        WRK-ORIGEM-INVAL-GOTFB0B7    +
+                                        WRK-VALIDADOS-GOTFB0B7)
+              MOVE 'S'                  TO      CONC-SW-DIVERGENCIA
+           END-IF.
+
+           MOVE WRK-REG-CONCILIACAO     TO      FD-GOTF001C.
+
+           WRITE FD-GOTF001C.
+
+           PERFORM 1130-TESTAR-FS-GOTF001C.
+
+      *----------------------------------------------------------------*
+       8000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        9000-FINALIZAR                  SECTION.
       *----------------------------------------------------------------*
       *
            MOVE '9000-FINALIZAR'        TO      FRWKGHEA-IDEN-PARAGRAFO.
+      *
+           PERFORM 8000-GRAVAR-CONCILIACAO.
       *
            DISPLAY '*********** GOTF2DSS ***********'
            DISPLAY '*                              *'
            DISPLAY '*     RESUMO PROCESSAMENTO     *'
            DISPLAY '* ---------------------------- *'
+           DISPLAY '* MODO EXECUCAO      : ' WRK-SW-MODO-EXECUCAO
+           DISPLAY '*                              *'
            DISPLAY '* LIDOS    GOTF001E : ' WRK-LIDOS-GOTF001E
            DISPLAY '*                              *'
            DISPLAY '* INSERE   GOTFB0B7 : ' WRK-INSER-GOTFB0B7
            DISPLAY '*                              *'
+           DISPLAY '* VALIDADOS GOTFB0B7 : ' WRK-VALIDADOS-GOTFB0B7
+           DISPLAY '*                              *'
+           DISPLAY '* REJEITADOS GOTFB0B7 : ' WRK-REJEITADOS-GOTFB0B7
+           DISPLAY '*                              *'
+           DISPLAY '* DUPLICADOS GOTFB0B7 : ' WRK-DUPLIC-GOTFB0B7
+           DISPLAY '*                              *'
+           DISPLAY '* ORIGEM INVALIDA GOTFB0B7 : '
+                                        WRK-ORIGEM-INVAL-GOTFB0B7
+           DISPLAY '*                              *'
+           DISPLAY '* ATLZ TCTRL_RECPC_TARIF : ' WRK-ATLZ-TCTRL-RECPC
+           DISPLAY '*                              *'
+           DISPLAY '* CONCILIACAO DIVERGENTE : ' CONC-SW-DIVERGENCIA
+           DISPLAY '*                              *'
            DISPLAY '*********** GOTF2DSS ***********'
 
+           MOVE 'F'                     TO      CK01-FUNCAO.
+           MOVE 'DB2'                   TO      CK01-ID-DB2.
+           PERFORM 7500-CHAMADA-CKRS0100.
+
            PERFORM  7100-ENCERRAR-CKRS0105.
 
            CLOSE GOTF001E.
+           CLOSE GOTF001R.
+           CLOSE GOTF001C.
 
            PERFORM 1100-TESTAR-FILE-STATUS.
 
@@ -512,6 +1330,30 @@
        9200-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       9250-REJEITAR-ERRO-DB2          SECTION.
+      *----------------------------------------------------------------*
+
+           SET  ERRO-DB2                TO      TRUE.
+
+           MOVE FRWKGDB2-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE FRWKGHEA-IDEN-PARAGRAFO(1:16)
+                                        TO      FRWKGDB2-LOCAL.
+           MOVE SQLSTATE                TO      FRWKGDB2-SQLSTATE.
+           MOVE SQLCA                   TO      FRWKGDB2-SQLCA.
+           MOVE SQLCODE                 TO      WRK-SQLCODE-AUX.
+           MOVE WRK-SQLCODE-9-3         TO      FRWKGDB2-SQLCODE2.
+           MOVE WRK-AREA-ERRO-DB2       TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           MOVE 'GOTF2DSS'              TO      FRWKGHEA-NOME-PROGRAMA.
+
+           PERFORM 9990-GRAVAR-LOG-ERRO.
+
+      *----------------------------------------------------------------*
+       9250-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        9300-TRATAR-ERRO-MODULO         SECTION.
       *----------------------------------------------------------------*
@@ -534,6 +1376,22 @@
        9300-99-FIM.                    EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       9350-TRATAR-ERRO-LIVRE          SECTION.
+      *----------------------------------------------------------------*
+
+           SET  ERRO-LIVRE              TO      TRUE.
+
+           MOVE FRWKGLIV-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE WRK-AREA-ERRO-LIVRE     TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           PERFORM 9900-TRATAR-ERRO.
+
+      *----------------------------------------------------------------*
+       9350-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        9900-TRATAR-ERRO                SECTION.
       *----------------------------------------------------------------*
@@ -564,7 +1422,25 @@
        9999-ABENDAR-PROGRAMA           SECTION.
       *----------------------------------------------------------------*
 
+           EVALUATE TRUE
+              WHEN ERRO-ARQUIVO
+                 MOVE WRK-0450-ABEND-ARQUIVO
+                                        TO      WRK-0450-ABEND-BAT
+              WHEN ERRO-DB2
+                 MOVE WRK-0450-ABEND-DB2
+                                        TO      WRK-0450-ABEND-BAT
+              WHEN ERRO-MODULO
+                 MOVE WRK-0450-ABEND-MODULO
+                                        TO      WRK-0450-ABEND-BAT
+              WHEN ERRO-LIVRE
+                 MOVE WRK-0450-ABEND-LIVRE
+                                        TO      WRK-0450-ABEND-BAT
+              WHEN OTHER
+                 MOVE +1111             TO      WRK-0450-ABEND-BAT
+           END-EVALUATE.
+
            DISPLAY '*** BRAD0450 CHAMADO PARA ABENDAR O PROGRAMA ***'.
+           DISPLAY 'CODIGO DE ABEND = ' WRK-0450-ABEND-BAT.
            DISPLAY ' '.
 
            CALL 'BRAD0450'             USING    WRK-0450-ABEND-BAT
