@@ -26,6 +26,21 @@ PR0609*       ANALISTA: THIAGO S RIBEIRO  -  PRIME               *
       *       OBJETIVO: ATUALIZAR VALORES DE SALDO DISPONIVEL E  *
       *                 BLOQUEADO PARA A PECQB027.               *
       *----------------------------------------------------------*
+LC0826*       ANALISTA: LUCIANA COSTA    -  PRIME               *
+      *       DATA....: 09/08/2026                               *
+      *       OBJETIVO: REATIVAR PARAMETRIZADAMENTE O 2O LEGADO  *
+      *                 (PECQB027/TMOVTC_TRNSF_ASSOC), COM       *
+      *                 SIMULACAO, JANELA DE ANOS, CHECKPOINT E  *
+      *                 DEMAIS AJUSTES DO FECHAMENTO ANUAL.      *
+      *----------------------------------------------------------*
+RN0926*       ANALISTA: RENATO NUNES     -  PRIME               *
+      *       DATA....: 03/09/2026                               *
+      *       OBJETIVO: INCLUIR MODO DE REPROCESSAMENTO AVULSO,  *
+      *                 A PARTIR DE ARQUIVO COM CHAVES MVQT-NR-  *
+      *                 MOV-QTA INFORMADAS PELA DBA, SEM PASSAR  *
+      *                 PELA JANELA DE RESTART/CHECKPOINT DO     *
+      *                 CKRS0100 NEM PELO 2O LEGADO (PECQB027).  *
+      *----------------------------------------------------------*
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES.
@@ -34,9 +49,70 @@ PR0609*       ANALISTA: THIAGO S RIBEIRO  -  PRIME               *
        INPUT-OUTPUT                    SECTION.
        FILE-CONTROL.
 
+LC0826     SELECT PSVP-EXCE            ASSIGN TO   UT-S-PSVPEXCE
+LC0826                                 FILE STATUS IS WRK-FS-PSVPEXCE.
+
+LC0826     SELECT PSVP-AGE             ASSIGN TO   UT-S-PSVPAGE
+LC0826                                 FILE STATUS IS WRK-FS-PSVPAGE.
+
+LC0826     SELECT PSVP-YOY             ASSIGN TO   UT-S-PSVPYOY
+LC0826                                 FILE STATUS IS WRK-FS-PSVPYOY.
+
+RN0926     SELECT PSVP-CHAVE           ASSIGN TO   UT-S-PSVPCHAV
+RN0926                                 FILE STATUS IS WRK-FS-PSVPCHAV.
+
        DATA DIVISION.
        FILE SECTION.
 
+      *----------------------------------------------------------------*
+LC0826*    OUTPUT: PSVP-EXCE - SALDOS COM RESULTADO NEGATIVO APOS      *
+LC0826*            O ROLLOVER DE SALDO BLOQUEADO (ORG. SEQUENCIAL)     *
+      *----------------------------------------------------------------*
+LC0826 FD  PSVP-EXCE
+LC0826     RECORDING MODE IS F
+LC0826     LABEL RECORD IS STANDARD
+LC0826     BLOCK CONTAINS 0 RECORDS.
+
+LC0826 01  FD-PSVP-EXCE                PIC  X(080).
+
+      *----------------------------------------------------------------*
+LC0826*    OUTPUT: PSVP-AGE - SALDOS BLOQUEADOS HA VARIOS ROLLOVERS    *
+LC0826*            CONSECUTIVOS, PARA ACOMPANHAMENTO (ORG. SEQUENCIAL) *
+      *----------------------------------------------------------------*
+LC0826 FD  PSVP-AGE
+LC0826     RECORDING MODE IS F
+LC0826     LABEL RECORD IS STANDARD
+LC0826     BLOCK CONTAINS 0 RECORDS.
+
+LC0826 01  FD-PSVP-AGE                 PIC  X(080).
+
+      *----------------------------------------------------------------*
+LC0826*    OUTPUT: PSVP-YOY - COMPARATIVO ANO A ANO DE QRENTB-ATUAL-  *
+LC0826*            EMPR X QRENTB-ANTER-EMPR, ANTES DO ROLLOVER ANUAL  *
+LC0826*            (ORG. SEQUENCIAL)                                  *
+      *----------------------------------------------------------------*
+LC0826 FD  PSVP-YOY
+LC0826     RECORDING MODE IS F
+LC0826     LABEL RECORD IS STANDARD
+LC0826     BLOCK CONTAINS 0 RECORDS.
+
+LC0826 01  FD-PSVP-YOY                 PIC  X(080).
+
+      *----------------------------------------------------------------*
+RN0926*    INPUT: PSVP-CHAVE - CHAVES MVQT-NR-MOV-QTA INFORMADAS PELA  *
+RN0926*           DBA PARA O REPROCESSAMENTO AVULSO (ORG. SEQUENCIAL), *
+RN0926*           UMA CHAVE POR REGISTRO (2300-ROTINA-TARGETADA)       *
+      *----------------------------------------------------------------*
+RN0926 FD  PSVP-CHAVE
+RN0926     RECORDING MODE IS F
+RN0926     LABEL RECORD IS STANDARD
+RN0926     BLOCK CONTAINS 0 RECORDS.
+
+RN0926 01  FD-PSVP-CHAVE.
+RN0926     05  CHAVE-MVQT-NR-MOV-QTA  PIC S9(010)
+RN0926                                    SIGN LEADING SEPARATE.
+RN0926     05  FILLER                 PIC  X(069).
+
       *---------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *---------------------------------------------------------------*
@@ -44,6 +120,9 @@ PR0609*       ANALISTA: THIAGO S RIBEIRO  -  PRIME               *
        01  WRK-FIM                    PIC  X(001) VALUE 'N'.
 PR0609 01  WRK-FIM-PECQB027           PIC  X(001) VALUE 'N'.
 PR0609 01  WRK-PULAR-MOV-QUOTA        PIC  X(001) VALUE 'N'.
+RN0926 01  WRK-FIM-PSVPCHAV           PIC  X(001) VALUE 'N'.
+RN0926 01  WRK-SW-CHAVE-ENCONTRADA    PIC  X(001) VALUE 'N'.
+RN0926     88  WRK-CHAVE-ENCONTRADA       VALUE 'S'.
        01  WRK-BATCH                  PIC  X(008) VALUE 'BATCH'.
        01  WRK-CKRS0100               PIC  X(008) VALUE 'CKRS0100'.
        01  WRK-AREA-RESTART.
@@ -56,6 +135,169 @@ PR0609 01  WRK-PULAR-MOV-QUOTA        PIC  X(001) VALUE 'N'.
 PR0609     05  WRK-TABELA             PIC  X(008) VALUE SPACES.
 
       *----------------------------------------------------------------*
+LC0826*    TOTAIS PARA O RESUMO DE PROCESSAMENTO (9000-FINALIZA)       *
+      *----------------------------------------------------------------*
+LC0826 01  WRK-TOTAIS.
+LC0826     05  WRK-TOT-LIDOS-PECQB007 PIC  9(009) COMP-3 VALUE ZEROS.
+LC0826     05  WRK-TOT-ATLZ-PECQB007  PIC  9(009) COMP-3 VALUE ZEROS.
+LC0826     05  WRK-TOT-EXCE-PECQB007  PIC  9(009) COMP-3 VALUE ZEROS.
+LC0826     05  WRK-TOT-LIDOS-PECQB027 PIC  9(009) COMP-3 VALUE ZEROS.
+LC0826     05  WRK-TOT-ATLZ-PECQB027  PIC  9(009) COMP-3 VALUE ZEROS.
+LC0826     05  WRK-TOT-EXCE-PECQB027  PIC  9(009) COMP-3 VALUE ZEROS.
+LC0826     05  WRK-TOT-AGE-PECQB007   PIC  9(009) COMP-3 VALUE ZEROS.
+LC0826     05  WRK-TOT-AGE-PECQB027   PIC  9(009) COMP-3 VALUE ZEROS.
+LC0826     05  WRK-TOT-RETIDO-PECQB007 PIC 9(009) COMP-3 VALUE ZEROS.
+LC0826     05  WRK-TOT-RETIDO-PECQB027 PIC 9(009) COMP-3 VALUE ZEROS.
+LC0826     05  WRK-TOT-YOY-PECQB007   PIC  9(009) COMP-3 VALUE ZEROS.
+LC0826     05  WRK-TOT-YOY-PECQB027   PIC  9(009) COMP-3 VALUE ZEROS.
+LC0826     05  WRK-TOT-DIVERG-RECONC  PIC  9(009) COMP-3 VALUE ZEROS.
+RN0926     05  WRK-TOT-LIDOS-TARGETADA PIC 9(009) COMP-3 VALUE ZEROS.
+RN0926     05  WRK-TOT-ATLZ-TARGETADA PIC  9(009) COMP-3 VALUE ZEROS.
+RN0926     05  WRK-TOT-EXCE-TARGETADA PIC  9(009) COMP-3 VALUE ZEROS.
+RN0926     05  WRK-TOT-RETIDO-TARGETADA PIC 9(009) COMP-3 VALUE ZEROS.
+RN0926     05  WRK-TOT-NENC-TARGETADA PIC  9(009) COMP-3 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+LC0826*    QTDE DE CHAVES CUJO SALDO POS-ROLLOVER DIVERGE ENTRE        *
+LC0826*    PECQ_MOV_QUOTA E TMOVTC_TRNSF_ASSOC (3050-RECONCILIAR-      *
+LC0826*    SALDOS-ASSOC) - HOST VARIABLE DO SELECT COUNT(*)            *
+      *----------------------------------------------------------------*
+LC0826 01  WRK-QTD-DIVERG-RECONC      PIC S9(009) COMP-3 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+LC0826*    AREA DE TRABALHO PARA O SALDO RESULTANTE DO ROLLOVER E      *
+LC0826*    REGISTRO DE EXCECAO (PSVP-EXCE) QUANDO ELE FICAR NEGATIVO   *
+      *----------------------------------------------------------------*
+LC0826 01  WRK-VLR-RESULT             PIC S9(009)V9(002) COMP-3.
+
+      *----------------------------------------------------------------*
+LC0826*    QTDE DE ROLLOVERS CONSECUTIVOS DO SALDO BLOQUEADO, LIDA DE  *
+LC0826*    QTD_ROLLOVERS_CONSEC (PECQ_MOV_QUOTA/TMOVTC_TRNSF_ASSOC),   *
+LC0826*    PARA A DETECCAO DE AGING TRATADA EM 2180-VERIFICAR-AGING    *
+      *----------------------------------------------------------------*
+LC0826 01  WRK-QTD-ROLL-ATUAL          PIC S9(004) COMP-3 VALUE ZEROS.
+LC0826 01  WRK-QTD-ROLL-ASSOC          PIC S9(004) COMP-3 VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+LC0826*    LIMITE (QTDE DE ROLLOVERS) A PARTIR DO QUAL UM SALDO        *
+LC0826*    BLOQUEADO E CONSIDERADO ENVELHECIDO (PSVP-AGE)              *
+      *----------------------------------------------------------------*
+LC0826 01  WRK-PARM-LIMITE-AGING       PIC S9(004) COMP VALUE +3.
+
+      *----------------------------------------------------------------*
+LC0826*    LIGADO QUANDO O SALDO BLOQUEADO ATINGE WRK-PARM-LIMITE-AGING*
+LC0826*    ROLLOVERS: A ATUALIZACAO EM 2150/2160 E RETIDA (NAO ROLA O  *
+LC0826*    SALDO) PARA REVISAO MANUAL, EM VEZ DE SER FEITA AUTOMATICA  *
+      *----------------------------------------------------------------*
+LC0826 01  WRK-SW-RETER-AGING         PIC  X(001) VALUE 'N'.
+LC0826     88  WRK-RETER-SALDO-AGING      VALUE 'S'.
+
+LC0826 01  WRK-REG-EXCE.
+LC0826     05  EXCE-TABELA            PIC  X(008).
+LC0826     05  FILLER                 PIC  X(001) VALUE SPACE.
+LC0826     05  EXCE-CHAVE             PIC S9(010)
+LC0826                                    SIGN LEADING SEPARATE.
+LC0826     05  FILLER                 PIC  X(001) VALUE SPACE.
+LC0826     05  EXCE-VLR-ATUAL         PIC S9(009)V9(002)
+LC0826                                    SIGN LEADING SEPARATE.
+LC0826     05  FILLER                 PIC  X(001) VALUE SPACE.
+LC0826     05  EXCE-VLR-ANTER         PIC S9(009)V9(002)
+LC0826                                    SIGN LEADING SEPARATE.
+LC0826     05  FILLER                 PIC  X(001) VALUE SPACE.
+LC0826     05  EXCE-VLR-RESULT        PIC S9(009)V9(002)
+LC0826                                    SIGN LEADING SEPARATE.
+LC0826     05  FILLER                 PIC  X(021).
+
+LC0826 01  WRK-FS-PSVPEXCE            PIC  X(002) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+LC0826*    REGISTRO DO RELATORIO DE AGING (PSVP-AGE) - SALDOS COM      *
+LC0826*    QTD-ROLLOVERS-CONSEC MAIOR OU IGUAL A WRK-PARM-LIMITE-AGING *
+      *----------------------------------------------------------------*
+LC0826 01  WRK-REG-AGE.
+LC0826     05  AGE-TABELA             PIC  X(008).
+LC0826     05  FILLER                 PIC  X(001) VALUE SPACE.
+LC0826     05  AGE-CHAVE              PIC S9(010)
+LC0826                                    SIGN LEADING SEPARATE.
+LC0826     05  FILLER                 PIC  X(001) VALUE SPACE.
+LC0826     05  AGE-QTD-ROLLOVERS      PIC  9(004).
+LC0826     05  FILLER                 PIC  X(001) VALUE SPACE.
+LC0826     05  AGE-VLR-ATUAL          PIC S9(009)V9(002)
+LC0826                                    SIGN LEADING SEPARATE.
+LC0826     05  FILLER                 PIC  X(001) VALUE SPACE.
+LC0826     05  AGE-VLR-ANTER          PIC S9(009)V9(002)
+LC0826                                    SIGN LEADING SEPARATE.
+LC0826     05  FILLER                 PIC  X(001) VALUE SPACE.
+LC0826     05  AGE-SW-RETIDO          PIC  X(001).
+LC0826     05  FILLER                 PIC  X(028).
+
+LC0826 01  WRK-FS-PSVPAGE             PIC  X(002) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+LC0826*    REGISTRO DO RELATORIO COMPARATIVO ANO A ANO (PSVP-YOY) -    *
+LC0826*    QRENTB-ATUAL-EMPR X QRENTB-ANTER-EMPR, GRAVADO PARA CADA    *
+LC0826*    LINHA ANTES DO ROLLOVER FEITO EM 2150/2160                  *
+      *----------------------------------------------------------------*
+LC0826 01  WRK-REG-YOY.
+LC0826     05  YOY-TABELA             PIC  X(008).
+LC0826     05  FILLER                 PIC  X(001) VALUE SPACE.
+LC0826     05  YOY-CHAVE              PIC S9(010)
+LC0826                                    SIGN LEADING SEPARATE.
+LC0826     05  FILLER                 PIC  X(001) VALUE SPACE.
+LC0826     05  YOY-VLR-ATUAL          PIC S9(009)V9(002)
+LC0826                                    SIGN LEADING SEPARATE.
+LC0826     05  FILLER                 PIC  X(001) VALUE SPACE.
+LC0826     05  YOY-VLR-ANTER          PIC S9(009)V9(002)
+LC0826                                    SIGN LEADING SEPARATE.
+LC0826     05  FILLER                 PIC  X(001) VALUE SPACE.
+LC0826     05  YOY-VLR-VARIACAO       PIC S9(009)V9(002)
+LC0826                                    SIGN LEADING SEPARATE.
+LC0826     05  FILLER                 PIC  X(001) VALUE SPACE.
+LC0826     05  YOY-PERC-VARIACAO      PIC S9(003)V9(002)
+LC0826                                    SIGN LEADING SEPARATE.
+LC0826     05  FILLER                 PIC  X(010).
+
+LC0826 01  WRK-FS-PSVPYOY             PIC  X(002) VALUE SPACES.
+
+RN0926 01  WRK-FS-PSVPCHAV            PIC  X(002) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+LC0826*    AREA DE PARAMETROS DE EXECUCAO (JCL PARM)                   *
+      *----------------------------------------------------------------*
+LC0826 01  WRK-PARM-ATIVA-ASSOC       PIC  X(001) VALUE 'N'.
+LC0826     88  WRK-ATIVAR-LEG-ASSOC       VALUE 'S'.
+LC0826 01  WRK-PARM-MODO-SIMULA       PIC  X(001) VALUE 'N'.
+LC0826     88  WRK-EM-SIMULACAO           VALUE 'S'.
+LC0826 01  WRK-PARM-JANELA-ANOS       PIC S9(004) COMP VALUE +2.
+LC0826 01  WRK-PARM-INTERVALO-CKPT    PIC S9(008) COMP VALUE +500.
+LC0826 01  WRK-PARM-FORCA-TABELA      PIC  X(008) VALUE SPACES.
+
+      *----------------------------------------------------------------*
+RN0926*    MODO DE EXECUCAO: 'N' NORMAL (RESTART/CHECKPOINT VIA        *
+RN0926*    CKRS0100, IGUAL AO PROCESSAMENTO ORIGINAL); 'T' TARGETADA   *
+RN0926*    (REPROCESSAMENTO AVULSO DE CHAVES MVQT-NR-MOV-QTA LIDAS DE  *
+RN0926*    PSVP-CHAVE, SEM RESTART/CHECKPOINT E SEM O 2O LEGADO)       *
+      *----------------------------------------------------------------*
+RN0926 01  WRK-PARM-MODO-EXEC         PIC  X(001) VALUE 'N'.
+RN0926     88  WRK-MODO-TARGETADO         VALUE 'T'.
+
+      *----------------------------------------------------------------*
+LC0826*    CONTADOR DE LINHAS DESDE O ULTIMO CHECKPOINT (CKRS0100)     *
+      *----------------------------------------------------------------*
+LC0826 01  WRK-CKPT-CONT              PIC S9(008) COMP VALUE ZEROS.
+
+      *----------------------------------------------------------------*
+LC0826*    SEVERIDADE DO ERRO CORRENTE PARA 999-ROTINA-ERRO: OS        *
+LC0826*    PROBLEMAS DE CONECTIVIDADE/AMBIENTE (OPEN/FETCH/CLOSE DE    *
+LC0826*    CURSOR, ARQUIVO SEQUENCIAL) PERMANECEM FATAIS (GOBACK); UMA *
+LC0826*    FALHA DE UPDATE EM UMA LINHA ISOLADA E REGISTRADA VIA       *
+LC0826*    BRAD7100 COMO AVISO, SEM ENCERRAR O JOB                     *
+      *----------------------------------------------------------------*
+LC0826 01  WRK-ERR-SEVERIDADE         PIC  X(001) VALUE 'F'.
+LC0826     88  ERRO-SEVERIDADE-FATAL      VALUE 'F'.
+LC0826     88  ERRO-SEVERIDADE-AVISO      VALUE 'W'.
+
+      *----------------------------------------------------------------*
        01  FILLER                     PIC  X(050) VALUE
                       '*** AREA PARA BRAD7100 ***'.
       *----------------------------------------------------------------*
@@ -80,45 +322,93 @@ PR0609     EXEC SQL INCLUDE PECQB027 END-EXEC.
                        QBLOQ_MOVTO_ANTER,
                        QRENTB_ATUAL_EMPR,
                        QRENTB_ANTER_EMPR,
-                       MVQT_NR_MOV_QTA
+                       MVQT_NR_MOV_QTA,
+LC0826                QTD_ROLLOVERS_CONSEC
                   FROM DB2PRD.PECQ_MOV_QUOTA
                  WHERE ( QBLOQ_MOVTO_ATUAL > 0 OR
 DE0609                   QBLOQ_MOVTO_ANTER > 0 )
                    AND MVQT_NR_MOV_QTA     >= :PECQB007.MVQT-NR-MOV-QTA
-DE0609             AND YEAR(MVQT_DT_OCORR) >=  YEAR(CURRENT DATE) - 2
+LC0826             AND YEAR(MVQT_DT_OCORR)
+LC0826                        >= YEAR(CURRENT DATE)
+LC0826                           - :WRK-PARM-JANELA-ANOS
                    FOR UPDATE OF QRENTB_ANTER_EMPR,
                                  QRENTB_ATUAL_EMPR,
                                  QBLOQ_MOVTO_ATUAL,
-                                 QBLOQ_MOVTO_ANTER
+LC0826                           QBLOQ_MOVTO_ANTER,
+LC0826                           QTD_ROLLOVERS_CONSEC
            END-EXEC.
 
 PR0609     EXEC SQL DECLARE CSR01-PECQB027 CURSOR WITH HOLD FOR
-"               SELECT QBLOQ_MOVTO_ATUAL,
-"                      QBLOQ_MOVTO_ANTER,
-"                      QRENTB_ATUAL_EMPR,
-"                      QRENTB_ANTER_EMPR,
-"                      NREG_TBELA_ASSOC
-"                 FROM DB2PRD.TMOVTC_TRNSF_ASSOC
-"                WHERE ( QBLOQ_MOVTO_ATUAL > 0 OR
-"                        QBLOQ_MOVTO_ANTER > 0 )
-"                  AND NREG_TBELA_ASSOC    >= :PECQB027.NREG-TBELA-ASSOC
-"                  AND YEAR(DORIGN_CREDT_CONTB)
-"                                          >=  YEAR(CURRENT DATE) - 2
-"                  FOR UPDATE OF QRENTB_ANTER_EMPR,
-"                                QRENTB_ATUAL_EMPR,
-"                                QBLOQ_MOVTO_ATUAL,
-"                                QBLOQ_MOVTO_ANTER
+LC0826              SELECT QBLOQ_MOVTO_ATUAL,
+LC0826                     QBLOQ_MOVTO_ANTER,
+LC0826                     QRENTB_ATUAL_EMPR,
+LC0826                     QRENTB_ANTER_EMPR,
+LC0826                     NREG_TBELA_ASSOC,
+LC0826                     QTD_ROLLOVERS_CONSEC
+LC0826                FROM DB2PRD.TMOVTC_TRNSF_ASSOC
+LC0826               WHERE ( QBLOQ_MOVTO_ATUAL > 0 OR
+LC0826                       QBLOQ_MOVTO_ANTER > 0 )
+LC0826                 AND NREG_TBELA_ASSOC
+LC0826                            >= :PECQB027.NREG-TBELA-ASSOC
+LC0826                 AND YEAR(DORIGN_CREDT_CONTB)
+LC0826                            >= YEAR(CURRENT DATE)
+LC0826                               - :WRK-PARM-JANELA-ANOS
+LC0826                 FOR UPDATE OF QRENTB_ANTER_EMPR,
+LC0826                               QRENTB_ATUAL_EMPR,
+LC0826                               QBLOQ_MOVTO_ATUAL,
+LC0826                               QBLOQ_MOVTO_ANTER,
+LC0826                               QTD_ROLLOVERS_CONSEC
 PR0609     END-EXEC.
 
+RN0926*    CURSOR DE CHAVE UNICA PARA O REPROCESSAMENTO AVULSO         *
+RN0926*    (2300-ROTINA-TARGETADA) - ABERTO/FECHADO A CADA CHAVE LIDA  *
+RN0926*    DE PSVP-CHAVE, POR ISSO SEM WITH HOLD (NAO HA CHECKPOINT/   *
+RN0926*    COMMIT INTERMEDIARIO NESTE MODO)                            *
+RN0926     EXEC SQL DECLARE C2 CURSOR FOR
+RN0926          SELECT QBLOQ_MOVTO_ATUAL,
+RN0926                 QBLOQ_MOVTO_ANTER,
+RN0926                 QRENTB_ATUAL_EMPR,
+RN0926                 QRENTB_ANTER_EMPR,
+RN0926                 MVQT_NR_MOV_QTA,
+RN0926                 QTD_ROLLOVERS_CONSEC
+RN0926            FROM DB2PRD.PECQ_MOV_QUOTA
+RN0926           WHERE MVQT_NR_MOV_QTA = :PECQB007.MVQT-NR-MOV-QTA
+RN0926             FOR UPDATE OF QRENTB_ANTER_EMPR,
+RN0926                           QRENTB_ATUAL_EMPR,
+RN0926                           QBLOQ_MOVTO_ATUAL,
+RN0926                           QBLOQ_MOVTO_ANTER,
+RN0926                           QTD_ROLLOVERS_CONSEC
+RN0926     END-EXEC.
+
+      *---------------------------------------------------------------*
+LC0826*          AREA DE RECEPCAO DO PARM DA JCL                       *
+      *---------------------------------------------------------------*
+       LINKAGE SECTION.
+LC0826 01  WRK-PARM-AREA.
+LC0826     05  WRK-PARM-TAM           PIC S9(004) COMP.
+LC0826     05  WRK-PARM-DADOS.
+LC0826         10  WRK-PARM-DADO-ASSOC    PIC  X(001).
+LC0826         10  WRK-PARM-DADO-SIMULA   PIC  X(001).
+LC0826         10  WRK-PARM-DADO-JANELA   PIC  9(002).
+LC0826         10  WRK-PARM-DADO-CKPT     PIC  9(005).
+LC0826         10  WRK-PARM-DADO-TABELA   PIC  X(008).
+LC0826         10  WRK-PARM-DADO-LIMITE-AGING PIC  9(002).
+RN0926         10  WRK-PARM-DADO-MODO-EXEC PIC  X(001).
+RN0926         10  FILLER                 PIC  X(060).
+
       *===============================================================*
-       PROCEDURE DIVISION.
+LC0826 PROCEDURE DIVISION USING WRK-PARM-AREA.
       *===============================================================*
       *----------------------------------------------------------------*
        0000-INICIAR               SECTION.
       *----------------------------------------------------------------*
 
            PERFORM 1000-INICIO
-PR0609     PERFORM 2000-ROTINA-PRINCIPAL
+RN0926     IF WRK-MODO-TARGETADO
+RN0926        PERFORM 2300-ROTINA-TARGETADA
+RN0926     ELSE
+PR0609        PERFORM 2000-ROTINA-PRINCIPAL
+RN0926     END-IF
            PERFORM 3000-FINALIZA
            GOBACK.
 
@@ -135,6 +425,97 @@ PR0609     PERFORM 2000-ROTINA-PRINCIPAL
 
            INITIALIZE CKRS01-INTERFACE
 
+LC0826     OPEN OUTPUT PSVP-EXCE
+
+LC0826     IF WRK-FS-PSVPEXCE NOT EQUAL '00'
+LC0826        MOVE 'SEQ'              TO ERR-TIPO-ACESSO
+LC0826        MOVE 'OPEN '            TO ERR-DBD-TAB
+LC0826        MOVE 'PSVPEXCE'         TO ERR-FUN-COMANDO
+LC0826        MOVE ZEROS              TO ERR-SQL-CODE
+LC0826        MOVE '1000'             TO ERR-LOCAL
+LC0826        MOVE SPACES             TO ERR-SEGM
+LC0826        MOVE 'F'                TO WRK-ERR-SEVERIDADE
+LC0826        PERFORM 999-ROTINA-ERRO
+LC0826     END-IF
+
+LC0826     OPEN OUTPUT PSVP-AGE
+
+LC0826     IF WRK-FS-PSVPAGE NOT EQUAL '00'
+LC0826        MOVE 'SEQ'              TO ERR-TIPO-ACESSO
+LC0826        MOVE 'OPEN '            TO ERR-DBD-TAB
+LC0826        MOVE 'PSVPAGE'          TO ERR-FUN-COMANDO
+LC0826        MOVE ZEROS              TO ERR-SQL-CODE
+LC0826        MOVE '1000'             TO ERR-LOCAL
+LC0826        MOVE SPACES             TO ERR-SEGM
+LC0826        MOVE 'F'                TO WRK-ERR-SEVERIDADE
+LC0826        PERFORM 999-ROTINA-ERRO
+LC0826     END-IF
+
+LC0826     OPEN OUTPUT PSVP-YOY
+
+LC0826     IF WRK-FS-PSVPYOY NOT EQUAL '00'
+LC0826        MOVE 'SEQ'              TO ERR-TIPO-ACESSO
+LC0826        MOVE 'OPEN '            TO ERR-DBD-TAB
+LC0826        MOVE 'PSVPYOY'          TO ERR-FUN-COMANDO
+LC0826        MOVE ZEROS              TO ERR-SQL-CODE
+LC0826        MOVE '1000'             TO ERR-LOCAL
+LC0826        MOVE SPACES             TO ERR-SEGM
+LC0826        MOVE 'F'                TO WRK-ERR-SEVERIDADE
+LC0826        PERFORM 999-ROTINA-ERRO
+LC0826     END-IF
+
+LC0826     MOVE 'N'                   TO WRK-PARM-ATIVA-ASSOC
+LC0826     MOVE 'N'                   TO WRK-PARM-MODO-SIMULA
+LC0826     IF WRK-PARM-TAM IS GREATER THAN ZEROS
+LC0826        MOVE WRK-PARM-DADO-ASSOC TO WRK-PARM-ATIVA-ASSOC
+LC0826     END-IF
+LC0826     IF WRK-PARM-TAM IS GREATER THAN +1
+LC0826        MOVE WRK-PARM-DADO-SIMULA TO WRK-PARM-MODO-SIMULA
+LC0826     END-IF
+LC0826     IF WRK-PARM-TAM IS GREATER THAN +3
+LC0826        IF WRK-PARM-DADO-JANELA IS NUMERIC AND
+LC0826           WRK-PARM-DADO-JANELA IS GREATER THAN ZEROS
+LC0826           MOVE WRK-PARM-DADO-JANELA TO WRK-PARM-JANELA-ANOS
+LC0826        END-IF
+LC0826     END-IF
+LC0826     IF WRK-PARM-TAM IS GREATER THAN +8
+LC0826        IF WRK-PARM-DADO-CKPT IS NUMERIC AND
+LC0826           WRK-PARM-DADO-CKPT IS GREATER THAN ZEROS
+LC0826           MOVE WRK-PARM-DADO-CKPT TO WRK-PARM-INTERVALO-CKPT
+LC0826        END-IF
+LC0826     END-IF
+LC0826     IF WRK-PARM-TAM IS GREATER THAN +16
+LC0826        IF WRK-PARM-DADO-TABELA NOT EQUAL SPACES
+LC0826           MOVE WRK-PARM-DADO-TABELA TO WRK-PARM-FORCA-TABELA
+LC0826        END-IF
+LC0826     END-IF
+LC0826     IF WRK-PARM-TAM IS GREATER THAN +18
+LC0826        IF WRK-PARM-DADO-LIMITE-AGING IS NUMERIC AND
+LC0826           WRK-PARM-DADO-LIMITE-AGING IS GREATER THAN ZEROS
+LC0826           MOVE WRK-PARM-DADO-LIMITE-AGING
+LC0826                                   TO WRK-PARM-LIMITE-AGING
+LC0826        END-IF
+LC0826     END-IF
+RN0926     IF WRK-PARM-TAM IS GREATER THAN +19
+RN0926        IF WRK-PARM-DADO-MODO-EXEC EQUAL 'T'
+RN0926           MOVE 'T'             TO WRK-PARM-MODO-EXEC
+RN0926        END-IF
+RN0926     END-IF
+
+RN0926     IF WRK-MODO-TARGETADO
+RN0926        OPEN INPUT PSVP-CHAVE
+
+RN0926        IF WRK-FS-PSVPCHAV NOT EQUAL '00'
+RN0926           MOVE 'SEQ'              TO ERR-TIPO-ACESSO
+RN0926           MOVE 'OPEN '            TO ERR-DBD-TAB
+RN0926           MOVE 'PSVPCHAV'         TO ERR-FUN-COMANDO
+RN0926           MOVE ZEROS              TO ERR-SQL-CODE
+RN0926           MOVE '1000'             TO ERR-LOCAL
+RN0926           MOVE SPACES             TO ERR-SEGM
+RN0926           MOVE 'F'                TO WRK-ERR-SEVERIDADE
+RN0926           PERFORM 999-ROTINA-ERRO
+RN0926        END-IF
+RN0926     ELSE
            MOVE ' '                   TO CK01-PLAN
            MOVE 'DB2'                 TO CK01-ID-DB2
            MOVE 'I'                   TO CK01-FUNCAO
@@ -151,28 +532,37 @@ PR0609     PERFORM 2000-ROTINA-PRINCIPAL
               MOVE CK01-AREA-RESTART(1:CK01-TAM-AREA-RESTART)
                                       TO WRK-AREA-RESTART
 
-PR0609        IF WRK-TABELA EQUAL 'PECQB007'
-"                MOVE WRK-MVQT-NR-MOV-QTA
-"                                     TO MVQT-NR-MOV-QTA  OF PECQB007
-"                MOVE ZEROS           TO NREG-TBELA-ASSOC OF PECQB027
-"                MOVE 'N'             TO WRK-PULAR-MOV-QUOTA
-"             ELSE
-"                MOVE WRK-MVQT-NR-MOV-QTA
-"                                     TO NREG-TBELA-ASSOC OF PECQB027
-"                MOVE 'S'             TO WRK-PULAR-MOV-QUOTA
-"             END-IF
-"          ELSE
-"             MOVE ZEROS              TO MVQT-NR-MOV-QTA  OF PECQB007
-"                                        NREG-TBELA-ASSOC OF PECQB027
+LC0826        IF WRK-PARM-FORCA-TABELA NOT EQUAL SPACES
+LC0826           MOVE WRK-PARM-FORCA-TABELA TO WRK-TABELA
+LC0826        END-IF
+
+LC0826        IF WRK-ATIVAR-LEG-ASSOC
+LC0826           IF WRK-TABELA EQUAL 'PECQB007'
+LC0826              MOVE WRK-MVQT-NR-MOV-QTA
+LC0826                                   TO MVQT-NR-MOV-QTA  OF PECQB007
+LC0826              MOVE ZEROS           TO NREG-TBELA-ASSOC OF PECQB027
+LC0826              MOVE 'N'             TO WRK-PULAR-MOV-QUOTA
+LC0826           ELSE
+LC0826              MOVE WRK-MVQT-NR-MOV-QTA
+LC0826                                   TO NREG-TBELA-ASSOC OF PECQB027
+LC0826              MOVE 'S'             TO WRK-PULAR-MOV-QUOTA
+LC0826           END-IF
+LC0826        ELSE
+LC0826           MOVE WRK-MVQT-NR-MOV-QTA
+LC0826                                   TO MVQT-NR-MOV-QTA  OF PECQB007
+PR0609           MOVE 'N'                TO WRK-PULAR-MOV-QUOTA
+LC0826        END-IF
+           ELSE
+LC0826        MOVE ZEROS              TO MVQT-NR-MOV-QTA  OF PECQB007
+LC0826                                   NREG-TBELA-ASSOC OF PECQB027
 PR0609        MOVE 'N'                TO WRK-PULAR-MOV-QUOTA
            END-IF
 
-PR0609*    MOVER WRK-MVQT-NR-MOV-QTA   TO MVQT-NR-MOV-QTA OF PECQB007
-
 PR0609     IF WRK-PULAR-MOV-QUOTA EQUAL 'N'
               PERFORM 1100-OPEN-CURSOR-PECQB007
               PERFORM 2100-FETCH-PECQB007
-PR0609     END-IF.
+PR0609     END-IF
+RN0926     END-IF.
 
       *----------------------------------------------------------------*
        1000-99-FIM. EXIT.
@@ -197,6 +587,7 @@ PR0609     END-IF.
                MOVE SQLCODE           TO ERR-SQL-CODE
                MOVE '0010'            TO ERR-LOCAL
                MOVE SPACES            TO ERR-SEGM
+LC0826         MOVE 'F'               TO WRK-ERR-SEVERIDADE
                PERFORM 999-ROTINA-ERRO
            END-IF.
 
@@ -205,30 +596,31 @@ PR0609     END-IF.
       *----------------------------------------------------------------*
 
 PR0609******************************************************************
-"     *    ROTINA ABRIR CURSOR PECQB027                                *
-"     ******************************************************************
-"     *----------------------------------------------------------------*
+LC0826*    ROTINA ABRIR CURSOR PECQB027                                *
+      ******************************************************************
+      *----------------------------------------------------------------*
 PR0609 1200-OPEN-CURSOR-PECQB027  SECTION.
-"     *----------------------------------------------------------------*
-"
-"          EXEC SQL
-"               OPEN CSR01-PECQB027
-"          END-EXEC
-"
-"          IF (SQLCODE NOT EQUAL ZEROS) OR
-"             (SQLWARN0    EQUAL 'W')
-"              MOVE 'DB2'             TO ERR-TIPO-ACESSO
-"              MOVE ' OPEN '          TO ERR-DBD-TAB
-"              MOVE 'PECQB027'        TO ERR-FUN-COMANDO
-"              MOVE SQLCODE           TO ERR-SQL-CODE
-"              MOVE '1200'            TO ERR-LOCAL
-"              MOVE SPACES            TO ERR-SEGM
-"              PERFORM 999-ROTINA-ERRO
-"          END-IF.
-"
-"     *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+
+LC0826     EXEC SQL
+LC0826          OPEN CSR01-PECQB027
+LC0826     END-EXEC
+
+LC0826     IF (SQLCODE NOT EQUAL ZEROS) OR
+LC0826        (SQLWARN0    EQUAL 'W')
+LC0826         MOVE 'DB2'             TO ERR-TIPO-ACESSO
+LC0826         MOVE ' OPEN '          TO ERR-DBD-TAB
+LC0826         MOVE 'PECQB027'        TO ERR-FUN-COMANDO
+LC0826         MOVE SQLCODE           TO ERR-SQL-CODE
+LC0826         MOVE '1200'            TO ERR-LOCAL
+LC0826         MOVE SPACES            TO ERR-SEGM
+LC0826         MOVE 'F'               TO WRK-ERR-SEVERIDADE
+LC0826         PERFORM 999-ROTINA-ERRO
+LC0826     END-IF.
+
+      *----------------------------------------------------------------*
 PR0609 1200-99-FIM. EXIT.
-PR0609*----------------------------------------------------------------*
+      *----------------------------------------------------------------*
 
       ******************************************************************
       *    ROTINA PRINCIPAL                                            *
@@ -237,6 +629,8 @@ PR0609*----------------------------------------------------------------*
        2000-ROTINA-PRINCIPAL      SECTION.
       *----------------------------------------------------------------*
 
+LC0826     MOVE ZEROS                 TO WRK-CKPT-CONT
+
 PR0609     IF WRK-PULAR-MOV-QUOTA EQUAL 'N'
 PR0609      PERFORM UNTIL WRK-FIM EQUAL 'S'
              MOVE MVQT-NR-MOV-QTA OF PECQB007
@@ -244,40 +638,53 @@ PR0609      PERFORM UNTIL WRK-FIM EQUAL 'S'
 
              PERFORM 2150-UPDATE-TAB11
 
-             MOVE 'P'                 TO CK01-FUNCAO
-             MOVE 'DB2'               TO CK01-ID-DB2
-PR0609       MOVE 'PECQB007'          TO WRK-TABELA
-             MOVE WRK-AREA-RESTART    TO CK01-AREA-RESTART
-             MOVE LENGTH OF WRK-AREA-RESTART
-                                      TO CK01-TAM-AREA-RESTART
-             PERFORM 5000-CHAMADA-CKRS0100
+LC0826       ADD 1                    TO WRK-CKPT-CONT
+LC0826       IF WRK-CKPT-CONT IS GREATER THAN
+LC0826                            OR EQUAL TO WRK-PARM-INTERVALO-CKPT
+                MOVE 'P'                 TO CK01-FUNCAO
+                MOVE 'DB2'               TO CK01-ID-DB2
+PR0609          MOVE 'PECQB007'          TO WRK-TABELA
+                MOVE WRK-AREA-RESTART    TO CK01-AREA-RESTART
+                MOVE LENGTH OF WRK-AREA-RESTART
+                                         TO CK01-TAM-AREA-RESTART
+                PERFORM 5000-CHAMADA-CKRS0100
+LC0826          MOVE ZEROS               TO WRK-CKPT-CONT
+LC0826       END-IF
 
              PERFORM 2100-FETCH-PECQB007
 PR0609      END-PERFORM
-"          END-IF
-"
-PR0609     MOVE ZEROS                 TO WRK-CONT
-PR0609                                   WRK-LIDOS
-
-PR0609     PERFORM 1200-OPEN-CURSOR-PECQB027
-PR0609     PERFORM 2200-FETCH-PECQB027
-
-PR0609     PERFORM UNTIL WRK-FIM-PECQB027 EQUAL 'S'
-"             MOVE NREG-TBELA-ASSOC OF PECQB027
-"                                     TO WRK-MVQT-NR-MOV-QTA
-"
-"             PERFORM 2160-UPDATE-PECQB027
-"
-"             MOVE 'P'                TO CK01-FUNCAO
-"             MOVE 'DB2'              TO CK01-ID-DB2
-"             MOVE 'PECQB027'         TO WRK-TABELA
-"             MOVE WRK-AREA-RESTART   TO CK01-AREA-RESTART
-"             MOVE LENGTH OF WRK-AREA-RESTART
-"                                     TO CK01-TAM-AREA-RESTART
-"             PERFORM 5000-CHAMADA-CKRS0100
-"
-"             PERFORM 2200-FETCH-PECQB027
-PR0609     END-PERFORM.
+           END-IF
+
+LC0826     IF WRK-ATIVAR-LEG-ASSOC
+PR0609        MOVE ZEROS                 TO WRK-CONT
+PR0609                                      WRK-LIDOS
+LC0826        MOVE ZEROS                 TO WRK-CKPT-CONT
+
+PR0609        PERFORM 1200-OPEN-CURSOR-PECQB027
+PR0609        PERFORM 2200-FETCH-PECQB027
+
+PR0609        PERFORM UNTIL WRK-FIM-PECQB027 EQUAL 'S'
+LC0826           MOVE NREG-TBELA-ASSOC OF PECQB027
+LC0826                                    TO WRK-MVQT-NR-MOV-QTA
+
+LC0826           PERFORM 2160-UPDATE-PECQB027
+
+LC0826           ADD 1                   TO WRK-CKPT-CONT
+LC0826           IF WRK-CKPT-CONT IS GREATER THAN
+LC0826                            OR EQUAL TO WRK-PARM-INTERVALO-CKPT
+LC0826              MOVE 'P'                TO CK01-FUNCAO
+LC0826              MOVE 'DB2'              TO CK01-ID-DB2
+LC0826              MOVE 'PECQB027'         TO WRK-TABELA
+LC0826              MOVE WRK-AREA-RESTART   TO CK01-AREA-RESTART
+LC0826              MOVE LENGTH OF WRK-AREA-RESTART
+LC0826                                      TO CK01-TAM-AREA-RESTART
+LC0826              PERFORM 5000-CHAMADA-CKRS0100
+LC0826              MOVE ZEROS              TO WRK-CKPT-CONT
+LC0826           END-IF
+
+LC0826           PERFORM 2200-FETCH-PECQB027
+PR0609        END-PERFORM
+LC0826     END-IF.
 
       *----------------------------------------------------------------*
        2000-99-FIM. EXIT.
@@ -296,7 +703,8 @@ PR0609     END-PERFORM.
                       :PECQB007.QBLOQ-MOVTO-ANTER,
                       :PECQB007.QRENTB-ATUAL-EMPR,
                       :PECQB007.QRENTB-ANTER-EMPR,
-                      :PECQB007.MVQT-NR-MOV-QTA
+                      :PECQB007.MVQT-NR-MOV-QTA,
+LC0826                :WRK-QTD-ROLL-ATUAL
            END-EXEC
 
            IF (SQLCODE NOT EQUAL ZEROS AND + 100) OR
@@ -307,6 +715,7 @@ PR0609     END-PERFORM.
               MOVE SQLCODE            TO ERR-SQL-CODE
               MOVE '0020'             TO ERR-LOCAL
               MOVE SPACES             TO ERR-SEGM
+LC0826        MOVE 'F'                TO WRK-ERR-SEVERIDADE
               PERFORM 999-ROTINA-ERRO
            END-IF
 
@@ -315,6 +724,7 @@ PR0609     END-PERFORM.
            ELSE
               ADD 1                   TO WRK-LIDOS
                                          WRK-CONT
+LC0826        ADD 1                   TO WRK-TOT-LIDOS-PECQB007
            END-IF.
 
       *----------------------------------------------------------------*
@@ -322,72 +732,259 @@ PR0609     END-PERFORM.
       *----------------------------------------------------------------*
 
 PR0609******************************************************************
-"     *    ROTINA ATUALIZAR TABELA PECQB027                            *
-"     ******************************************************************
-"     *----------------------------------------------------------------*
+LC0826*    ROTINA ATUALIZAR TABELA PECQB027                            *
+      ******************************************************************
+      *----------------------------------------------------------------*
 PR0609 2160-UPDATE-PECQB027       SECTION.
-"     *----------------------------------------------------------------*
-"
-"          EXEC SQL
-"               UPDATE DB2PRD.TMOVTC_TRNSF_ASSOC
-"                  SET QRENTB_ATUAL_EMPR = QRENTB_ATUAL_EMPR +
-"                                          QBLOQ_MOVTO_ANTER,
-"                      QRENTB_ANTER_EMPR = QRENTB_ATUAL_EMPR,
-"                      QBLOQ_MOVTO_ANTER = QBLOQ_MOVTO_ATUAL,
-"                      QBLOQ_MOVTO_ATUAL = 0
-"                WHERE CURRENT OF CSR01-PECQB027
-"          END-EXEC
-"
-"          IF (SQLCODE NOT EQUAL ZEROS) OR
-"             (SQLWARN0    EQUAL 'W')
-"             MOVE 'DB2'              TO ERR-TIPO-ACESSO
-"             MOVE 'UPDATE'           TO ERR-DBD-TAB
-"             MOVE 'PECQB027'         TO ERR-FUN-COMANDO
-"             MOVE SQLCODE            TO ERR-SQL-CODE
-"             MOVE '2160'             TO ERR-LOCAL
-"             MOVE SPACES             TO ERR-SEGM
-"             PERFORM 999-ROTINA-ERRO
-"          END-IF.
-"
-"     *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+
+LC0826     COMPUTE WRK-VLR-RESULT =
+LC0826             QRENTB-ATUAL-EMPR OF PECQB027 +
+LC0826             QBLOQ-MOVTO-ANTER OF PECQB027
+
+LC0826     MOVE 'PECQB027'            TO YOY-TABELA
+LC0826     MOVE NREG-TBELA-ASSOC OF PECQB027
+LC0826                                TO YOY-CHAVE
+LC0826     MOVE QRENTB-ATUAL-EMPR OF PECQB027
+LC0826                                TO YOY-VLR-ATUAL
+LC0826     MOVE QRENTB-ANTER-EMPR OF PECQB027
+LC0826                                TO YOY-VLR-ANTER
+LC0826     PERFORM 2195-GRAVAR-YOY
+
+LC0826     PERFORM 2190-VERIFICAR-AGING-ASSOC
+
+LC0826     IF WRK-VLR-RESULT IS LESS THAN ZEROS
+LC0826        MOVE 'PECQB027'         TO EXCE-TABELA
+LC0826        MOVE NREG-TBELA-ASSOC OF PECQB027
+LC0826                                TO EXCE-CHAVE
+LC0826        MOVE QRENTB-ATUAL-EMPR OF PECQB027
+LC0826                                TO EXCE-VLR-ATUAL
+LC0826        MOVE QBLOQ-MOVTO-ANTER OF PECQB027
+LC0826                                TO EXCE-VLR-ANTER
+LC0826        MOVE WRK-VLR-RESULT     TO EXCE-VLR-RESULT
+LC0826        PERFORM 2170-GRAVAR-EXCECAO
+LC0826        ADD 1                   TO WRK-TOT-EXCE-PECQB027
+LC0826     ELSE
+LC0826        IF WRK-RETER-SALDO-AGING
+LC0826           ADD 1                TO WRK-TOT-RETIDO-PECQB027
+LC0826        ELSE
+LC0826           IF WRK-EM-SIMULACAO
+LC0826              DISPLAY 'SIMULACAO PECQB027 NREG-TBELA-ASSOC='
+LC0826                      WRK-MVQT-NR-MOV-QTA
+LC0826           ELSE
+LC0826     EXEC SQL
+LC0826          UPDATE DB2PRD.TMOVTC_TRNSF_ASSOC
+LC0826             SET QRENTB_ATUAL_EMPR = QRENTB_ATUAL_EMPR +
+LC0826                                     QBLOQ_MOVTO_ANTER,
+LC0826                 QRENTB_ANTER_EMPR = QRENTB_ATUAL_EMPR,
+LC0826                 QBLOQ_MOVTO_ANTER = QBLOQ_MOVTO_ATUAL,
+LC0826                 QBLOQ_MOVTO_ATUAL = 0,
+LC0826                 QTD_ROLLOVERS_CONSEC = QTD_ROLLOVERS_CONSEC + 1
+LC0826           WHERE CURRENT OF CSR01-PECQB027
+LC0826     END-EXEC
+
+LC0826     IF (SQLCODE NOT EQUAL ZEROS) OR
+LC0826        (SQLWARN0    EQUAL 'W')
+LC0826        MOVE 'DB2'              TO ERR-TIPO-ACESSO
+LC0826        MOVE 'UPDATE'           TO ERR-DBD-TAB
+LC0826        MOVE 'PECQB027'         TO ERR-FUN-COMANDO
+LC0826        MOVE SQLCODE            TO ERR-SQL-CODE
+LC0826        MOVE '2160'             TO ERR-LOCAL
+LC0826        MOVE SPACES             TO ERR-SEGM
+LC0826        MOVE 'W'                TO WRK-ERR-SEVERIDADE
+LC0826        PERFORM 999-ROTINA-ERRO
+LC0826     END-IF
+LC0826           END-IF
+LC0826           ADD 1                TO WRK-TOT-ATLZ-PECQB027
+LC0826        END-IF
+LC0826     END-IF.
+
+      *----------------------------------------------------------------*
 PR0609 2160-99-FIM. EXIT.
-"     *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+LC0826*    ROTINA GRAVAR REGISTRO DE EXCECAO (SALDO NEGATIVO)          *
+      *----------------------------------------------------------------*
+LC0826 2170-GRAVAR-EXCECAO        SECTION.
+      *----------------------------------------------------------------*
+
+LC0826     MOVE WRK-REG-EXCE          TO FD-PSVP-EXCE
+
+LC0826     WRITE FD-PSVP-EXCE
+
+LC0826     IF WRK-FS-PSVPEXCE NOT EQUAL '00'
+LC0826        MOVE 'SEQ'              TO ERR-TIPO-ACESSO
+LC0826        MOVE 'WRITE'            TO ERR-DBD-TAB
+LC0826        MOVE 'PSVPEXCE'         TO ERR-FUN-COMANDO
+LC0826        MOVE ZEROS              TO ERR-SQL-CODE
+LC0826        MOVE '2170'             TO ERR-LOCAL
+LC0826        MOVE SPACES             TO ERR-SEGM
+LC0826        MOVE 'F'                TO WRK-ERR-SEVERIDADE
+LC0826        PERFORM 999-ROTINA-ERRO
+LC0826     END-IF.
+
+      *----------------------------------------------------------------*
+LC0826 2170-99-FIM. EXIT.
+
+      *----------------------------------------------------------------*
+LC0826*    ROTINA VERIFICAR AGING DO SALDO BLOQUEADO (PECQB007)        *
+      *----------------------------------------------------------------*
+LC0826 2180-VERIFICAR-AGING        SECTION.
+      *----------------------------------------------------------------*
+
+LC0826     MOVE 'N'                   TO WRK-SW-RETER-AGING
+
+LC0826     IF WRK-QTD-ROLL-ATUAL IS GREATER THAN
+LC0826                          OR EQUAL TO WRK-PARM-LIMITE-AGING
+LC0826        MOVE 'PECQB007'         TO AGE-TABELA
+LC0826        MOVE MVQT-NR-MOV-QTA OF PECQB007
+LC0826                                TO AGE-CHAVE
+LC0826        MOVE WRK-QTD-ROLL-ATUAL TO AGE-QTD-ROLLOVERS
+LC0826        MOVE QRENTB-ATUAL-EMPR OF PECQB007
+LC0826                                TO AGE-VLR-ATUAL
+LC0826        MOVE QBLOQ-MOVTO-ANTER OF PECQB007
+LC0826                                TO AGE-VLR-ANTER
+LC0826        MOVE 'S'                TO AGE-SW-RETIDO
+LC0826        MOVE 'S'                TO WRK-SW-RETER-AGING
+LC0826        PERFORM 2185-GRAVAR-AGING
+LC0826        ADD 1                   TO WRK-TOT-AGE-PECQB007
+LC0826     END-IF.
+
+      *----------------------------------------------------------------*
+LC0826 2180-99-FIM. EXIT.
+
+      *----------------------------------------------------------------*
+LC0826*    ROTINA GRAVAR REGISTRO DE AGING (SALDO ENVELHECIDO)         *
+      *----------------------------------------------------------------*
+LC0826 2185-GRAVAR-AGING          SECTION.
+      *----------------------------------------------------------------*
+
+LC0826     MOVE WRK-REG-AGE           TO FD-PSVP-AGE
+
+LC0826     WRITE FD-PSVP-AGE
+
+LC0826     IF WRK-FS-PSVPAGE NOT EQUAL '00'
+LC0826        MOVE 'SEQ'              TO ERR-TIPO-ACESSO
+LC0826        MOVE 'WRITE'            TO ERR-DBD-TAB
+LC0826        MOVE 'PSVPAGE'          TO ERR-FUN-COMANDO
+LC0826        MOVE ZEROS              TO ERR-SQL-CODE
+LC0826        MOVE '2185'             TO ERR-LOCAL
+LC0826        MOVE SPACES             TO ERR-SEGM
+LC0826        MOVE 'F'                TO WRK-ERR-SEVERIDADE
+LC0826        PERFORM 999-ROTINA-ERRO
+LC0826     END-IF.
+
+      *----------------------------------------------------------------*
+LC0826 2185-99-FIM. EXIT.
+
+      *----------------------------------------------------------------*
+LC0826*    ROTINA VERIFICAR AGING DO SALDO BLOQUEADO (PECQB027)        *
+      *----------------------------------------------------------------*
+LC0826 2190-VERIFICAR-AGING-ASSOC  SECTION.
+      *----------------------------------------------------------------*
+
+LC0826     MOVE 'N'                   TO WRK-SW-RETER-AGING
+
+LC0826     IF WRK-QTD-ROLL-ASSOC IS GREATER THAN
+LC0826                          OR EQUAL TO WRK-PARM-LIMITE-AGING
+LC0826        MOVE 'PECQB027'         TO AGE-TABELA
+LC0826        MOVE NREG-TBELA-ASSOC OF PECQB027
+LC0826                                TO AGE-CHAVE
+LC0826        MOVE WRK-QTD-ROLL-ASSOC TO AGE-QTD-ROLLOVERS
+LC0826        MOVE QRENTB-ATUAL-EMPR OF PECQB027
+LC0826                                TO AGE-VLR-ATUAL
+LC0826        MOVE QBLOQ-MOVTO-ANTER OF PECQB027
+LC0826                                TO AGE-VLR-ANTER
+LC0826        MOVE 'S'                TO AGE-SW-RETIDO
+LC0826        MOVE 'S'                TO WRK-SW-RETER-AGING
+LC0826        PERFORM 2185-GRAVAR-AGING
+LC0826        ADD 1                   TO WRK-TOT-AGE-PECQB027
+LC0826     END-IF.
+
+      *----------------------------------------------------------------*
+LC0826 2190-99-FIM. EXIT.
+
+      *----------------------------------------------------------------*
+LC0826*    ROTINA GRAVAR REGISTRO COMPARATIVO ANO A ANO (PSVP-YOY) -   *
+LC0826*    CALLER PREENCHE YOY-TABELA/YOY-CHAVE/YOY-VLR-ATUAL/         *
+LC0826*    YOY-VLR-ANTER; AQUI CALCULA-SE A VARIACAO E O PERCENTUAL    *
+      *----------------------------------------------------------------*
+LC0826 2195-GRAVAR-YOY           SECTION.
+      *----------------------------------------------------------------*
+
+LC0826     COMPUTE YOY-VLR-VARIACAO =
+LC0826             YOY-VLR-ATUAL - YOY-VLR-ANTER
+
+LC0826     IF YOY-VLR-ANTER NOT EQUAL ZEROS
+LC0826        COMPUTE YOY-PERC-VARIACAO ROUNDED =
+LC0826                (YOY-VLR-VARIACAO / YOY-VLR-ANTER) * 100
+LC0826     ELSE
+LC0826        MOVE ZEROS              TO YOY-PERC-VARIACAO
+LC0826     END-IF
+
+LC0826     MOVE WRK-REG-YOY           TO FD-PSVP-YOY
+
+LC0826     WRITE FD-PSVP-YOY
+
+LC0826     IF WRK-FS-PSVPYOY NOT EQUAL '00'
+LC0826        MOVE 'SEQ'              TO ERR-TIPO-ACESSO
+LC0826        MOVE 'WRITE'            TO ERR-DBD-TAB
+LC0826        MOVE 'PSVPYOY'          TO ERR-FUN-COMANDO
+LC0826        MOVE ZEROS              TO ERR-SQL-CODE
+LC0826        MOVE '2195'             TO ERR-LOCAL
+LC0826        MOVE SPACES             TO ERR-SEGM
+LC0826        MOVE 'F'                TO WRK-ERR-SEVERIDADE
+LC0826        PERFORM 999-ROTINA-ERRO
+LC0826     END-IF
+
+LC0826     IF YOY-TABELA               EQUAL   'PECQB007'
+LC0826        ADD 1                    TO      WRK-TOT-YOY-PECQB007
+LC0826     ELSE
+LC0826        ADD 1                    TO      WRK-TOT-YOY-PECQB027
+LC0826     END-IF.
+
+      *----------------------------------------------------------------*
+LC0826 2195-99-FIM. EXIT.
+
+      *----------------------------------------------------------------*
 
 PR0609******************************************************************
-"     *    ROTINA SELECIONAR CURSOR PECQB027                           *
-"     ******************************************************************
-"     *----------------------------------------------------------------*
+LC0826*    ROTINA SELECIONAR CURSOR PECQB027                           *
+      ******************************************************************
+      *----------------------------------------------------------------*
 PR0609 2200-FETCH-PECQB027        SECTION.
-"     *----------------------------------------------------------------*
-"
-"          EXEC SQL
-"               FETCH CSR01-PECQB027
-"                INTO :PECQB027.QBLOQ-MOVTO-ATUAL,
-"                     :PECQB027.QBLOQ-MOVTO-ANTER,
-"                     :PECQB027.QRENTB-ATUAL-EMPR,
-"                     :PECQB027.QRENTB-ANTER-EMPR,
-"                     :PECQB027.NREG-TBELA-ASSOC
-"          END-EXEC
-"
-"          IF (SQLCODE NOT EQUAL ZEROS AND + 100) OR
-"             (SQLWARN0    EQUAL 'W')
-"             MOVE 'DB2'              TO ERR-TIPO-ACESSO
-"             MOVE 'FETCH '           TO ERR-DBD-TAB
-"             MOVE 'PECQB027'         TO ERR-FUN-COMANDO
-"             MOVE SQLCODE            TO ERR-SQL-CODE
-"             MOVE '2200'             TO ERR-LOCAL
-"             MOVE SPACES             TO ERR-SEGM
-"             PERFORM 999-ROTINA-ERRO
-"          END-IF
-"
-"          IF SQLCODE EQUAL +100
-"             MOVE 'S'                TO WRK-FIM-PECQB027
-"          ELSE
-"             ADD 1                   TO WRK-LIDOS
-"                                        WRK-CONT
-"          END-IF.
-"
-"     *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+
+LC0826     EXEC SQL
+LC0826          FETCH CSR01-PECQB027
+LC0826           INTO :PECQB027.QBLOQ-MOVTO-ATUAL,
+LC0826                :PECQB027.QBLOQ-MOVTO-ANTER,
+LC0826                :PECQB027.QRENTB-ATUAL-EMPR,
+LC0826                :PECQB027.QRENTB-ANTER-EMPR,
+LC0826                :PECQB027.NREG-TBELA-ASSOC,
+LC0826                :WRK-QTD-ROLL-ASSOC
+LC0826     END-EXEC
+
+LC0826     IF (SQLCODE NOT EQUAL ZEROS AND + 100) OR
+LC0826        (SQLWARN0    EQUAL 'W')
+LC0826        MOVE 'DB2'              TO ERR-TIPO-ACESSO
+LC0826        MOVE 'FETCH '           TO ERR-DBD-TAB
+LC0826        MOVE 'PECQB027'         TO ERR-FUN-COMANDO
+LC0826        MOVE SQLCODE            TO ERR-SQL-CODE
+LC0826        MOVE '2200'             TO ERR-LOCAL
+LC0826        MOVE SPACES             TO ERR-SEGM
+LC0826        MOVE 'F'                TO WRK-ERR-SEVERIDADE
+LC0826        PERFORM 999-ROTINA-ERRO
+LC0826     END-IF
+
+LC0826     IF SQLCODE EQUAL +100
+LC0826        MOVE 'S'                TO WRK-FIM-PECQB027
+LC0826     ELSE
+LC0826        ADD 1                   TO WRK-LIDOS
+LC0826                                   WRK-CONT
+LC0826        ADD 1                   TO WRK-TOT-LIDOS-PECQB027
+LC0826     END-IF.
+
+      *----------------------------------------------------------------*
 PR0609 2200-99-FIM. EXIT.
       *----------------------------------------------------------------*
 
@@ -398,13 +995,48 @@ PR0609 2200-99-FIM. EXIT.
        2150-UPDATE-TAB11          SECTION.
       *----------------------------------------------------------------*
 
+LC0826     COMPUTE WRK-VLR-RESULT =
+LC0826             QRENTB-ATUAL-EMPR OF PECQB007 +
+LC0826             QBLOQ-MOVTO-ANTER OF PECQB007
+
+LC0826     MOVE 'PECQB007'            TO YOY-TABELA
+LC0826     MOVE MVQT-NR-MOV-QTA OF PECQB007
+LC0826                                TO YOY-CHAVE
+LC0826     MOVE QRENTB-ATUAL-EMPR OF PECQB007
+LC0826                                TO YOY-VLR-ATUAL
+LC0826     MOVE QRENTB-ANTER-EMPR OF PECQB007
+LC0826                                TO YOY-VLR-ANTER
+LC0826     PERFORM 2195-GRAVAR-YOY
+
+LC0826     PERFORM 2180-VERIFICAR-AGING
+
+LC0826     IF WRK-VLR-RESULT IS LESS THAN ZEROS
+LC0826        MOVE 'PECQB007'         TO EXCE-TABELA
+LC0826        MOVE MVQT-NR-MOV-QTA OF PECQB007
+LC0826                                TO EXCE-CHAVE
+LC0826        MOVE QRENTB-ATUAL-EMPR OF PECQB007
+LC0826                                TO EXCE-VLR-ATUAL
+LC0826        MOVE QBLOQ-MOVTO-ANTER OF PECQB007
+LC0826                                TO EXCE-VLR-ANTER
+LC0826        MOVE WRK-VLR-RESULT     TO EXCE-VLR-RESULT
+LC0826        PERFORM 2170-GRAVAR-EXCECAO
+LC0826        ADD 1                   TO WRK-TOT-EXCE-PECQB007
+LC0826     ELSE
+LC0826        IF WRK-RETER-SALDO-AGING
+LC0826           ADD 1                TO WRK-TOT-RETIDO-PECQB007
+LC0826        ELSE
+LC0826           IF WRK-EM-SIMULACAO
+LC0826              DISPLAY 'SIMULACAO PECQB007 MOV-QTA='
+LC0826                      WRK-MVQT-NR-MOV-QTA
+LC0826           ELSE
            EXEC SQL
                 UPDATE DB2PRD.PECQ_MOV_QUOTA
                    SET QRENTB_ATUAL_EMPR = QRENTB_ATUAL_EMPR +
                                            QBLOQ_MOVTO_ANTER,
                        QRENTB_ANTER_EMPR = QRENTB_ATUAL_EMPR,
                        QBLOQ_MOVTO_ANTER = QBLOQ_MOVTO_ATUAL,
-                       QBLOQ_MOVTO_ATUAL = 0
+                       QBLOQ_MOVTO_ATUAL = 0,
+LC0826                 QTD_ROLLOVERS_CONSEC = QTD_ROLLOVERS_CONSEC + 1
                  WHERE CURRENT OF C1
            END-EXEC
 
@@ -416,13 +1048,267 @@ PR0609 2200-99-FIM. EXIT.
               MOVE SQLCODE            TO ERR-SQL-CODE
               MOVE '0030'             TO ERR-LOCAL
               MOVE SPACES             TO ERR-SEGM
+LC0826        MOVE 'W'                TO WRK-ERR-SEVERIDADE
               PERFORM 999-ROTINA-ERRO
-           END-IF.
+           END-IF
+LC0826           END-IF
+LC0826           ADD 1                TO WRK-TOT-ATLZ-PECQB007
+LC0826        END-IF
+LC0826     END-IF.
 
       *----------------------------------------------------------------*
        2100-99-FIM. EXIT.
       *----------------------------------------------------------------*
 
+RN0926******************************************************************
+RN0926*    ROTINA PRINCIPAL DO REPROCESSAMENTO AVULSO                  *
+RN0926*    PARA CADA CHAVE MVQT-NR-MOV-QTA LIDA DE PSVP-CHAVE, LOCALIZA*
+RN0926*    A LINHA CORRESPONDENTE EM PECQ_MOV_QUOTA (VIA CURSOR C2,    *
+RN0926*    CHAVE UNICA) E APLICA O MESMO ROLLOVER DE 2150-UPDATE-TAB11.*
+RN0926*    CHAVE NAO ENCONTRADA E REGISTRADA COMO AVISO (NAO FATAL) E  *
+RN0926*    NAO INTERROMPE O PROCESSAMENTO DAS DEMAIS CHAVES.           *
+RN0926******************************************************************
+      *----------------------------------------------------------------*
+RN0926 2300-ROTINA-TARGETADA     SECTION.
+      *----------------------------------------------------------------*
+
+RN0926     MOVE ZEROS                 TO WRK-CKPT-CONT
+
+RN0926     PERFORM 2310-FETCH-PSVPCHAVE
+
+RN0926     PERFORM UNTIL WRK-FIM-PSVPCHAV EQUAL 'S'
+RN0926        MOVE CHAVE-MVQT-NR-MOV-QTA
+RN0926                                TO MVQT-NR-MOV-QTA OF PECQB007
+RN0926                                   WRK-MVQT-NR-MOV-QTA
+
+RN0926        PERFORM 2320-OPEN-CURSOR-TARGETADA
+RN0926        PERFORM 2330-FETCH-TARGETADA
+
+RN0926        IF WRK-CHAVE-ENCONTRADA
+RN0926           PERFORM 2340-UPDATE-TAB11-TARGETADA
+RN0926        ELSE
+RN0926           MOVE 'DB2'              TO ERR-TIPO-ACESSO
+RN0926           MOVE 'FETCH '           TO ERR-DBD-TAB
+RN0926           MOVE 'PECQB007'         TO ERR-FUN-COMANDO
+RN0926           MOVE ZEROS              TO ERR-SQL-CODE
+RN0926           MOVE '2300'             TO ERR-LOCAL
+RN0926           MOVE SPACES             TO ERR-SEGM
+RN0926           MOVE 'W'                TO WRK-ERR-SEVERIDADE
+RN0926           PERFORM 999-ROTINA-ERRO
+RN0926           ADD 1                   TO WRK-TOT-NENC-TARGETADA
+RN0926        END-IF
+
+RN0926        PERFORM 2350-CLOSE-CURSOR-TARGETADA
+
+RN0926        ADD 1                   TO WRK-CKPT-CONT
+RN0926        IF WRK-CKPT-CONT IS GREATER THAN
+RN0926                           OR EQUAL TO WRK-PARM-INTERVALO-CKPT
+RN0926           EXEC SQL
+RN0926                COMMIT
+RN0926           END-EXEC
+RN0926           MOVE ZEROS              TO WRK-CKPT-CONT
+RN0926        END-IF
+
+RN0926        PERFORM 2310-FETCH-PSVPCHAVE
+RN0926     END-PERFORM.
+
+      *----------------------------------------------------------------*
+RN0926 2300-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+RN0926*    ROTINA LER PROXIMA CHAVE DE PSVP-CHAVE                      *
+      *----------------------------------------------------------------*
+RN0926 2310-FETCH-PSVPCHAVE     SECTION.
+      *----------------------------------------------------------------*
+
+RN0926     READ PSVP-CHAVE
+
+RN0926     IF WRK-FS-PSVPCHAV EQUAL '10'
+RN0926        MOVE 'S'                TO WRK-FIM-PSVPCHAV
+RN0926     ELSE
+RN0926        IF WRK-FS-PSVPCHAV NOT EQUAL '00'
+RN0926           MOVE 'SEQ'              TO ERR-TIPO-ACESSO
+RN0926           MOVE 'READ '            TO ERR-DBD-TAB
+RN0926           MOVE 'PSVPCHAV'         TO ERR-FUN-COMANDO
+RN0926           MOVE ZEROS              TO ERR-SQL-CODE
+RN0926           MOVE '2310'             TO ERR-LOCAL
+RN0926           MOVE SPACES             TO ERR-SEGM
+RN0926           MOVE 'F'                TO WRK-ERR-SEVERIDADE
+RN0926           PERFORM 999-ROTINA-ERRO
+RN0926        ELSE
+RN0926           ADD 1                   TO WRK-TOT-LIDOS-TARGETADA
+RN0926        END-IF
+RN0926     END-IF.
+
+      *----------------------------------------------------------------*
+RN0926 2310-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+RN0926*    ROTINA ABRIR CURSOR C2 (CHAVE UNICA) PARA A CHAVE CORRENTE  *
+      *----------------------------------------------------------------*
+RN0926 2320-OPEN-CURSOR-TARGETADA SECTION.
+      *----------------------------------------------------------------*
+
+RN0926     EXEC SQL
+RN0926          OPEN C2
+RN0926     END-EXEC
+
+RN0926     IF (SQLCODE NOT EQUAL ZEROS) OR
+RN0926        (SQLWARN0    EQUAL 'W')
+RN0926        MOVE 'DB2'              TO ERR-TIPO-ACESSO
+RN0926        MOVE ' OPEN '           TO ERR-DBD-TAB
+RN0926        MOVE 'TARGETADA'        TO ERR-FUN-COMANDO
+RN0926        MOVE SQLCODE            TO ERR-SQL-CODE
+RN0926        MOVE '2320'             TO ERR-LOCAL
+RN0926        MOVE SPACES             TO ERR-SEGM
+RN0926        MOVE 'F'                TO WRK-ERR-SEVERIDADE
+RN0926        PERFORM 999-ROTINA-ERRO
+RN0926     END-IF.
+
+      *----------------------------------------------------------------*
+RN0926 2320-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+RN0926*    ROTINA FETCH CURSOR C2 (CHAVE UNICA)                        *
+      *----------------------------------------------------------------*
+RN0926 2330-FETCH-TARGETADA     SECTION.
+      *----------------------------------------------------------------*
+
+RN0926     MOVE 'N'                   TO WRK-SW-CHAVE-ENCONTRADA
+
+RN0926     EXEC SQL
+RN0926          FETCH C2
+RN0926           INTO :PECQB007.QBLOQ-MOVTO-ATUAL,
+RN0926                :PECQB007.QBLOQ-MOVTO-ANTER,
+RN0926                :PECQB007.QRENTB-ATUAL-EMPR,
+RN0926                :PECQB007.QRENTB-ANTER-EMPR,
+RN0926                :PECQB007.MVQT-NR-MOV-QTA,
+RN0926                :WRK-QTD-ROLL-ATUAL
+RN0926     END-EXEC
+
+RN0926     IF (SQLCODE NOT EQUAL ZEROS AND + 100) OR
+RN0926        (SQLWARN0    EQUAL 'W')
+RN0926        MOVE 'DB2'              TO ERR-TIPO-ACESSO
+RN0926        MOVE 'FETCH '           TO ERR-DBD-TAB
+RN0926        MOVE 'TARGETADA'        TO ERR-FUN-COMANDO
+RN0926        MOVE SQLCODE            TO ERR-SQL-CODE
+RN0926        MOVE '2330'             TO ERR-LOCAL
+RN0926        MOVE SPACES             TO ERR-SEGM
+RN0926        MOVE 'F'                TO WRK-ERR-SEVERIDADE
+RN0926        PERFORM 999-ROTINA-ERRO
+RN0926     ELSE
+RN0926        IF SQLCODE EQUAL ZEROS
+RN0926           MOVE 'S'             TO WRK-SW-CHAVE-ENCONTRADA
+RN0926        END-IF
+RN0926     END-IF.
+
+      *----------------------------------------------------------------*
+RN0926 2330-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+RN0926*    ROTINA APLICAR O ROLLOVER NA CHAVE TARGETADA (CURSOR C2) -  *
+RN0926*    MESMA REGRA DE 2150-UPDATE-TAB11, PORTANTO WHERE CURRENT OF *
+RN0926*    C2 EM VEZ DE C1                                             *
+      *----------------------------------------------------------------*
+RN0926 2340-UPDATE-TAB11-TARGETADA SECTION.
+      *----------------------------------------------------------------*
+
+RN0926     COMPUTE WRK-VLR-RESULT =
+RN0926             QRENTB-ATUAL-EMPR OF PECQB007 +
+RN0926             QBLOQ-MOVTO-ANTER OF PECQB007
+
+RN0926     MOVE 'PECQB007'            TO YOY-TABELA
+RN0926     MOVE MVQT-NR-MOV-QTA OF PECQB007
+RN0926                                TO YOY-CHAVE
+RN0926     MOVE QRENTB-ATUAL-EMPR OF PECQB007
+RN0926                                TO YOY-VLR-ATUAL
+RN0926     MOVE QRENTB-ANTER-EMPR OF PECQB007
+RN0926                                TO YOY-VLR-ANTER
+RN0926     PERFORM 2195-GRAVAR-YOY
+
+RN0926     PERFORM 2180-VERIFICAR-AGING
+
+RN0926     IF WRK-VLR-RESULT IS LESS THAN ZEROS
+RN0926        MOVE 'PECQB007'         TO EXCE-TABELA
+RN0926        MOVE MVQT-NR-MOV-QTA OF PECQB007
+RN0926                                TO EXCE-CHAVE
+RN0926        MOVE QRENTB-ATUAL-EMPR OF PECQB007
+RN0926                                TO EXCE-VLR-ATUAL
+RN0926        MOVE QBLOQ-MOVTO-ANTER OF PECQB007
+RN0926                                TO EXCE-VLR-ANTER
+RN0926        MOVE WRK-VLR-RESULT     TO EXCE-VLR-RESULT
+RN0926        PERFORM 2170-GRAVAR-EXCECAO
+RN0926        ADD 1                   TO WRK-TOT-EXCE-TARGETADA
+RN0926     ELSE
+RN0926        IF WRK-RETER-SALDO-AGING
+RN0926           ADD 1                TO WRK-TOT-RETIDO-TARGETADA
+RN0926        ELSE
+RN0926           IF WRK-EM-SIMULACAO
+RN0926              DISPLAY 'SIMULACAO TARGETADA MOV-QTA='
+RN0926                      WRK-MVQT-NR-MOV-QTA
+RN0926           ELSE
+RN0926              EXEC SQL
+RN0926                   UPDATE DB2PRD.PECQ_MOV_QUOTA
+RN0926                      SET QRENTB_ATUAL_EMPR = QRENTB_ATUAL_EMPR +
+RN0926                                              QBLOQ_MOVTO_ANTER,
+RN0926                          QRENTB_ANTER_EMPR = QRENTB_ATUAL_EMPR,
+RN0926                          QBLOQ_MOVTO_ANTER = QBLOQ_MOVTO_ATUAL,
+RN0926                          QBLOQ_MOVTO_ATUAL = 0,
+RN0926                          QTD_ROLLOVERS_CONSEC =
+RN0926                                       QTD_ROLLOVERS_CONSEC + 1
+RN0926                    WHERE CURRENT OF C2
+RN0926              END-EXEC
+
+RN0926              IF (SQLCODE NOT EQUAL ZEROS) OR
+RN0926                 (SQLWARN0    EQUAL 'W')
+RN0926                 MOVE 'DB2'              TO ERR-TIPO-ACESSO
+RN0926                 MOVE 'UPDATE'           TO ERR-DBD-TAB
+RN0926                 MOVE 'TARGETADA'        TO ERR-FUN-COMANDO
+RN0926                 MOVE SQLCODE            TO ERR-SQL-CODE
+RN0926                 MOVE '2340'             TO ERR-LOCAL
+RN0926                 MOVE SPACES             TO ERR-SEGM
+RN0926                 MOVE 'W'                TO WRK-ERR-SEVERIDADE
+RN0926                 PERFORM 999-ROTINA-ERRO
+RN0926              END-IF
+RN0926           END-IF
+RN0926           ADD 1                TO WRK-TOT-ATLZ-TARGETADA
+RN0926        END-IF
+RN0926     END-IF.
+
+      *----------------------------------------------------------------*
+RN0926 2340-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+RN0926*    ROTINA FECHAR CURSOR C2 (CHAVE UNICA)                       *
+      *----------------------------------------------------------------*
+RN0926 2350-CLOSE-CURSOR-TARGETADA SECTION.
+      *----------------------------------------------------------------*
+
+RN0926     EXEC SQL
+RN0926          CLOSE C2
+RN0926     END-EXEC
+
+RN0926     IF (SQLCODE NOT EQUAL ZEROS) OR
+RN0926        (SQLWARN0    EQUAL 'W')
+RN0926        MOVE 'DB2'              TO ERR-TIPO-ACESSO
+RN0926        MOVE 'CLOSE '           TO ERR-DBD-TAB
+RN0926        MOVE 'TARGETADA'        TO ERR-FUN-COMANDO
+RN0926        MOVE SQLCODE            TO ERR-SQL-CODE
+RN0926        MOVE '2350'             TO ERR-LOCAL
+RN0926        MOVE SPACES             TO ERR-SEGM
+RN0926        MOVE 'F'                TO WRK-ERR-SEVERIDADE
+RN0926        PERFORM 999-ROTINA-ERRO
+RN0926     END-IF.
+
+      *----------------------------------------------------------------*
+RN0926 2350-99-FIM. EXIT.
+      *----------------------------------------------------------------*
+
       ******************************************************************
       *    ROTINA FINALIZA                                             *
       ******************************************************************
@@ -430,15 +1316,80 @@ PR0609 2200-99-FIM. EXIT.
        3000-FINALIZA              SECTION.
       *----------------------------------------------------------------*
 
+RN0926     IF WRK-MODO-TARGETADO
+RN0926        DISPLAY '*********** PSVP1095 ***********'
+RN0926        DISPLAY '*                              *'
+RN0926        DISPLAY '* RESUMO REPROCESSAMENTO AVULSO*'
+RN0926        DISPLAY '* ---------------------------- *'
+RN0926        IF WRK-EM-SIMULACAO
+RN0926           DISPLAY '* MODO     : SIMULACAO         *'
+RN0926        ELSE
+RN0926           DISPLAY '* MODO     : REAL              *'
+RN0926        END-IF
+RN0926        DISPLAY '* CHAVES LIDAS      : ' WRK-TOT-LIDOS-TARGETADA
+RN0926        DISPLAY '* CHAVES ATUALIZADAS: ' WRK-TOT-ATLZ-TARGETADA
+RN0926        DISPLAY '* CHAVES EM EXCECAO : ' WRK-TOT-EXCE-TARGETADA
+RN0926        DISPLAY '* CHAVES RETIDAS    : ' WRK-TOT-RETIDO-TARGETADA
+RN0926        DISPLAY '* CHAVES NAO ENCONT.: ' WRK-TOT-NENC-TARGETADA
+RN0926        DISPLAY '*********** PSVP1095 ***********'
+
+RN0926        CLOSE PSVP-CHAVE
+RN0926        CLOSE PSVP-EXCE
+RN0926        CLOSE PSVP-AGE
+RN0926        CLOSE PSVP-YOY
+RN0926     ELSE
 PR0609     IF WRK-PULAR-MOV-QUOTA EQUAL 'N'
               PERFORM 3100-CLOSE-CURSOR-PECQB007
 PR0609     END-IF
 
-           PERFORM 3200-CLOSE-CURSOR-PECQB027
+LC0826     IF WRK-ATIVAR-LEG-ASSOC
+LC0826        PERFORM 3200-CLOSE-CURSOR-PECQB027
+LC0826     END-IF
+
+LC0826     IF WRK-ATIVAR-LEG-ASSOC AND NOT WRK-EM-SIMULACAO
+LC0826        PERFORM 3210-RECONCILIAR-SALDOS-ASSOC
+LC0826     END-IF
+
+LC0826     DISPLAY '*********** PSVP1095 ***********'
+LC0826     DISPLAY '*                              *'
+LC0826     DISPLAY '*     RESUMO PROCESSAMENTO     *'
+LC0826     DISPLAY '* ---------------------------- *'
+LC0826     IF WRK-EM-SIMULACAO
+LC0826        DISPLAY '* MODO     : SIMULACAO         *'
+LC0826     ELSE
+LC0826        DISPLAY '* MODO     : REAL              *'
+LC0826     END-IF
+LC0826     DISPLAY '* LIDOS    PECQB007 : ' WRK-TOT-LIDOS-PECQB007
+LC0826     DISPLAY '* ATUALIZ  PECQB007 : ' WRK-TOT-ATLZ-PECQB007
+LC0826     DISPLAY '* EXCECAO  PECQB007 : ' WRK-TOT-EXCE-PECQB007
+LC0826     DISPLAY '*                              *'
+LC0826     DISPLAY '* LIDOS    PECQB027 : ' WRK-TOT-LIDOS-PECQB027
+LC0826     DISPLAY '* ATUALIZ  PECQB027 : ' WRK-TOT-ATLZ-PECQB027
+LC0826     DISPLAY '* EXCECAO  PECQB027 : ' WRK-TOT-EXCE-PECQB027
+LC0826     DISPLAY '*                              *'
+LC0826     DISPLAY '* AGING    PECQB007 : ' WRK-TOT-AGE-PECQB007
+LC0826     DISPLAY '* AGING    PECQB027 : ' WRK-TOT-AGE-PECQB027
+LC0826     DISPLAY '* RETIDO   PECQB007 : ' WRK-TOT-RETIDO-PECQB007
+LC0826     DISPLAY '* RETIDO   PECQB027 : ' WRK-TOT-RETIDO-PECQB027
+LC0826     DISPLAY '*                              *'
+LC0826     DISPLAY '* COMPARAT ANO A ANO GRAVADOS  *'
+LC0826     DISPLAY '* PECQB007          : ' WRK-TOT-YOY-PECQB007
+LC0826     DISPLAY '* PECQB027          : ' WRK-TOT-YOY-PECQB027
+LC0826     DISPLAY '*                              *'
+LC0826     DISPLAY '* DIVERG RECONC PECQB007X027 : '
+LC0826             WRK-TOT-DIVERG-RECONC
+LC0826     DISPLAY '*********** PSVP1095 ***********'
+
+LC0826     CLOSE PSVP-EXCE
+
+LC0826     CLOSE PSVP-AGE
+
+LC0826     CLOSE PSVP-YOY
 
            MOVE 'F'                   TO CK01-FUNCAO
            MOVE 'DB2'                 TO CK01-ID-DB2
-           PERFORM 5000-CHAMADA-CKRS0100.
+           PERFORM 5000-CHAMADA-CKRS0100
+RN0926     END-IF.
 
       *----------------------------------------------------------------*
        3000-99-FIM. EXIT.
@@ -463,6 +1414,7 @@ PR0609     END-IF
               MOVE SQLCODE            TO ERR-SQL-CODE
               MOVE '0040'             TO ERR-LOCAL
               MOVE SPACES             TO ERR-SEGM
+LC0826        MOVE 'F'                TO WRK-ERR-SEVERIDADE
               PERFORM 999-ROTINA-ERRO
            END-IF.
 
@@ -471,30 +1423,91 @@ PR0609     END-IF
       *----------------------------------------------------------------*
 
 PR0609******************************************************************
-"     *    ROTINA FECHAR CURSOR PECQB027                               *
-"     ******************************************************************
-"     *----------------------------------------------------------------*
+LC0826*    ROTINA FECHAR CURSOR PECQB027                               *
+      ******************************************************************
+      *----------------------------------------------------------------*
 PR0609 3200-CLOSE-CURSOR-PECQB027 SECTION.
-"     *----------------------------------------------------------------*
-"
-"          EXEC SQL
-"               CLOSE CSR01-PECQB027
-"          END-EXEC
-"
-"          IF (SQLCODE NOT EQUAL ZEROS) OR
-"             (SQLWARN0    EQUAL 'W')
-"             MOVE 'DB2'              TO ERR-TIPO-ACESSO
-"             MOVE 'CLOSE '           TO ERR-DBD-TAB
-"             MOVE 'PECQB027'         TO ERR-FUN-COMANDO
-"             MOVE SQLCODE            TO ERR-SQL-CODE
-"             MOVE '3200'             TO ERR-LOCAL
-"             MOVE SPACES             TO ERR-SEGM
-"             PERFORM 999-ROTINA-ERRO
-"          END-IF.
-"
-"     *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+
+LC0826     EXEC SQL
+LC0826          CLOSE CSR01-PECQB027
+LC0826     END-EXEC
+
+LC0826     IF (SQLCODE NOT EQUAL ZEROS) OR
+LC0826        (SQLWARN0    EQUAL 'W')
+LC0826        MOVE 'DB2'              TO ERR-TIPO-ACESSO
+LC0826        MOVE 'CLOSE '           TO ERR-DBD-TAB
+LC0826        MOVE 'PECQB027'         TO ERR-FUN-COMANDO
+LC0826        MOVE SQLCODE            TO ERR-SQL-CODE
+LC0826        MOVE '3200'             TO ERR-LOCAL
+LC0826        MOVE SPACES             TO ERR-SEGM
+LC0826        MOVE 'F'                TO WRK-ERR-SEVERIDADE
+LC0826        PERFORM 999-ROTINA-ERRO
+LC0826     END-IF.
+
+      *----------------------------------------------------------------*
 PR0609 3200-99-FIM. EXIT.
-"     *----------------------------------------------------------------*
+      *----------------------------------------------------------------*
+
+LC0826******************************************************************
+LC0826*    ROTINA RECONCILIAR SALDOS PECQB007 X PECQB027               *
+LC0826*    APOS O ROLLOVER SER APLICADO EM SEPARADO A CADA UMA DAS     *
+LC0826*    TABELAS (PECQ_MOV_QUOTA VIA 2150-UPDATE-TAB11 E             *
+LC0826*    TMOVTC_TRNSF_ASSOC VIA 2160-UPDATE-PECQB027), CONFERE SE OS *
+LC0826*    SALDOS RESULTANTES CONTINUAM BATENDO ENTRE AS DUAS PERNAS   *
+LC0826*    DO MESMO PROCESSAMENTO DE VIRADA DE ANO. SO E CHAMADA       *
+LC0826*    QUANDO A PERNA TMOVTC_TRNSF_ASSOC ESTA ATIVA E FORA DE      *
+LC0826*    SIMULACAO - EM SIMULACAO NAO HA GRAVACAO REAL PARA CONFERIR.*
+LC0826******************************************************************
+      *----------------------------------------------------------------*
+LC0826 3210-RECONCILIAR-SALDOS-ASSOC SECTION.
+      *----------------------------------------------------------------*
+
+LC0826     EXEC SQL
+LC0826          SELECT COUNT(*)
+LC0826            INTO :WRK-QTD-DIVERG-RECONC
+LC0826            FROM DB2PRD.PECQ_MOV_QUOTA       A,
+LC0826                 DB2PRD.TMOVTC_TRNSF_ASSOC   B
+LC0826           WHERE A.MVQT_NR_MOV_QTA  = B.NREG_TBELA_ASSOC
+LC0826             AND (A.QBLOQ_MOVTO_ATUAL > 0 OR
+LC0826                  A.QBLOQ_MOVTO_ANTER > 0)
+LC0826             AND YEAR(A.MVQT_DT_OCORR)
+LC0826                        >= YEAR(CURRENT DATE)
+LC0826                           - :WRK-PARM-JANELA-ANOS
+LC0826             AND (A.QBLOQ_MOVTO_ATUAL
+LC0826                    NOT EQUAL B.QBLOQ_MOVTO_ATUAL
+LC0826              OR  A.QRENTB_ATUAL_EMPR
+LC0826                    NOT EQUAL B.QRENTB_ATUAL_EMPR)
+LC0826     END-EXEC
+
+LC0826     IF (SQLCODE NOT EQUAL ZEROS) OR
+LC0826        (SQLWARN0    EQUAL 'W')
+LC0826        MOVE 'DB2'              TO ERR-TIPO-ACESSO
+LC0826        MOVE 'SELECT'           TO ERR-DBD-TAB
+LC0826        MOVE 'RECONC'           TO ERR-FUN-COMANDO
+LC0826        MOVE SQLCODE            TO ERR-SQL-CODE
+LC0826        MOVE '3210'             TO ERR-LOCAL
+LC0826        MOVE SPACES             TO ERR-SEGM
+LC0826        MOVE 'W'                TO WRK-ERR-SEVERIDADE
+LC0826        PERFORM 999-ROTINA-ERRO
+LC0826     ELSE
+LC0826        MOVE WRK-QTD-DIVERG-RECONC
+LC0826                                TO WRK-TOT-DIVERG-RECONC
+LC0826        IF WRK-QTD-DIVERG-RECONC GREATER THAN ZEROS
+LC0826           MOVE 'DB2'           TO ERR-TIPO-ACESSO
+LC0826           MOVE 'SELECT'        TO ERR-DBD-TAB
+LC0826           MOVE 'RECONC'        TO ERR-FUN-COMANDO
+LC0826           MOVE ZEROS           TO ERR-SQL-CODE
+LC0826           MOVE '3210'          TO ERR-LOCAL
+LC0826           MOVE SPACES          TO ERR-SEGM
+LC0826           MOVE 'W'             TO WRK-ERR-SEVERIDADE
+LC0826           PERFORM 999-ROTINA-ERRO
+LC0826        END-IF
+LC0826     END-IF.
+
+      *----------------------------------------------------------------*
+LC0826 3210-99-FIM. EXIT.
+      *----------------------------------------------------------------*
 
       ******************************************************************
       *    ROTINA CHAMADA CKRS0100                                     *
@@ -506,6 +1519,7 @@ PR0609 3200-99-FIM. EXIT.
             CALL WRK-CKRS0100 USING CKRS01-INTERFACE
 
             IF CK01-CODIGO-RETORNO NOT EQUAL ZEROS
+LC0826         MOVE 'F'                TO WRK-ERR-SEVERIDADE
                PERFORM 999-ROTINA-ERRO
             END-IF.
 
@@ -525,7 +1539,12 @@ PR0609 3200-99-FIM. EXIT.
            CALL 'BRAD7100'         USING WRK-BATCH
                                          ERRO-AREA
                                          SQLCA
-           GOBACK.
+
+LC0826     IF ERRO-SEVERIDADE-FATAL
+              GOBACK
+LC0826     END-IF.
+
+LC0826     MOVE 'F'                   TO WRK-ERR-SEVERIDADE
 
       *----------------------------------------------------------------*
        999-99-FIM.  EXIT.
