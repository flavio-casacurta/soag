@@ -0,0 +1,575 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. GOTF2EXT.
+       AUTHOR.     HOMI.
+
+      *================================================================*
+      *                 S O N D A - P R O C W O R K                    *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....:  GOTF2EXT                                     *
+      *    PROGRAMADOR.:  HOMI                              -  SONDA   *
+      *    ANALISTA....:  XXXXXXXXXXXXXXXX                  -  SONDA   *
+      *    DATA........:  AGOSTO/2026                                  *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS....:                                               *
+      *                DDNAME           I/O           INCLUDE/BOOK     *
+      *                GOTF003S          O              WRK-REG-EXTR   *
+      *----------------------------------------------------------------*
+      *    BOOK'S......:                                               *
+      *    I#FRWKGE - GRAVAR LOG DE ERRO P/ BATCH                      *
+      *    I#FRWKAR - BOOK PARA TRATAMENTO DE ERROS DE ARQUIVOS        *
+      *    I#FRWKLI - AREA PARA FORMATACAO DE ERRO LIVRE               *
+      *    I#FRWKDB - AREA PARA FORMATACAO DE ERRO DE DB2              *
+      *    I#CKRS04 - BOOK DE CONEXAO DB2                              *
+      *----------------------------------------------------------------*
+      *    BCO DE DADOS:                                               *
+      *                TABLE                          INCLUDE/BOOK     *
+      *                DB2PRD.TSIT_MOVTO_TARIF          GOTFB0B7       *
+      *----------------------------------------------------------------*
+      *    MODULOS.....:                                               *
+      *    CKRS1000 - MODULO PARA INDICAR PROCESSAMWENTO               *
+      *    CKRS0105 - MODULO PARA INICIAR E FINALIZAR CONEXAO DB2      *
+      *    FRWK2999 - GRAVAR LOG DE ERRO P/ BATCH                      *
+      *    BRAD0450 - ROTINA DE ABEND                                  *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                    *
+      *    AGO/2026 - HOMI - PROGRAMA CRIADO. LE OS EVENTOS DE TARIFA  *
+      *               POSTADOS NO DIA EM TSIT_MOVTO_TARIF (CURSOR C1)  *
+      *               E GERA O EXTRATO FORMATADO GOTF003S PARA O       *
+      *               PROCESSO DE IMPRESSAO DO EXTRATO/FATURA. NAO USA *
+      *               CHECKPOINT/RESTART CKRS0100: E UM CURSOR SOMENTE *
+      *               DE LEITURA, SEM EFEITO COLATERAL EM DB2, ENTAO   *
+      *               UM REPROCESSAMENTO COMPLETO EM CASO DE ABEND E   *
+      *               BARATO E SEGURO.                                *
+      *================================================================*
+
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS   COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+
+       FILE-CONTROL.
+
+           SELECT GOTF003S ASSIGN      TO   UT-S-GOTF003S
+                      FILE STATUS      IS   WRK-FS-GOTF003S.
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *   OUTPUT: GOTF003S - EXTRATO DE EVENTOS DE TARIFA DO DIA       *
+      *            ORG. SEQUENCIAL     -   LRECL   =  132              *
+      *----------------------------------------------------------------*
+       FD  GOTF003S
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-GOTF003S                 PIC  X(132).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(50)  VALUE
+           '*** INICIO DA WORKING-STORAGE SECTION         ****'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE COMUNICACAO COM CKRS0105           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       77  WRK-CKRS0105                PIC  X(08)  VALUE  'CKRS0105'.
+
+           COPY 'I#CKRS04'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE AUXILIARES                         ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-SQLCODE-AUX             PIC S9(09)  VALUE ZEROS.
+       01  FILLER                      REDEFINES   WRK-SQLCODE-AUX.
+         05  FILLER                    PIC  9(06).
+         05  WRK-SQLCODE-9-3           PIC S9(03).
+
+       01  WRK-SW-EOF-CURSOR           PIC  X(01) VALUE 'N'.
+           88  WRK-EOF-CURSOR                      VALUE 'S'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE ACUMULADORES                       ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-ACUMULADORES.
+         05  WRK-LIDOS-TARIF           PIC  9(09)  COMP-3  VALUE ZEROS.
+         05  WRK-GRAVADOS-GOTF003S     PIC  9(09)  COMP-3  VALUE ZEROS.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE TESTE DE FILE-STATUS               ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-FS-GOTF003S             PIC  X(02)  VALUE SPACES.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE SAIDA GOTF003S                     ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-REG-EXTRATO.
+         05  EXT-CSIST-ORIGE-TARIF     PIC  X(003).
+         05  FILLER                    PIC  X(002)  VALUE SPACES.
+         05  EXT-DRECEB-MOVTO-TARIF    PIC  X(010).
+         05  FILLER                    PIC  X(002)  VALUE SPACES.
+         05  EXT-NMOVTO-EVNTO-TARIF    PIC  9(009).
+         05  FILLER                    PIC  X(002)  VALUE SPACES.
+         05  EXT-HSIT-OPER-REALZ       PIC  X(006).
+         05  FILLER                    PIC  X(002)  VALUE SPACES.
+         05  EXT-CSIT-OPER-REALZ       PIC  X(001).
+         05  FILLER                    PIC  X(002)  VALUE SPACES.
+         05  EXT-CUSUAR-MOVTO-EVNTO    PIC  X(008).
+         05  FILLER                    PIC  X(002)  VALUE SPACES.
+         05  EXT-VALOR-COBR-TARIF      PIC  -(13)9,99.
+         05  FILLER                    PIC  X(002)  VALUE SPACES.
+         05  EXT-RJUSTF-EVNTO-TARIF    PIC  X(040).
+         05  FILLER                    PIC  X(024)  VALUE SPACES.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DO FRWK2999                           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-FRWK2999                PIC  X(08)  VALUE
+           'FRWK2999'.
+
+       01  WRK-AREA-ERRO.
+           COPY 'I#FRWKGE'.
+           05  WRK-BLOCO-INFO-ERRO.
+             10 WRK-CHAR-INFO-ERRO     PIC  X(01) OCCURS 0 TO 30000
+                                       TIMES DEPENDING ON
+                                       FRWKGHEA-TAM-DADOS.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE ARQUIVO      ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-ARQUIVO.
+           COPY 'I#FRWKAR'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE LIVRE        ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-LIVRE.
+           COPY 'I#FRWKLI'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE DB2          ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-DB2.
+           COPY 'I#FRWKDB'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DA BRAD0450                           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-BRAD0450.
+         05  WRK-0450-ABEND-BAT        PIC S9(04)  COMP    VALUE +1113.
+         05  WRK-0450-DUMP-BAT         PIC  X(01)  VALUE 'S'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DA TABELA DB2                         ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE GOTFB0B7
+           END-EXEC.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+      *          DEFINICAO DA AREA DE 'DECLARE CURSOR'                 *
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+           EXEC SQL DECLARE C1 CURSOR FOR
+                SELECT CSIST_ORIGE_TARIF  ,
+                       DRECEB_MOVTO_TARIF ,
+                       NMOVTO_EVNTO_TARIF ,
+                       HSIT_OPER_REALZ    ,
+                       CSIT_OPER_REALZ    ,
+                       CUSUAR_MOVTO_EVNTO ,
+                       RJUSTF_EVNTO_TARIF ,
+                       VVALOR_COBR_TARIF
+                  FROM DB2PRD.TSIT_MOVTO_TARIF
+                 WHERE DRECEB_MOVTO_TARIF = CURRENT DATE
+                 ORDER BY CSIST_ORIGE_TARIF   ,
+                          DRECEB_MOVTO_TARIF  ,
+                          NMOVTO_EVNTO_TARIF
+           END-EXEC.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** FIM DA WORKING-STORAGE SECTION             ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '0000-ROTINA-PRINCIPAL' TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           PERFORM 1000-INICIAR.
+
+           PERFORM 2000-VERIFICAR-VAZIO.
+
+           PERFORM 3000-PROCESSAR
+             UNTIL WRK-EOF-CURSOR.
+
+           PERFORM 9000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIAR                    SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1000-INICIAR'          TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           CALL 'CKRS1000'.
+
+           PERFORM 7000-INICIAR-CKRS0105.
+
+           INITIALIZE FRWKGHEA-REGISTRO
+                      FRWKGARQ-REGISTRO
+                      FRWKGDB2-REGISTRO.
+
+           OPEN OUTPUT  GOTF003S.
+
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           PERFORM 4000-ABRIR-CURSOR.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1100-TESTAR-FILE-STATUS         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1100-TESTAR-FILE-STATUS' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           IF WRK-FS-GOTF003S       NOT EQUAL   '00'
+              MOVE 'GOTF003S'           TO      FRWKGARQ-NOME-ARQUIVO
+              MOVE WRK-FS-GOTF003S      TO      FRWKGARQ-FILE-STATUS
+              PERFORM 9100-FORMATAR-ERRO-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-VERIFICAR-VAZIO            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2000-VERIFICAR-VAZIO'  TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           PERFORM 2100-LER-CURSOR.
+
+           IF (WRK-LIDOS-TARIF          EQUAL   ZEROS)
+              DISPLAY '************ GOTF2EXT ************'
+              DISPLAY '*                                *'
+              DISPLAY '*  NENHUM EVENTO TARIFA NO DIA   *'
+              DISPLAY '*       PROGRAMA ENCERRADO       *'
+              DISPLAY '*                                *'
+              DISPLAY '************ GOTF2EXT ************'
+              PERFORM 9000-FINALIZAR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2100-LER-CURSOR                 SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2100-LER-CURSOR'       TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           EXEC SQL
+             FETCH C1
+               INTO :GOTFB0B7.CSIST-ORIGE-TARIF  ,
+                    :GOTFB0B7.DRECEB-MOVTO-TARIF ,
+                    :GOTFB0B7.NMOVTO-EVNTO-TARIF ,
+                    :GOTFB0B7.HSIT-OPER-REALZ    ,
+                    :GOTFB0B7.CSIT-OPER-REALZ    ,
+                    :GOTFB0B7.CUSUAR-MOVTO-EVNTO ,
+                    :GOTFB0B7.RJUSTF-EVNTO-TARIF ,
+                    :GOTFB0B7.VVALOR-COBR-TARIF
+           END-EXEC.
+
+           EVALUATE TRUE
+              WHEN SQLCODE              EQUAL   ZEROS
+                 ADD 1                  TO      WRK-LIDOS-TARIF
+              WHEN SQLCODE              EQUAL   100
+                 SET WRK-EOF-CURSOR     TO      TRUE
+              WHEN OTHER
+                 MOVE 'TSIT_MOVTO_TARIF'  TO     FRWKGDB2-NOME-TABELA
+                 SET DB2-SELECT           TO     TRUE
+                 MOVE '0010'              TO     FRWKGDB2-LOCAL
+                 PERFORM 9200-TRATAR-ERRO-DB2
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       2100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '3000-PROCESSAR'        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           PERFORM 5000-FORMATAR-REGISTRO.
+
+           PERFORM 2100-LER-CURSOR.
+
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4000-ABRIR-CURSOR               SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '4000-ABRIR-CURSOR'     TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           EXEC SQL
+             OPEN C1
+           END-EXEC.
+
+           IF SQLCODE                   NOT EQUAL   ZEROS
+              MOVE 'TSIT_MOVTO_TARIF'   TO      FRWKGDB2-NOME-TABELA
+              SET DB2-SELECT            TO      TRUE
+              MOVE '0005'               TO      FRWKGDB2-LOCAL
+              PERFORM 9200-TRATAR-ERRO-DB2
+           END-IF.
+
+      *----------------------------------------------------------------*
+       4000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       5000-FORMATAR-REGISTRO          SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '5000-FORMATAR-REGISTRO' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           INITIALIZE                   WRK-REG-EXTRATO.
+
+           MOVE CSIST-ORIGE-TARIF     OF GOTFB0B7
+                                        TO      EXT-CSIST-ORIGE-TARIF.
+           MOVE DRECEB-MOVTO-TARIF    OF GOTFB0B7
+                                        TO      EXT-DRECEB-MOVTO-TARIF.
+           MOVE NMOVTO-EVNTO-TARIF    OF GOTFB0B7
+                                        TO      EXT-NMOVTO-EVNTO-TARIF.
+           MOVE HSIT-OPER-REALZ       OF GOTFB0B7
+                                        TO      EXT-HSIT-OPER-REALZ.
+           MOVE CSIT-OPER-REALZ       OF GOTFB0B7
+                                        TO      EXT-CSIT-OPER-REALZ.
+           MOVE CUSUAR-MOVTO-EVNTO    OF GOTFB0B7
+                                        TO      EXT-CUSUAR-MOVTO-EVNTO.
+           MOVE RJUSTF-EVNTO-TARIF    OF GOTFB0B7
+                                        TO      EXT-RJUSTF-EVNTO-TARIF.
+           MOVE VVALOR-COBR-TARIF     OF GOTFB0B7
+                                        TO      EXT-VALOR-COBR-TARIF.
+
+           MOVE WRK-REG-EXTRATO         TO      FD-GOTF003S.
+
+           WRITE FD-GOTF003S.
+
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           ADD 1                        TO      WRK-GRAVADOS-GOTF003S.
+
+      *----------------------------------------------------------------*
+       5000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7000-INICIAR-CKRS0105           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '7000-INICIAR-CKRS0105' TO FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE 'C'                    TO PARM-OP.
+           MOVE 'DB2'                  TO PARM-SSID.
+           MOVE SPACES                 TO PARM-PLAN.
+
+           CALL WRK-CKRS0105           USING PARM-CKRS0105.
+
+      *----------------------------------------------------------------*
+       7000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7100-ENCERRAR-CKRS0105          SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '7100-ENCERRAR-CKRS0105' TO FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE 'D'                    TO PARM-OP.
+           MOVE SPACES                 TO PARM-PLAN.
+
+           CALL WRK-CKRS0105           USING PARM-CKRS0105.
+
+      *----------------------------------------------------------------*
+       7100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE '9000-FINALIZAR'        TO      FRWKGHEA-IDEN-PARAGRAFO.
+      *
+           DISPLAY '*********** GOTF2EXT ***********'
+           DISPLAY '*                              *'
+           DISPLAY '*     RESUMO PROCESSAMENTO     *'
+           DISPLAY '* ---------------------------- *'
+           DISPLAY '* LIDOS   TSIT_MOVTO_TARIF : ' WRK-LIDOS-TARIF
+           DISPLAY '*                              *'
+           DISPLAY '* GRAVADOS GOTF003S        : '
+                                        WRK-GRAVADOS-GOTF003S
+           DISPLAY '*                              *'
+           DISPLAY '*********** GOTF2EXT ***********'
+
+           EXEC SQL
+             CLOSE C1
+           END-EXEC.
+
+           PERFORM  7100-ENCERRAR-CKRS0105.
+
+           CLOSE GOTF003S.
+
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       9000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9100-FORMATAR-ERRO-ARQUIVO      SECTION.
+      *----------------------------------------------------------------*
+
+           SET  ERRO-ARQUIVO            TO      TRUE.
+
+           MOVE FRWKGARQ-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE WRK-AREA-ERRO-ARQUIVO   TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           PERFORM 9900-TRATAR-ERRO.
+
+      *----------------------------------------------------------------*
+       9100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9200-TRATAR-ERRO-DB2            SECTION.
+      *----------------------------------------------------------------*
+
+           SET  ERRO-DB2                TO      TRUE.
+
+           MOVE FRWKGDB2-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE FRWKGHEA-IDEN-PARAGRAFO(1:16)
+                                        TO      FRWKGDB2-LOCAL.
+           MOVE SQLSTATE                TO      FRWKGDB2-SQLSTATE.
+           MOVE SQLCA                   TO      FRWKGDB2-SQLCA.
+           MOVE SQLCODE                 TO      WRK-SQLCODE-AUX.
+           MOVE WRK-SQLCODE-9-3         TO      FRWKGDB2-SQLCODE2.
+           MOVE WRK-AREA-ERRO-DB2       TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           PERFORM 9900-TRATAR-ERRO.
+
+      *----------------------------------------------------------------
+       9200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9900-TRATAR-ERRO                SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'GOTF2EXT'              TO      FRWKGHEA-NOME-PROGRAMA.
+
+           PERFORM 9990-GRAVAR-LOG-ERRO.
+
+           PERFORM 9999-ABENDAR-PROGRAMA.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       9900-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9990-GRAVAR-LOG-ERRO            SECTION.
+      *----------------------------------------------------------------*
+
+           CALL WRK-FRWK2999            USING   WRK-AREA-ERRO.
+
+      *----------------------------------------------------------------*
+       9990-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9999-ABENDAR-PROGRAMA           SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '*** BRAD0450 CHAMADO PARA ABENDAR O PROGRAMA ***'.
+           DISPLAY ' '.
+
+           CALL 'BRAD0450'             USING    WRK-0450-ABEND-BAT
+                                                WRK-0450-DUMP-BAT.
+
+      *----------------------------------------------------------------*
+       9999-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+      *================================================================*
