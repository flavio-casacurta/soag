@@ -33,6 +33,51 @@
               MOVE '@MESSAGE'          TO SACLW000-COD-MENSAGEM
               PERFORM 3000-FINALIZAR
            END-IF.
+
+           PERFORM 2060-CAPTURAR-IMAGEM-ANTERIOR.
       *----------------------------------------------------------------*
        2050-99-EXIT. EXIT.
       *----------------------------------------------------------------*
+      * GRAVA EM @TABELA_HIST A IMAGEM DA LINHA COMO ELA ESTA ANTES DE *
+      * A ALTERACAO SER EFETIVADA, PARA MANTER A TRILHA DE AUDITORIA   *
+      * (CONSULTA "COMO ERA ANTES") DA @TABELA                         *
+      *----------------------------------------------------------------*
+       2060-CAPTURAR-IMAGEM-ANTERIOR SECTION.
+      *----------------------------------------------------------------*
+           MOVE FRWKWAAA-WINFO-DADOS-DTOPER
+                                    TO @HIST-DT-OPERACAO.
+           MOVE FRWKWAAA-CAUTEN-SEGRC
+                                    TO @HIST-USUARIO.
+           MOVE 'A'                 TO @HIST-TIPO-OPERACAO.
+
+           EXEC CICS ASKTIME ABSTIME(WRK-TIME-ATUAL) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WRK-TIME-ATUAL)
+                                TIME(@HIST-HR-OPERACAO)
+           END-EXEC.
+
+           EXEC SQL INSERT INTO @TABELA_HIST
+                    SELECT T.*, :@HIST-DT-OPERACAO,
+                                 :@HIST-HR-OPERACAO,
+                                 :@HIST-USUARIO,
+                                 :@HIST-TIPO-OPERACAO
+                      FROM @TABELA T
+                     WHERE T.@PK = :DCLGEN.@PK
+           END-EXEC.
+
+           IF SQLCODE NOT EQUAL ZEROS
+              MOVE 16                  TO SACLW000-COD-RETORNO
+              MOVE 'ER04'              TO SACLW000-COD-ERRO
+              MOVE '@ERRODB2'          TO SACLW000-COD-MENSAGEM
+              SET  ERRO-DB2            TO TRUE
+              MOVE '@TABELA_HIST'
+                                       TO FRWKGDB2-NOME-TABELA
+              SET  DB2-INSERT          TO TRUE
+              MOVE SPACES              TO FRWKGDB2-STORED-PROC
+              MOVE SPACES              TO FRWKGDB2-LOCAL
+              MOVE SQLCA               TO FRWKGDB2-SQLCA
+              MOVE SQLCODE             TO FRWKGDB2-SQLCODE
+              PERFORM 91000-API-ERROR
+           END-IF.
+      *----------------------------------------------------------------*
+       2060-99-EXIT. EXIT.
+      *----------------------------------------------------------------*
