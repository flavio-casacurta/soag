@@ -30,6 +30,7 @@
       *    I#FRWKCI - AREA DO FRWK1999  - LOG DE ERROS CICS            *
       *    I#FRWKMD - AREA DO FRWK1999  - LOG DE ERROS MODULO          *
       *    I#FRWKLI - AREA DO FRWK1999  - LOG DE ERROS LIVRE           *
+      *    FRWKWAAA - BLOCO DE INFORMACOES DA SESSAO (IDIOMA, ETC)     *
       *    I#GLOG01 - AREA DO GLOG1001                                 *
       *----------------------------------------------------------------*
       *    MODULOS.............:                                       *
@@ -55,8 +56,28 @@
       *----------------------------------------------------------------*
        77  WRK-PROGRAM                 PIC  X(008) VALUE 'SACL48JS'.
        77  WRK-INVOKINGPROG            PIC  X(008) VALUE SPACES.
+       77  WRK-NREG-QTDE-MAX           PIC S9(004) COMP VALUE +20.
 
        01  WRK-NREG-QTDE               PIC S9(009) COMP-3 VALUE ZEROS.
+       01  WRK-NREG-TOTAL              PIC S9(009) COMP-3 VALUE ZEROS.
+       01  WRK-SW-BUSCA-TEXTO          PIC  X(001) VALUE 'N'.
+           88  WRK-COM-BUSCA-TEXTO     VALUE 'S'.
+      *----------------------------------------------------------------*
+      *            BLOCO DE INFORMACOES DA SESSAO
+      *----------------------------------------------------------------*
+       01  WRK-AREA-FRWKWAAA.
+           COPY FRWKWAAA.
+      *----------------------------------------------------------------*
+      *      CONTROLE DE VALIDACAO DE EXPIRACAO DE SESSAO              *
+      *----------------------------------------------------------------*
+       01  WRK-TIME-ATUAL               PIC S9(15) COMP-3 VALUE ZEROS.
+       01  WRK-DT-ATUAL                 PIC  9(08) VALUE ZEROS.
+       01  WRK-HR-ATUAL                 PIC  9(06) VALUE ZEROS.
+      *----------------------------------------------------------------*
+      *   CORRELACAO ENTRE MODULOS PARA RASTREABILIDADE DA TRANSACAO   *
+      *----------------------------------------------------------------*
+       01  WRK-COD-CORRELACAO           PIC  X(14) VALUE SPACES.
+       01  WRK-COD-CORRELACAO-TASKN     PIC  9(08) VALUE ZEROS.
       *----------------------------------------------------------------*
       * AREAS DE WORKING GENERICAS*
       *----------------------------------------------------------------*
@@ -76,10 +97,13 @@
                            , NORD_COMPL_ABERT
                            , CPTCAO_TBELA
                            , RCOMPL_ABERT_MANIF
+                           , CSIT_COMPL_ABERT
                 FROM
                              DB2PRD.TMANIF_PSSOA_COMPL
                 WHERE
-                             NPROT_MANIF             >=
+                             CSIT_COMPL_ABERT        =
+                   'A'
+                AND        NPROT_MANIF             >=
                    :SACLB032.NPROT-MANIF
                 AND        NSEQ_MANIF              >=
                    :SACLB032.NSEQ-MANIF
@@ -98,10 +122,13 @@
                            , NORD_COMPL_ABERT
                            , CPTCAO_TBELA
                            , RCOMPL_ABERT_MANIF
+                           , CSIT_COMPL_ABERT
                 FROM
                              DB2PRD.TMANIF_PSSOA_COMPL
                 WHERE
-                             NPROT_MANIF             >
+                             CSIT_COMPL_ABERT        =
+                   'A'
+                AND        NPROT_MANIF             >
                    :SACLB032.NPROT-MANIF
                 AND        NSEQ_MANIF              >
                    :SACLB032.NSEQ-MANIF
@@ -120,10 +147,13 @@
                            , NORD_COMPL_ABERT
                            , CPTCAO_TBELA
                            , RCOMPL_ABERT_MANIF
+                           , CSIT_COMPL_ABERT
                 FROM
                              DB2PRD.TMANIF_PSSOA_COMPL
                 WHERE
-                             NPROT_MANIF             <
+                             CSIT_COMPL_ABERT        =
+                   'A'
+                AND        NPROT_MANIF             <
                    :SACLB032.NPROT-MANIF
                 AND        NSEQ_MANIF              <
                    :SACLB032.NSEQ-MANIF
@@ -134,6 +164,90 @@
                     ,        NSEQ_MANIF              DESC
                     ,        NORD_COMPL_ABERT        DESC
            END-EXEC.
+      *----------------------------------------------------------------*
+      * CURSORES DE BUSCA POR CONTEUDO (RCOMPL_ABERT_MANIF_TEXT LIKE)  *
+      *----------------------------------------------------------------*
+           EXEC SQL
+                DECLARE CSR04-SACLB032 CURSOR FOR
+                SELECT
+                             NPROT_MANIF
+                           , NSEQ_MANIF
+                           , NORD_COMPL_ABERT
+                           , CPTCAO_TBELA
+                           , RCOMPL_ABERT_MANIF
+                           , CSIT_COMPL_ABERT
+                FROM
+                             DB2PRD.TMANIF_PSSOA_COMPL
+                WHERE
+                             CSIT_COMPL_ABERT        =
+                   'A'
+                AND        NPROT_MANIF             >=
+                   :SACLB032.NPROT-MANIF
+                AND        NSEQ_MANIF              >=
+                   :SACLB032.NSEQ-MANIF
+                AND        NORD_COMPL_ABERT        >=
+                   :SACLB032.NORD-COMPL-ABERT
+                AND        RCOMPL_ABERT_MANIF_TEXT LIKE
+                   :SACLW8JC.SACLW8JC-TEXTO-BUSCA
+             ORDER BY
+                             NPROT_MANIF
+                    ,        NSEQ_MANIF
+                    ,        NORD_COMPL_ABERT
+           END-EXEC.
+           EXEC SQL
+                DECLARE CSR05-SACLB032 CURSOR FOR
+                SELECT
+                             NPROT_MANIF
+                           , NSEQ_MANIF
+                           , NORD_COMPL_ABERT
+                           , CPTCAO_TBELA
+                           , RCOMPL_ABERT_MANIF
+                           , CSIT_COMPL_ABERT
+                FROM
+                             DB2PRD.TMANIF_PSSOA_COMPL
+                WHERE
+                             CSIT_COMPL_ABERT        =
+                   'A'
+                AND        NPROT_MANIF             >
+                   :SACLB032.NPROT-MANIF
+                AND        NSEQ_MANIF              >
+                   :SACLB032.NSEQ-MANIF
+                AND        NORD_COMPL_ABERT        >
+                   :SACLB032.NORD-COMPL-ABERT
+                AND        RCOMPL_ABERT_MANIF_TEXT LIKE
+                   :SACLW8JC.SACLW8JC-TEXTO-BUSCA
+             ORDER BY
+                             NPROT_MANIF
+                    ,        NSEQ_MANIF
+                    ,        NORD_COMPL_ABERT
+           END-EXEC.
+           EXEC SQL
+                DECLARE CSR06-SACLB032 CURSOR FOR
+                SELECT
+                             NPROT_MANIF
+                           , NSEQ_MANIF
+                           , NORD_COMPL_ABERT
+                           , CPTCAO_TBELA
+                           , RCOMPL_ABERT_MANIF
+                           , CSIT_COMPL_ABERT
+                FROM
+                             DB2PRD.TMANIF_PSSOA_COMPL
+                WHERE
+                             CSIT_COMPL_ABERT        =
+                   'A'
+                AND        NPROT_MANIF             <
+                   :SACLB032.NPROT-MANIF
+                AND        NSEQ_MANIF              <
+                   :SACLB032.NSEQ-MANIF
+                AND        NORD_COMPL_ABERT        <
+                   :SACLB032.NORD-COMPL-ABERT
+                AND        RCOMPL_ABERT_MANIF_TEXT LIKE
+                   :SACLW8JC.SACLW8JC-TEXTO-BUSCA
+             ORDER BY
+                             NPROT_MANIF             DESC
+                    ,        NSEQ_MANIF              DESC
+                    ,        NORD_COMPL_ABERT        DESC
+           END-EXEC.
       *----------------------------------------------------------------*
        LINKAGE                         SECTION.
       *----------------------------------------------------------------*
@@ -148,7 +262,16 @@
        0000-MAIN                       SECTION.
       *----------------------------------------------------------------*
            PERFORM 1000-INICIAR.
-           PERFORM 2000-PROCESSAR.
+
+           EVALUATE SACLW8JC-SOLIC-MAIS-DADOS
+               WHEN 'C'
+                   PERFORM 4000-INCLUIR-INFORMACAO-COMP
+               WHEN 'M'
+                   PERFORM 5000-ALTERAR-INFORMACAO-COMP
+               WHEN OTHER
+                   PERFORM 2000-PROCESSAR
+           END-EVALUATE.
+
            PERFORM 3000-FINALIZAR.
       *----------------------------------------------------------------*
        0000-99-EXIT. EXIT.
@@ -166,6 +289,16 @@
                        SACLW000-BLOCO-RETORNO
                        SACLB032.
 
+           MOVE EIBTASKN                TO WRK-COD-CORRELACAO-TASKN.
+           EXEC CICS ASKTIME ABSTIME(WRK-TIME-ATUAL) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WRK-TIME-ATUAL)
+                                TIME(WRK-HR-ATUAL)
+           END-EXEC.
+           STRING WRK-COD-CORRELACAO-TASKN DELIMITED BY SIZE
+                  WRK-HR-ATUAL             DELIMITED BY SIZE
+             INTO WRK-COD-CORRELACAO.
+           MOVE WRK-COD-CORRELACAO      TO FRWKGHEA-COD-CORRELACAO.
+
            IF  EIBCALEN   EQUAL TO ZEROS
                MOVE 16          TO SACLW000-COD-RETORNO
                MOVE 'ER02'      TO SACLW000-COD-ERRO
@@ -190,11 +323,43 @@
                MOVE 16                 TO SACLW000-COD-RETORNO
                MOVE 'ER03'             TO SACLW000-COD-ERRO
                MOVE 'SACL9999'         TO SACLW000-COD-MENSAGEM
+               MOVE FRWKWAAA-WINFO-DADOS-IDIOM
+                                        TO FRWKGLIV-IDIOMA
+               SET ERRO-LIVRE          TO TRUE
+               PERFORM 91000-API-ERROR
+           END-IF.
+
+           EXEC CICS ASKTIME ABSTIME(WRK-TIME-ATUAL) END-EXEC.
+           EXEC CICS FORMATTIME ABSTIME(WRK-TIME-ATUAL)
+                                YYYYMMDD(WRK-DT-ATUAL)
+                                TIME(WRK-HR-ATUAL)
+           END-EXEC.
+
+           IF  FRWKWAAA-DT-EXPIRA LESS THAN WRK-DT-ATUAL
+               OR (FRWKWAAA-DT-EXPIRA EQUAL WRK-DT-ATUAL
+               AND FRWKWAAA-HR-EXPIRA LESS THAN WRK-HR-ATUAL)
+               MOVE 16                 TO SACLW000-COD-RETORNO
+               MOVE 'ER03'             TO SACLW000-COD-ERRO
+               MOVE 'SACL9999'         TO SACLW000-COD-MENSAGEM
+               MOVE FRWKWAAA-CSESS-FRWK
+                                        TO FRWKGLIV-PARAMETROS
+               MOVE FRWKWAAA-WINFO-DADOS-IDIOM
+                                        TO FRWKGLIV-IDIOMA
                SET ERRO-LIVRE          TO TRUE
                PERFORM 91000-API-ERROR
            END-IF.
 
            MOVE SACLW8JC-NREG-QTDE TO WRK-NREG-QTDE.
+
+           IF  WRK-NREG-QTDE GREATER THAN WRK-NREG-QTDE-MAX
+               MOVE 16                 TO SACLW000-COD-RETORNO
+               MOVE 'ER20'             TO SACLW000-COD-ERRO
+               MOVE 'SACL9999'         TO SACLW000-COD-MENSAGEM
+               MOVE FRWKWAAA-WINFO-DADOS-IDIOM
+                                        TO FRWKGLIV-IDIOMA
+               SET ERRO-LIVRE          TO TRUE
+               PERFORM 91000-API-ERROR
+           END-IF.
       *----------------------------------------------------------------*
        1000-99-EXIT. EXIT.
       *----------------------------------------------------------------*
@@ -204,6 +369,13 @@
       *----------------------------------------------------------------*
            MOVE '2000-PROCESSAR' TO WRK-PARAGRAFO.
 
+           MOVE 'N' TO WRK-SW-BUSCA-TEXTO.
+           IF  SACLW8JC-TEXTO-BUSCA NOT EQUAL SPACES
+               MOVE 'S' TO WRK-SW-BUSCA-TEXTO
+           END-IF.
+
+           PERFORM 2050-CONTAR-TOTAL-REGISTROS.
+
            PERFORM 2100-OPEN-CURSOR.
 
            PERFORM 2200-FETCH-CURSOR.
@@ -235,6 +407,39 @@
        2000-99-EXIT. EXIT.
       *----------------------------------------------------------------*
 
+      *----------------------------------------------------------------*
+       2050-CONTAR-TOTAL-REGISTROS     SECTION.
+      *----------------------------------------------------------------*
+           MOVE '2050-CONTAR-TOTAL-REGISTROS' TO WRK-PARAGRAFO.
+
+           EXEC SQL
+                SELECT COUNT(*)
+                  INTO :WRK-NREG-TOTAL
+                  FROM DB2PRD.TMANIF_PSSOA_COMPL
+                 WHERE NPROT_MANIF = :SACLW8JC.SACLW8JC-NPROT-MANIF
+                   AND NSEQ_MANIF  = :SACLW8JC.SACLW8JC-NSEQ-MANIF
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL TO ZEROS
+               MOVE 16         TO SACLW000-COD-RETORNO
+               MOVE 'ER16'     TO SACLW000-COD-ERRO
+               MOVE 'SACL9999' TO SACLW000-COD-MENSAGEM
+               SET ERRO-DB2    TO TRUE
+               MOVE 'TMANIF_PSSOA_COM'
+                               TO FRWKGDB2-NOME-TABELA
+               SET DB2-SELECT  TO TRUE
+               MOVE SPACES     TO FRWKGDB2-STORED-PROC
+               MOVE SPACES     TO FRWKGDB2-LOCAL
+               MOVE SQLCA      TO FRWKGDB2-SQLCA
+               MOVE SQLCODE    TO FRWKGDB2-SQLCODE
+               PERFORM 91000-API-ERROR
+           END-IF.
+
+           MOVE WRK-NREG-TOTAL TO SACLW8JC-NREG-TOTAL.
+      *----------------------------------------------------------------*
+       2050-99-EXIT. EXIT.
+      *----------------------------------------------------------------*
+
       *----------------------------------------------------------------*
        2100-OPEN-CURSOR                SECTION.
       *----------------------------------------------------------------*
@@ -260,6 +465,8 @@
                    MOVE 16             TO SACLW000-COD-RETORNO
                    MOVE 'ER04'         TO SACLW000-COD-ERRO
                    MOVE 'SACL9999'     TO SACLW000-COD-MENSAGEM
+                   MOVE FRWKWAAA-WINFO-DADOS-IDIOM
+                                        TO FRWKGLIV-IDIOMA
                    SET  ERRO-LIVRE     TO TRUE
                    PERFORM 91000-API-ERROR
            END-EVALUATE.
@@ -272,9 +479,15 @@
       *----------------------------------------------------------------*
            MOVE '2110-OPEN-CURSOR-MAIOR-IGUAL' TO WRK-PARAGRAFO.
 
-           EXEC SQL
-                OPEN CSR01-SACLB032
-           END-EXEC.
+           IF  WRK-COM-BUSCA-TEXTO
+               EXEC SQL
+                    OPEN CSR04-SACLB032
+               END-EXEC
+           ELSE
+               EXEC SQL
+                    OPEN CSR01-SACLB032
+               END-EXEC
+           END-IF.
 
            IF  SQLCODE NOT EQUAL TO ZEROS
                MOVE 16         TO SACLW000-COD-RETORNO
@@ -299,9 +512,15 @@
       *----------------------------------------------------------------*
            MOVE '2120-OPEN-CURSOR-MAIOR' TO WRK-PARAGRAFO.
 
-           EXEC SQL
-                OPEN CSR02-SACLB032
-           END-EXEC.
+           IF  WRK-COM-BUSCA-TEXTO
+               EXEC SQL
+                    OPEN CSR05-SACLB032
+               END-EXEC
+           ELSE
+               EXEC SQL
+                    OPEN CSR02-SACLB032
+               END-EXEC
+           END-IF.
 
            IF  SQLCODE NOT EQUAL TO ZEROS
                MOVE 16         TO SACLW000-COD-RETORNO
@@ -326,9 +545,15 @@
       *----------------------------------------------------------------*
            MOVE '2130-OPEN-CURSOR-MENOR' TO WRK-PARAGRAFO.
 
-           EXEC SQL
-                OPEN CSR03-SACLB032
-           END-EXEC.
+           IF  WRK-COM-BUSCA-TEXTO
+               EXEC SQL
+                    OPEN CSR06-SACLB032
+               END-EXEC
+           ELSE
+               EXEC SQL
+                    OPEN CSR03-SACLB032
+               END-EXEC
+           END-IF.
 
            IF  SQLCODE NOT EQUAL TO ZEROS
                MOVE 16         TO SACLW000-COD-RETORNO
@@ -366,6 +591,8 @@
                    MOVE 16             TO SACLW000-COD-RETORNO
                    MOVE 'ER08'         TO SACLW000-COD-ERRO
                    MOVE 'SACL9999'     TO SACLW000-COD-MENSAGEM
+                   MOVE FRWKWAAA-WINFO-DADOS-IDIOM
+                                        TO FRWKGLIV-IDIOMA
                    SET  ERRO-LIVRE     TO TRUE
                    PERFORM 91000-API-ERROR
            END-EVALUATE.
@@ -378,14 +605,27 @@
       *----------------------------------------------------------------*
            MOVE '2210-FETCH-CURSOR-MAIOR-IGUAL' TO WRK-PARAGRAFO.
 
-           EXEC SQL
-                FETCH CSR01-SACLB032 INTO
-                   :SACLB032.NPROT-MANIF
-                 , :SACLB032.NSEQ-MANIF
-                 , :SACLB032.NORD-COMPL-ABERT
-                 , :SACLB032.CPTCAO-TBELA
-                 , :SACLB032.RCOMPL-ABERT-MANIF
-           END-EXEC.
+           IF  WRK-COM-BUSCA-TEXTO
+               EXEC SQL
+                    FETCH CSR04-SACLB032 INTO
+                       :SACLB032.NPROT-MANIF
+                     , :SACLB032.NSEQ-MANIF
+                     , :SACLB032.NORD-COMPL-ABERT
+                     , :SACLB032.CPTCAO-TBELA
+                     , :SACLB032.RCOMPL-ABERT-MANIF
+                     , :SACLB032.CSIT-COMPL-ABERT
+               END-EXEC
+           ELSE
+               EXEC SQL
+                    FETCH CSR01-SACLB032 INTO
+                       :SACLB032.NPROT-MANIF
+                     , :SACLB032.NSEQ-MANIF
+                     , :SACLB032.NORD-COMPL-ABERT
+                     , :SACLB032.CPTCAO-TBELA
+                     , :SACLB032.RCOMPL-ABERT-MANIF
+                     , :SACLB032.CSIT-COMPL-ABERT
+               END-EXEC
+           END-IF.
 
            IF  SQLCODE NOT EQUAL TO ZEROS AND +100
                MOVE 16         TO SACLW000-COD-RETORNO
@@ -410,14 +650,27 @@
       *----------------------------------------------------------------*
            MOVE '2220-FETCH-CURSOR-MAIOR' TO WRK-PARAGRAFO.
 
-           EXEC SQL
-                FETCH CSR02-SACLB032 INTO
-                   :SACLB032.NPROT-MANIF
-                 , :SACLB032.NSEQ-MANIF
-                 , :SACLB032.NORD-COMPL-ABERT
-                 , :SACLB032.CPTCAO-TBELA
-                 , :SACLB032.RCOMPL-ABERT-MANIF
-           END-EXEC.
+           IF  WRK-COM-BUSCA-TEXTO
+               EXEC SQL
+                    FETCH CSR05-SACLB032 INTO
+                       :SACLB032.NPROT-MANIF
+                     , :SACLB032.NSEQ-MANIF
+                     , :SACLB032.NORD-COMPL-ABERT
+                     , :SACLB032.CPTCAO-TBELA
+                     , :SACLB032.RCOMPL-ABERT-MANIF
+                     , :SACLB032.CSIT-COMPL-ABERT
+               END-EXEC
+           ELSE
+               EXEC SQL
+                    FETCH CSR02-SACLB032 INTO
+                       :SACLB032.NPROT-MANIF
+                     , :SACLB032.NSEQ-MANIF
+                     , :SACLB032.NORD-COMPL-ABERT
+                     , :SACLB032.CPTCAO-TBELA
+                     , :SACLB032.RCOMPL-ABERT-MANIF
+                     , :SACLB032.CSIT-COMPL-ABERT
+               END-EXEC
+           END-IF.
 
            IF  SQLCODE NOT EQUAL TO ZEROS AND +100
                MOVE 16         TO SACLW000-COD-RETORNO
@@ -442,14 +695,27 @@
       *----------------------------------------------------------------*
            MOVE '2230-FETCH-CURSOR-MENOR' TO WRK-PARAGRAFO.
 
-           EXEC SQL
-                FETCH CSR03-SACLB032 INTO
-                   :SACLB032.NPROT-MANIF
-                 , :SACLB032.NSEQ-MANIF
-                 , :SACLB032.NORD-COMPL-ABERT
-                 , :SACLB032.CPTCAO-TBELA
-                 , :SACLB032.RCOMPL-ABERT-MANIF
-           END-EXEC.
+           IF  WRK-COM-BUSCA-TEXTO
+               EXEC SQL
+                    FETCH CSR06-SACLB032 INTO
+                       :SACLB032.NPROT-MANIF
+                     , :SACLB032.NSEQ-MANIF
+                     , :SACLB032.NORD-COMPL-ABERT
+                     , :SACLB032.CPTCAO-TBELA
+                     , :SACLB032.RCOMPL-ABERT-MANIF
+                     , :SACLB032.CSIT-COMPL-ABERT
+               END-EXEC
+           ELSE
+               EXEC SQL
+                    FETCH CSR03-SACLB032 INTO
+                       :SACLB032.NPROT-MANIF
+                     , :SACLB032.NSEQ-MANIF
+                     , :SACLB032.NORD-COMPL-ABERT
+                     , :SACLB032.CPTCAO-TBELA
+                     , :SACLB032.RCOMPL-ABERT-MANIF
+                     , :SACLB032.CSIT-COMPL-ABERT
+               END-EXEC
+           END-IF.
 
            IF  SQLCODE NOT EQUAL TO ZEROS AND +100
                MOVE 16         TO SACLW000-COD-RETORNO
@@ -506,6 +772,8 @@
                    MOVE 16             TO SACLW000-COD-RETORNO
                    MOVE 'ER12'         TO SACLW000-COD-ERRO
                    MOVE 'SACL9999'     TO SACLW000-COD-MENSAGEM
+                   MOVE FRWKWAAA-WINFO-DADOS-IDIOM
+                                        TO FRWKGLIV-IDIOMA
                    SET  ERRO-LIVRE     TO TRUE
                    PERFORM 91000-API-ERROR
            END-EVALUATE.
@@ -518,9 +786,15 @@
       *----------------------------------------------------------------*
            MOVE '2410-CLOSE-CURSOR-MAIOR-IGUAL' TO WRK-PARAGRAFO.
 
-           EXEC SQL
-                CLOSE CSR01-SACLB032
-           END-EXEC.
+           IF  WRK-COM-BUSCA-TEXTO
+               EXEC SQL
+                    CLOSE CSR04-SACLB032
+               END-EXEC
+           ELSE
+               EXEC SQL
+                    CLOSE CSR01-SACLB032
+               END-EXEC
+           END-IF.
 
            IF  SQLCODE NOT EQUAL TO ZEROS
                MOVE 16         TO SACLW000-COD-RETORNO
@@ -545,9 +819,15 @@
       *----------------------------------------------------------------*
            MOVE '2420-CLOSE-CURSOR-MAIOR' TO WRK-PARAGRAFO.
 
-           EXEC SQL
-                CLOSE CSR02-SACLB032
-           END-EXEC.
+           IF  WRK-COM-BUSCA-TEXTO
+               EXEC SQL
+                    CLOSE CSR05-SACLB032
+               END-EXEC
+           ELSE
+               EXEC SQL
+                    CLOSE CSR02-SACLB032
+               END-EXEC
+           END-IF.
 
            IF  SQLCODE NOT EQUAL TO ZEROS
                MOVE 16         TO SACLW000-COD-RETORNO
@@ -572,9 +852,15 @@
       *----------------------------------------------------------------*
            MOVE '2430-CLOSE-CURSOR-MENOR' TO WRK-PARAGRAFO.
 
-           EXEC SQL
-                CLOSE CSR03-SACLB032
-           END-EXEC.
+           IF  WRK-COM-BUSCA-TEXTO
+               EXEC SQL
+                    CLOSE CSR06-SACLB032
+               END-EXEC
+           ELSE
+               EXEC SQL
+                    CLOSE CSR03-SACLB032
+               END-EXEC
+           END-IF.
 
            IF  SQLCODE NOT EQUAL TO ZEROS
                MOVE 16         TO SACLW000-COD-RETORNO
@@ -603,6 +889,192 @@
       *----------------------------------------------------------------*
        3000-99-EXIT. EXIT.
       *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4000-INCLUIR-INFORMACAO-COMP    SECTION.
+      *----------------------------------------------------------------*
+           MOVE '4000-INCLUIR-INFORMACAO-COMP' TO WRK-PARAGRAFO.
+
+           MOVE SACLW8JC-NPROT-MANIF
+             TO NPROT-MANIF OF SACLB032.
+           MOVE SACLW8JC-NSEQ-MANIF
+             TO NSEQ-MANIF OF SACLB032.
+           MOVE SACLW8JC-NORD-COMPL-ABERT
+             TO NORD-COMPL-ABERT OF SACLB032.
+           MOVE SACLW8JC-CPTCAO-TBELA-IN
+             TO CPTCAO-TBELA OF SACLB032.
+           MOVE SACLW8JC-RCOMPL-ABERT-MANIF-LEN-IN
+             TO RCOMPL-ABERT-MANIF-LEN OF SACLB032.
+           MOVE SACLW8JC-RCOMPL-ABERT-MANIF-IN
+             TO RCOMPL-ABERT-MANIF-TEXT OF SACLB032.
+           SET ATIVO-COMPL-ABERT OF SACLB032 TO TRUE.
+
+           EXEC SQL
+                INSERT INTO DB2PRD.TMANIF_PSSOA_COMPL
+                       ( NPROT_MANIF
+                       , NSEQ_MANIF
+                       , NORD_COMPL_ABERT
+                       , CPTCAO_TBELA
+                       , RCOMPL_ABERT_MANIF
+                       , CSIT_COMPL_ABERT )
+                VALUES ( :SACLB032.NPROT-MANIF
+                       , :SACLB032.NSEQ-MANIF
+                       , :SACLB032.NORD-COMPL-ABERT
+                       , :SACLB032.CPTCAO-TBELA
+                       , :SACLB032.RCOMPL-ABERT-MANIF
+                       , :SACLB032.CSIT-COMPL-ABERT )
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL TO ZEROS
+               MOVE 16         TO SACLW000-COD-RETORNO
+               MOVE 'ER17'     TO SACLW000-COD-ERRO
+               MOVE 'SACL9999' TO SACLW000-COD-MENSAGEM
+               SET ERRO-DB2    TO TRUE
+               MOVE 'TMANIF_PSSOA_COM'
+                               TO FRWKGDB2-NOME-TABELA
+               SET DB2-INSERT  TO TRUE
+               MOVE SPACES     TO FRWKGDB2-STORED-PROC
+               MOVE SPACES     TO FRWKGDB2-LOCAL
+               MOVE SQLCA      TO FRWKGDB2-SQLCA
+               MOVE SQLCODE    TO FRWKGDB2-SQLCODE
+               PERFORM 91000-API-ERROR
+           ELSE
+               MOVE 01         TO SACLW000-COD-RETORNO
+           END-IF.
+      *----------------------------------------------------------------*
+       4000-99-EXIT. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    UMA CORRECAO NAO SOBRESCREVE A LINHA EXISTENTE - CANCELA A  *
+      *    VERSAO ANTERIOR (CSIT_COMPL_ABERT='C') E GRAVA O CONTEUDO   *
+      *    CORRIGIDO COMO UMA NOVA VERSAO ATIVA (5010), PRESERVANDO O  *
+      *    HISTORICO PARA AUDITORIA                                    *
+      *----------------------------------------------------------------*
+       5000-ALTERAR-INFORMACAO-COMP    SECTION.
+      *----------------------------------------------------------------*
+           MOVE '5000-ALTERAR-INFORMACAO-COMP' TO WRK-PARAGRAFO.
+
+           MOVE SACLW8JC-NPROT-MANIF
+             TO NPROT-MANIF OF SACLB032.
+           MOVE SACLW8JC-NSEQ-MANIF
+             TO NSEQ-MANIF OF SACLB032.
+           MOVE SACLW8JC-NORD-COMPL-ABERT
+             TO NORD-COMPL-ABERT OF SACLB032.
+           MOVE SACLW8JC-CPTCAO-TBELA-IN
+             TO CPTCAO-TBELA OF SACLB032.
+           MOVE SACLW8JC-RCOMPL-ABERT-MANIF-LEN-IN
+             TO RCOMPL-ABERT-MANIF-LEN OF SACLB032.
+           MOVE SACLW8JC-RCOMPL-ABERT-MANIF-IN
+             TO RCOMPL-ABERT-MANIF-TEXT OF SACLB032.
+
+           SET CANCEL-COMPL-ABERT OF SACLB032 TO TRUE.
+
+           EXEC SQL
+                UPDATE DB2PRD.TMANIF_PSSOA_COMPL
+                   SET CSIT_COMPL_ABERT   = :SACLB032.CSIT-COMPL-ABERT
+                 WHERE NPROT_MANIF        = :SACLB032.NPROT-MANIF
+                   AND NSEQ_MANIF         = :SACLB032.NSEQ-MANIF
+                   AND NORD_COMPL_ABERT   = :SACLB032.NORD-COMPL-ABERT
+           END-EXEC.
+
+           IF  SQLCODE EQUAL TO +100
+               MOVE 08         TO SACLW000-COD-RETORNO
+               MOVE 'ER19'     TO SACLW000-COD-ERRO
+               MOVE 'SACL0563' TO SACLW000-COD-MENSAGEM
+           ELSE
+               IF  SQLCODE NOT EQUAL TO ZEROS
+                   MOVE 16         TO SACLW000-COD-RETORNO
+                   MOVE 'ER18'     TO SACLW000-COD-ERRO
+                   MOVE 'SACL9999' TO SACLW000-COD-MENSAGEM
+                   SET ERRO-DB2    TO TRUE
+                   MOVE 'TMANIF_PSSOA_COM'
+                                   TO FRWKGDB2-NOME-TABELA
+                   SET DB2-UPDATE  TO TRUE
+                   MOVE SPACES     TO FRWKGDB2-STORED-PROC
+                   MOVE SPACES     TO FRWKGDB2-LOCAL
+                   MOVE SQLCA      TO FRWKGDB2-SQLCA
+                   MOVE SQLCODE    TO FRWKGDB2-SQLCODE
+                   PERFORM 91000-API-ERROR
+               ELSE
+                   PERFORM 5010-INSERIR-NOVA-VERSAO-COMP
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       5000-99-EXIT. EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *    GRAVA A VERSAO CORRIGIDA COMO NOVA LINHA ATIVA, SOB UM NOVO *
+      *    NORD_COMPL_ABERT (PROXIMO DISPONIVEL PARA O MESMO PROTOCO-  *
+      *    LO/SEQUENCIA), E DEVOLVE ESSA NOVA CHAVE AO CHAMADOR        *
+      *----------------------------------------------------------------*
+       5010-INSERIR-NOVA-VERSAO-COMP   SECTION.
+      *----------------------------------------------------------------*
+           MOVE '5010-INSERIR-NOVA-VERSAO-COMP' TO WRK-PARAGRAFO.
+
+           EXEC SQL
+                SELECT MAX(NORD_COMPL_ABERT) + 1
+                  INTO :SACLB032.NORD-COMPL-ABERT
+                  FROM DB2PRD.TMANIF_PSSOA_COMPL
+                 WHERE NPROT_MANIF = :SACLB032.NPROT-MANIF
+                   AND NSEQ_MANIF  = :SACLB032.NSEQ-MANIF
+           END-EXEC.
+
+           IF  SQLCODE NOT EQUAL TO ZEROS
+               MOVE 16         TO SACLW000-COD-RETORNO
+               MOVE 'ER18'     TO SACLW000-COD-ERRO
+               MOVE 'SACL9999' TO SACLW000-COD-MENSAGEM
+               SET ERRO-DB2    TO TRUE
+               MOVE 'TMANIF_PSSOA_COM'
+                               TO FRWKGDB2-NOME-TABELA
+               SET DB2-SELECT  TO TRUE
+               MOVE SPACES     TO FRWKGDB2-STORED-PROC
+               MOVE SPACES     TO FRWKGDB2-LOCAL
+               MOVE SQLCA      TO FRWKGDB2-SQLCA
+               MOVE SQLCODE    TO FRWKGDB2-SQLCODE
+               PERFORM 91000-API-ERROR
+           ELSE
+               SET ATIVO-COMPL-ABERT OF SACLB032 TO TRUE
+
+               EXEC SQL
+                    INSERT INTO DB2PRD.TMANIF_PSSOA_COMPL
+                           ( NPROT_MANIF
+                           , NSEQ_MANIF
+                           , NORD_COMPL_ABERT
+                           , CPTCAO_TBELA
+                           , RCOMPL_ABERT_MANIF
+                           , CSIT_COMPL_ABERT )
+                    VALUES ( :SACLB032.NPROT-MANIF
+                           , :SACLB032.NSEQ-MANIF
+                           , :SACLB032.NORD-COMPL-ABERT
+                           , :SACLB032.CPTCAO-TBELA
+                           , :SACLB032.RCOMPL-ABERT-MANIF
+                           , :SACLB032.CSIT-COMPL-ABERT )
+               END-EXEC
+
+               IF  SQLCODE NOT EQUAL TO ZEROS
+                   MOVE 16         TO SACLW000-COD-RETORNO
+                   MOVE 'ER18'     TO SACLW000-COD-ERRO
+                   MOVE 'SACL9999' TO SACLW000-COD-MENSAGEM
+                   SET ERRO-DB2    TO TRUE
+                   MOVE 'TMANIF_PSSOA_COM'
+                                   TO FRWKGDB2-NOME-TABELA
+                   SET DB2-INSERT  TO TRUE
+                   MOVE SPACES     TO FRWKGDB2-STORED-PROC
+                   MOVE SPACES     TO FRWKGDB2-LOCAL
+                   MOVE SQLCA      TO FRWKGDB2-SQLCA
+                   MOVE SQLCODE    TO FRWKGDB2-SQLCODE
+                   PERFORM 91000-API-ERROR
+               ELSE
+                   MOVE NORD-COMPL-ABERT OF SACLB032
+                                   TO SACLW8JC-NORD-COMPL-ABERT
+                   MOVE 01         TO SACLW000-COD-RETORNO
+               END-IF
+           END-IF.
+      *----------------------------------------------------------------*
+       5010-99-EXIT. EXIT.
+      *----------------------------------------------------------------*
        COPY SACLW1P1.
       *----------------------------------------------------------------*
        END PROGRAM SACL48JS.
