@@ -0,0 +1,355 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. CKRS1010.
+       AUTHOR.     HOMI.
+
+      *================================================================*
+      *                 S O N D A - P R O C W O R K                    *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....:  CKRS1010                                     *
+      *    PROGRAMADOR.:  HOMI                              -  SONDA   *
+      *    ANALISTA....:  XXXXXXXXXXXXXXXX                  -  SONDA   *
+      *    DATA........:  AGOSTO/2026                                  *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS....:                                               *
+      *                NENHUM - PROGRAMA NAO ACESSA ARQUIVOS OU DB2    *
+      *----------------------------------------------------------------*
+      *    BOOK'S......:                                               *
+      *    I#FRWKGE - GRAVAR LOG DE ERRO P/ BATCH                      *
+      *    I#FRWKLI - AREA PARA FORMATACAO DE ERRO LIVRE               *
+      *    I#FRWKMD - AREA PARA FORMATACAO DE ERRO DE MODULO           *
+      *----------------------------------------------------------------*
+      *    MODULOS.....:                                               *
+      *    CKRS1000 - MODULO PARA INDICAR PROCESSAMWENTO (CHAMADO      *
+      *               AQUI EM MODO CONSULTA, SOMENTE LEITURA)          *
+      *    FRWK2999 - GRAVAR LOG DE ERRO P/ BATCH                      *
+      *    BRAD0450 - ROTINA DE ABEND                                  *
+      *----------------------------------------------------------------*
+      *    PARM DA JCL...:                                             *
+      *    POSICOES 01-08 : NOME DO PROGRAMA/JOB A CONSULTAR           *
+      *                     (OBRIGATORIO)                              *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                    *
+      *    AGO/2026 - HOMI - PROGRAMA CRIADO. RECEBE VIA PARM DA JCL   *
+      *               O NOME DE UM PROGRAMA/JOB BATCH E CHAMA CKRS1000 *
+      *               EM MODO CONSULTA (CK1000-FUNCAO = 'C') PARA      *
+      *               INFORMAR, SEM ALTERAR O MARCADOR DE              *
+      *               PROCESSAMENTO, SE HA UMA EXECUCAO ATIVA PARA     *
+      *               AQUELE NOME. O RESULTADO SAI TANTO EM DISPLAY    *
+      *               QUANTO NO RETURN-CODE (0 = INATIVO, 4 = ATIVO,   *
+      *               8 = INDEFINIDO), PERMITINDO QUE OUTRO JOB TESTE  *
+      *               COND ANTES DE DEPENDER DE UM PROCESSAMENTO SEM   *
+      *               ACIONAR PLANTAO PARA SABER SE AINDA ESTA         *
+      *               RODANDO. TODOS OS DEMAIS CHAMADORES DE CKRS1000  *
+      *               NESTE REPOSITORIO USAM `CALL 'CKRS1000'.` SEM    *
+      *               COMMAREA (MODO INDICAR); ESTE PROGRAMA ASSUME UM *
+      *               MODO CONSULTA AINDA NAO CONFIRMADO NA VERSAO DE  *
+      *               CKRS1000 EM PRODUCAO, ENTAO CK1000-SW-ATIVO SAI  *
+      *               PRE-CARREGADO COM UM VALOR-SENTINELA QUE NENHUMA *
+      *               DAS DUAS CONDICOES REAIS ('S'/'N') PODE ASSUMIR; *
+      *               SE O CKRS1000 CHAMADO NAO RECONHECER O MODO      *
+      *               CONSULTA E DEIXAR O SENTINELA INTOCADO, O        *
+      *               PROGRAMA REPORTA SITUACAO INDEFINIDA EM VEZ DE   *
+      *               ASSUMIR INATIVO.                                 *
+      *================================================================*
+
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS   COMMA.
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(50)  VALUE
+           '*** INICIO DA WORKING-STORAGE SECTION         ****'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE COMUNICACAO COM CKRS1000           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-CKRS1000-INTERFACE.
+           05  CK1000-FUNCAO           PIC  X(001).
+               88  CK1000-INDICAR-PROCESSAMENTO      VALUE 'I'.
+               88  CK1000-CONSULTAR-STATUS           VALUE 'C'.
+           05  CK1000-NOME-PROGRAMA    PIC  X(008).
+           05  CK1000-SW-ATIVO         PIC  X(001).
+               88  CK1000-PROGRAMA-ATIVO             VALUE 'S'.
+               88  CK1000-PROGRAMA-INATIVO           VALUE 'N'.
+               88  CK1000-SW-NAO-RESPONDIDO          VALUE 'X'.
+           05  CK1000-CODIGO-RETORNO   PIC S9(004) COMP.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE PARM DA JCL RESOLVIDA              ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-PARM-NOME-PROGRAMA      PIC  X(008) VALUE SPACES.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DO FRWK2999                           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-FRWK2999                PIC  X(08)  VALUE
+           'FRWK2999'.
+
+       01  WRK-AREA-ERRO.
+           COPY 'I#FRWKGE'.
+           05  WRK-BLOCO-INFO-ERRO.
+             10 WRK-CHAR-INFO-ERRO     PIC  X(01) OCCURS 0 TO 30000
+                                       TIMES DEPENDING ON
+                                       FRWKGHEA-TAM-DADOS.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE LIVRE        ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-LIVRE.
+           COPY 'I#FRWKLI'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE MODULO       ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-MODULO.
+           COPY 'I#FRWKMD'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DA BRAD0450                           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-BRAD0450.
+         05  WRK-0450-ABEND-BAT        PIC S9(04)  COMP    VALUE +1114.
+         05  WRK-0450-DUMP-BAT         PIC  X(01)  VALUE 'S'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** FIM DA WORKING-STORAGE SECTION             ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+      *----------------------------------------------------------------*
+      *          AREA DE RECEPCAO DO PARM DA JCL                       *
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  WRK-PARM-AREA.
+           05  WRK-PARM-TAM             PIC S9(004) COMP.
+           05  WRK-PARM-DADOS.
+               10  WRK-PARM-DADO-PROGRAMA PIC  X(008).
+               10  FILLER               PIC  X(069).
+
+      *================================================================*
+       PROCEDURE DIVISION USING WRK-PARM-AREA.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '0000-ROTINA-PRINCIPAL' TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           PERFORM 1000-INICIAR.
+
+           PERFORM 2000-CONSULTAR-CKRS1000.
+
+           PERFORM 9000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIAR                    SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1000-INICIAR'          TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           INITIALIZE FRWKGHEA-REGISTRO.
+
+           PERFORM 1050-LER-PARM.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1050-LER-PARM                   SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1050-LER-PARM'         TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           IF  WRK-PARM-TAM             IS LESS THAN +8
+               OR WRK-PARM-DADO-PROGRAMA EQUAL  SPACES
+               MOVE 'CKRS9999'          TO      FRWKGLIV-COD-MENSAGEM
+               MOVE 'PARM COM NOME DO PROGRAMA/JOB E OBRIGATORIO'
+                                        TO      FRWKGLIV-PARAMETROS
+               PERFORM 9300-TRATAR-ERRO-LIVRE
+           END-IF.
+
+           MOVE WRK-PARM-DADO-PROGRAMA  TO      WRK-PARM-NOME-PROGRAMA.
+
+      *----------------------------------------------------------------*
+       1050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      * CHAMA CKRS1000 EM MODO CONSULTA (CK1000-FUNCAO = 'C'), QUE     *
+      * APENAS INFORMA EM CK1000-SW-ATIVO SE O PROGRAMA/JOB RECEBIDO   *
+      * NO PARM TEM UM MARCADOR DE PROCESSAMENTO ATIVO, SEM GRAVAR OU  *
+      * ALTERAR ESSE MARCADOR (FUNCAO 'I', USADA PELOS DEMAIS          *
+      * PROGRAMAS BATCH PARA INDICAR O INICIO DO PROPRIO PROCESSAMENTO *
+      * PERMANECE INTOCADA)                                            *
+      *----------------------------------------------------------------*
+       2000-CONSULTAR-CKRS1000         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2000-CONSULTAR-CKRS1000' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           INITIALIZE WRK-CKRS1000-INTERFACE.
+           SET  CK1000-CONSULTAR-STATUS TO      TRUE.
+           MOVE WRK-PARM-NOME-PROGRAMA  TO      CK1000-NOME-PROGRAMA.
+           SET  CK1000-SW-NAO-RESPONDIDO TO     TRUE.
+
+           CALL 'CKRS1000'              USING   WRK-CKRS1000-INTERFACE.
+
+           IF CK1000-CODIGO-RETORNO     NOT EQUAL ZEROS
+              MOVE 'CKRS1000'           TO      FRWKGMOD-NOME-MODULO
+              MOVE CK1000-CODIGO-RETORNO TO     FRWKGMOD-COD-RETORNO
+              PERFORM 9200-TRATAR-ERRO-MODULO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '9000-FINALIZAR'        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           DISPLAY '*********** CKRS1010 ***********'
+           DISPLAY '*                              *'
+           DISPLAY '*   CONSULTA STATUS CKRS1000   *'
+           DISPLAY '* ---------------------------- *'
+           DISPLAY '* PROGRAMA/JOB CONSULTADO  : '
+                                        WRK-PARM-NOME-PROGRAMA
+
+           IF CK1000-PROGRAMA-ATIVO
+              DISPLAY '* SITUACAO                 : ATIVO'
+              MOVE 4                    TO      RETURN-CODE
+           ELSE
+              IF CK1000-PROGRAMA-INATIVO
+                 DISPLAY '* SITUACAO                 : INATIVO'
+                 MOVE 0                 TO      RETURN-CODE
+              ELSE
+                 DISPLAY '* SITUACAO                 : INDEFINIDA'
+                 DISPLAY '* (CKRS1000 NAO RESPONDEU AO MODO CONSULTA) *'
+                 MOVE 8                 TO      RETURN-CODE
+              END-IF
+           END-IF
+
+           DISPLAY '*********** CKRS1010 ***********'
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       9000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9200-TRATAR-ERRO-MODULO         SECTION.
+      *----------------------------------------------------------------*
+
+           SET ERRO-MODULO              TO      TRUE.
+
+           MOVE FRWKGMOD-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE WRK-AREA-ERRO-MODULO    TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           DISPLAY ' '.
+           DISPLAY 'FRWKGMOD-NOME-MODULO   = ' FRWKGMOD-NOME-MODULO.
+           DISPLAY 'FRWKGMOD-COD-RETORNO   = ' FRWKGMOD-COD-RETORNO.
+           DISPLAY 'FRWKGMOD-COD-ERRO      = ' FRWKGMOD-COD-ERRO.
+           DISPLAY 'FRWKGMOD-COD-MENSAGEM  = ' FRWKGMOD-COD-MENSAGEM.
+
+           PERFORM 9900-TRATAR-ERRO.
+
+      *----------------------------------------------------------------*
+       9200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9300-TRATAR-ERRO-LIVRE          SECTION.
+      *----------------------------------------------------------------*
+
+           SET  ERRO-LIVRE              TO      TRUE.
+
+           MOVE FRWKGLIV-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE WRK-AREA-ERRO-LIVRE     TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           PERFORM 9900-TRATAR-ERRO.
+
+      *----------------------------------------------------------------*
+       9300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9900-TRATAR-ERRO                SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'CKRS1010'              TO      FRWKGHEA-NOME-PROGRAMA.
+
+           PERFORM 9990-GRAVAR-LOG-ERRO.
+
+           PERFORM 9999-ABENDAR-PROGRAMA.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       9900-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9990-GRAVAR-LOG-ERRO            SECTION.
+      *----------------------------------------------------------------*
+
+           CALL WRK-FRWK2999            USING   WRK-AREA-ERRO.
+
+      *----------------------------------------------------------------*
+       9990-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9999-ABENDAR-PROGRAMA           SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '*** BRAD0450 CHAMADO PARA ABENDAR O PROGRAMA ***'.
+           DISPLAY ' '.
+
+           CALL 'BRAD0450'             USING    WRK-0450-ABEND-BAT
+                                                WRK-0450-DUMP-BAT.
+
+      *----------------------------------------------------------------*
+       9999-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
