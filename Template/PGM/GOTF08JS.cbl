@@ -0,0 +1,788 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. GOTF08JS.
+       AUTHOR.     HOMI.
+
+      *================================================================*
+      *                 S O N D A - P R O C W O R K                    *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....:  GOTF08JS                                     *
+      *    PROGRAMADOR.:  HOMI                              -  SONDA   *
+      *    ANALISTA....:  XXXXXXXXXXXXXXXX                  -  SONDA   *
+      *    DATA........:  AGO/2026                                     *
+      *----------------------------------------------------------------*
+      *    OBJETIVO....:  TRANSACAO CICS DE CONSULTA PAGINADA A        *
+      *                   TSIT_MOVTO_TARIF, PARA ATENDIMENTO CONSULTAR *
+      *                   OS EVENTOS DE TARIFA DE UM CLIENTE SEM       *
+      *                   PRECISAR ACIONAR UM DBA. NAO ALTERA DADOS.   *
+      *----------------------------------------------------------------*
+      *    BOOK'S......:                                               *
+      *    GOTFW000 - BOOK CONTROLE - COMUNICACAO ENTRE MODULOS        *
+      *    GOTFW8JT - BOOK COMUNICACAO DESTA TRANSACAO                 *
+      *    I#FRWKGE - COMMAREA FRWK1999 - LOG DE ERRO                  *
+      *    I#FRWKCI - AREA PARA FORMATACAO DE ERRO DE CICS             *
+      *    I#FRWKDB - AREA PARA FORMATACAO DE ERRO DE DB2              *
+      *    I#FRWKLI - AREA PARA FORMATACAO DE ERRO LIVRE               *
+      *----------------------------------------------------------------*
+      *    BCO DE DADOS:                                               *
+      *                TABLE                          INCLUDE/BOOK     *
+      *                DB2PRD.TSIT_MOVTO_TARIF          GOTFB0B7       *
+      *----------------------------------------------------------------*
+      *    MODULOS.....:                                               *
+      *    FRWK1999 - GRAVAR LOG DE ERRO P/ ONLINE                     *
+      *----------------------------------------------------------------*
+      *    OBSERVACAO..:                                               *
+      *    NAVEGACAO PELOS EVENTOS DE TARIFA EM ORDEM DE               *
+      *    CSIST_ORIGE_TARIF / DRECEB_MOVTO_TARIF / NMOVTO_EVNTO_TARIF *
+      *    ATRAVES DE 03 CURSORES (>=, >, < DESC), NO MESMO ESTILO DE  *
+      *    PAGINACAO JA USADO POR SACL48JS PARA TMANIF_PSSOA_COMPL.    *
+      *    GOTFW8JT-SOLIC-MAIS-DADOS SELECIONA O CURSOR:               *
+      *        I/P/U - PRIMEIRA PAGINA OU ATUALIZACAO (>=)             *
+      *        S     - PROXIMA PAGINA - SEGUINTE      (>)              *
+      *        A     - PAGINA ANTERIOR                (<  DESC)        *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                    *
+      *    AGO/2026 - HOMI - CRIACAO DO PROGRAMA.                      *
+      *================================================================*
+
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS   COMMA.
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(50)  VALUE
+           '*** INICIO DA WORKING-STORAGE SECTION         ****'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       77  WRK-PROGRAM                 PIC  X(08)  VALUE  'GOTF08JS'.
+
+       01  WRK-NREG-QTDE               PIC S9(009) COMP-3  VALUE ZEROS.
+       01  WRK-IDX                     PIC S9(004) COMP    VALUE ZEROS.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE AUXILIARES                         ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-SQLCODE-AUX              PIC S9(09) VALUE ZEROS.
+       01  FILLER                      REDEFINES   WRK-SQLCODE-AUX.
+         05  FILLER                    PIC  9(06).
+         05  WRK-SQLCODE-9-3           PIC S9(03).
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DO FRWK1999                           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-FRWK1999                PIC  X(08)  VALUE
+           'FRWK1999'.
+
+       01  WRK-AREA-ERRO.
+           COPY 'I#FRWKGE'.
+           05  WRK-BLOCO-INFO-ERRO.
+             10 WRK-CHAR-INFO-ERRO     PIC  X(01) OCCURS 0 TO 30000
+                                       TIMES DEPENDING ON
+                                       FRWKGHEA-TAM-DADOS.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE CICS         ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-CICS.
+           COPY 'I#FRWKCI'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE LIVRE        ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-LIVRE.
+           COPY 'I#FRWKLI'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE DB2          ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-DB2.
+           COPY 'I#FRWKDB'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DA TABELA DB2                         ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE GOTFB0B7
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE CSR01-GOTFB0B7 CURSOR FOR
+                SELECT
+                             CSIST_ORIGE_TARIF
+                           , DRECEB_MOVTO_TARIF
+                           , NMOVTO_EVNTO_TARIF
+                           , HSIT_OPER_REALZ
+                           , CSIT_OPER_REALZ
+                           , CUSUAR_MOVTO_EVNTO
+                           , RJUSTF_EVNTO_TARIF
+                           , VVALOR_COBR_TARIF
+                FROM
+                             DB2PRD.TSIT_MOVTO_TARIF
+                WHERE
+                             CSIST_ORIGE_TARIF       >=
+                   :GOTFB0B7.CSIST-ORIGE-TARIF
+                AND        DRECEB_MOVTO_TARIF      >=
+                   :GOTFB0B7.DRECEB-MOVTO-TARIF
+                AND        NMOVTO_EVNTO_TARIF      >=
+                   :GOTFB0B7.NMOVTO-EVNTO-TARIF
+             ORDER BY
+                             CSIST_ORIGE_TARIF
+                    ,        DRECEB_MOVTO_TARIF
+                    ,        NMOVTO_EVNTO_TARIF
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE CSR02-GOTFB0B7 CURSOR FOR
+                SELECT
+                             CSIST_ORIGE_TARIF
+                           , DRECEB_MOVTO_TARIF
+                           , NMOVTO_EVNTO_TARIF
+                           , HSIT_OPER_REALZ
+                           , CSIT_OPER_REALZ
+                           , CUSUAR_MOVTO_EVNTO
+                           , RJUSTF_EVNTO_TARIF
+                           , VVALOR_COBR_TARIF
+                FROM
+                             DB2PRD.TSIT_MOVTO_TARIF
+                WHERE
+                             CSIST_ORIGE_TARIF       >
+                   :GOTFB0B7.CSIST-ORIGE-TARIF
+                AND        DRECEB_MOVTO_TARIF      >
+                   :GOTFB0B7.DRECEB-MOVTO-TARIF
+                AND        NMOVTO_EVNTO_TARIF      >
+                   :GOTFB0B7.NMOVTO-EVNTO-TARIF
+             ORDER BY
+                             CSIST_ORIGE_TARIF
+                    ,        DRECEB_MOVTO_TARIF
+                    ,        NMOVTO_EVNTO_TARIF
+           END-EXEC.
+
+           EXEC SQL
+                DECLARE CSR03-GOTFB0B7 CURSOR FOR
+                SELECT
+                             CSIST_ORIGE_TARIF
+                           , DRECEB_MOVTO_TARIF
+                           , NMOVTO_EVNTO_TARIF
+                           , HSIT_OPER_REALZ
+                           , CSIT_OPER_REALZ
+                           , CUSUAR_MOVTO_EVNTO
+                           , RJUSTF_EVNTO_TARIF
+                           , VVALOR_COBR_TARIF
+                FROM
+                             DB2PRD.TSIT_MOVTO_TARIF
+                WHERE
+                             CSIST_ORIGE_TARIF       <
+                   :GOTFB0B7.CSIST-ORIGE-TARIF
+                AND        DRECEB_MOVTO_TARIF      <
+                   :GOTFB0B7.DRECEB-MOVTO-TARIF
+                AND        NMOVTO_EVNTO_TARIF      <
+                   :GOTFB0B7.NMOVTO-EVNTO-TARIF
+             ORDER BY
+                             CSIST_ORIGE_TARIF       DESC
+                    ,        DRECEB_MOVTO_TARIF      DESC
+                    ,        NMOVTO_EVNTO_TARIF      DESC
+           END-EXEC.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** FIM DA WORKING-STORAGE SECTION             ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+      *----------------------------------------------------------------*
+       LINKAGE                         SECTION.
+      *----------------------------------------------------------------*
+
+       01  DFHCOMMAREA.
+           02  LNK-GOTF08JS.
+           COPY GOTFW000.
+           COPY GOTFW8JT.
+
+      *================================================================*
+       PROCEDURE                       DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '0000-ROTINA-PRINCIPAL' TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           PERFORM 1000-INICIAR.
+
+           PERFORM 2000-PROCESSAR.
+
+           PERFORM 9000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIAR                    SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1000-INICIAR'          TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           INITIALIZE  FRWKGHEA-REGISTRO
+                       FRWKGCIC-REGISTRO
+                       FRWKGDB2-REGISTRO
+                       FRWKGLIV-REGISTRO
+                       GOTFW000-BLOCO-RETORNO
+                       GOTFB0B7.
+
+           IF  EIBCALEN                 EQUAL   ZEROS
+               MOVE 16                  TO      GOTFW000-COD-RETORNO
+               MOVE 'ER01'              TO      GOTFW000-COD-ERRO
+               MOVE 'GOTF9999'          TO      GOTFW000-COD-MENSAGEM
+               MOVE 'EIBCALEN = ZERO'   TO      FRWKGCIC-COMANDO
+               PERFORM 9100-TRATAR-ERRO-CICS
+           END-IF.
+
+           IF  EIBRESP                  NOT EQUAL DFHRESP(NORMAL)
+               MOVE 16                  TO      GOTFW000-COD-RETORNO
+               MOVE 'ER02'              TO      GOTFW000-COD-ERRO
+               MOVE 'GOTF9999'          TO      GOTFW000-COD-MENSAGEM
+               MOVE 'EIBRESP'           TO      FRWKGCIC-COMANDO
+               MOVE EIBRESP             TO      FRWKGCIC-RESP
+               PERFORM 9100-TRATAR-ERRO-CICS
+           END-IF.
+
+           MOVE GOTFW8JT-NREG-QTDE      TO      WRK-NREG-QTDE.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2000-PROCESSAR'        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           PERFORM 2100-ABRIR-CURSOR.
+
+           PERFORM 2200-LER-CURSOR.
+
+           IF  SQLCODE                  EQUAL   +100
+               MOVE 08                  TO      GOTFW000-COD-RETORNO
+               MOVE 'ER03'              TO      GOTFW000-COD-ERRO
+               MOVE 'GOTF0001'          TO      GOTFW000-COD-MENSAGEM
+               PERFORM 2400-ENCERRAR-CURSOR
+               PERFORM 9000-FINALIZAR
+           END-IF.
+
+           PERFORM VARYING WRK-IDX FROM 1 BY 1
+             UNTIL SQLCODE              EQUAL   +100
+                OR WRK-IDX              GREATER WRK-NREG-QTDE
+                PERFORM 2300-ALIMENTAR-GOTFW8JT
+                PERFORM 2200-LER-CURSOR
+           END-PERFORM.
+
+           IF  SQLCODE                  EQUAL   ZEROS
+               MOVE 01                  TO      GOTFW000-COD-RETORNO
+           END-IF.
+
+           COMPUTE WRK-NREG-QTDE = WRK-IDX - 1.
+
+           MOVE WRK-NREG-QTDE           TO      GOTFW8JT-NREG-QTDE.
+
+           PERFORM 2400-ENCERRAR-CURSOR.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2100-ABRIR-CURSOR               SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2100-ABRIR-CURSOR'     TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE GOTFW8JT-CSIST-ORIGE-TARIF
+                                        TO      CSIST-ORIGE-TARIF
+                                                OF GOTFB0B7.
+           MOVE GOTFW8JT-DRECEB-MOVTO-TARIF
+                                        TO      DRECEB-MOVTO-TARIF
+                                                OF GOTFB0B7.
+           MOVE GOTFW8JT-NMOVTO-EVNTO-TARIF
+                                        TO      NMOVTO-EVNTO-TARIF
+                                                OF GOTFB0B7.
+
+           EVALUATE GOTFW8JT-SOLIC-MAIS-DADOS
+               WHEN 'I'
+               WHEN 'P'
+               WHEN 'U'
+                   PERFORM 2110-ABRIR-CURSOR-MAIOR-IGUAL
+               WHEN 'S'
+                   PERFORM 2120-ABRIR-CURSOR-MAIOR
+               WHEN 'A'
+                   PERFORM 2130-ABRIR-CURSOR-MENOR
+               WHEN OTHER
+                   MOVE 'GOTF9999'      TO      FRWKGLIV-COD-MENSAGEM
+                   MOVE 'SOLIC-MAIS-DADOS INVALIDO'
+                                        TO      FRWKGLIV-PARAMETROS
+                   MOVE 16              TO      GOTFW000-COD-RETORNO
+                   MOVE 'ER04'          TO      GOTFW000-COD-ERRO
+                   MOVE 'GOTF9999'      TO      GOTFW000-COD-MENSAGEM
+                   PERFORM 9300-TRATAR-ERRO-LIVRE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       2100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2110-ABRIR-CURSOR-MAIOR-IGUAL   SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2110-ABRIR-CURSOR-MAIOR-IGUAL'
+                                        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           EXEC SQL
+                OPEN CSR01-GOTFB0B7
+           END-EXEC.
+
+           IF  SQLCODE                  NOT EQUAL ZEROS
+               MOVE 16                  TO      GOTFW000-COD-RETORNO
+               MOVE 'ER05'              TO      GOTFW000-COD-ERRO
+               MOVE 'GOTF9999'          TO      GOTFW000-COD-MENSAGEM
+               SET DB2-OPEN             TO      TRUE
+               MOVE 'TSIT_MOVTO_TARIF'  TO      FRWKGDB2-NOME-TABELA
+               PERFORM 9200-TRATAR-ERRO-DB2
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2110-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2120-ABRIR-CURSOR-MAIOR         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2120-ABRIR-CURSOR-MAIOR'
+                                        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           EXEC SQL
+                OPEN CSR02-GOTFB0B7
+           END-EXEC.
+
+           IF  SQLCODE                  NOT EQUAL ZEROS
+               MOVE 16                  TO      GOTFW000-COD-RETORNO
+               MOVE 'ER06'              TO      GOTFW000-COD-ERRO
+               MOVE 'GOTF9999'          TO      GOTFW000-COD-MENSAGEM
+               SET DB2-OPEN             TO      TRUE
+               MOVE 'TSIT_MOVTO_TARIF'  TO      FRWKGDB2-NOME-TABELA
+               PERFORM 9200-TRATAR-ERRO-DB2
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2120-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2130-ABRIR-CURSOR-MENOR         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2130-ABRIR-CURSOR-MENOR'
+                                        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           EXEC SQL
+                OPEN CSR03-GOTFB0B7
+           END-EXEC.
+
+           IF  SQLCODE                  NOT EQUAL ZEROS
+               MOVE 16                  TO      GOTFW000-COD-RETORNO
+               MOVE 'ER07'              TO      GOTFW000-COD-ERRO
+               MOVE 'GOTF9999'          TO      GOTFW000-COD-MENSAGEM
+               SET DB2-OPEN             TO      TRUE
+               MOVE 'TSIT_MOVTO_TARIF'  TO      FRWKGDB2-NOME-TABELA
+               PERFORM 9200-TRATAR-ERRO-DB2
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2130-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2200-LER-CURSOR                 SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2200-LER-CURSOR'       TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           EVALUATE GOTFW8JT-SOLIC-MAIS-DADOS
+               WHEN 'I'
+               WHEN 'P'
+               WHEN 'U'
+                   PERFORM 2210-LER-CURSOR-MAIOR-IGUAL
+               WHEN 'S'
+                   PERFORM 2220-LER-CURSOR-MAIOR
+               WHEN 'A'
+                   PERFORM 2230-LER-CURSOR-MENOR
+               WHEN OTHER
+                   MOVE 'GOTF9999'      TO      FRWKGLIV-COD-MENSAGEM
+                   MOVE 'SOLIC-MAIS-DADOS INVALIDO'
+                                        TO      FRWKGLIV-PARAMETROS
+                   MOVE 16              TO      GOTFW000-COD-RETORNO
+                   MOVE 'ER08'          TO      GOTFW000-COD-ERRO
+                   MOVE 'GOTF9999'      TO      GOTFW000-COD-MENSAGEM
+                   PERFORM 9300-TRATAR-ERRO-LIVRE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       2200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2210-LER-CURSOR-MAIOR-IGUAL     SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2210-LER-CURSOR-MAIOR-IGUAL'
+                                        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           EXEC SQL
+                FETCH CSR01-GOTFB0B7 INTO
+                   :GOTFB0B7.CSIST-ORIGE-TARIF
+                 , :GOTFB0B7.DRECEB-MOVTO-TARIF
+                 , :GOTFB0B7.NMOVTO-EVNTO-TARIF
+                 , :GOTFB0B7.HSIT-OPER-REALZ
+                 , :GOTFB0B7.CSIT-OPER-REALZ
+                 , :GOTFB0B7.CUSUAR-MOVTO-EVNTO
+                 , :GOTFB0B7.RJUSTF-EVNTO-TARIF
+                 , :GOTFB0B7.VVALOR-COBR-TARIF
+           END-EXEC.
+
+           IF  SQLCODE                  NOT EQUAL ZEROS AND +100
+               MOVE 16                  TO      GOTFW000-COD-RETORNO
+               MOVE 'ER09'              TO      GOTFW000-COD-ERRO
+               MOVE 'GOTF9999'          TO      GOTFW000-COD-MENSAGEM
+               SET DB2-FETCH            TO      TRUE
+               MOVE 'TSIT_MOVTO_TARIF'  TO      FRWKGDB2-NOME-TABELA
+               PERFORM 9200-TRATAR-ERRO-DB2
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2210-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2220-LER-CURSOR-MAIOR           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2220-LER-CURSOR-MAIOR' TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           EXEC SQL
+                FETCH CSR02-GOTFB0B7 INTO
+                   :GOTFB0B7.CSIST-ORIGE-TARIF
+                 , :GOTFB0B7.DRECEB-MOVTO-TARIF
+                 , :GOTFB0B7.NMOVTO-EVNTO-TARIF
+                 , :GOTFB0B7.HSIT-OPER-REALZ
+                 , :GOTFB0B7.CSIT-OPER-REALZ
+                 , :GOTFB0B7.CUSUAR-MOVTO-EVNTO
+                 , :GOTFB0B7.RJUSTF-EVNTO-TARIF
+                 , :GOTFB0B7.VVALOR-COBR-TARIF
+           END-EXEC.
+
+           IF  SQLCODE                  NOT EQUAL ZEROS AND +100
+               MOVE 16                  TO      GOTFW000-COD-RETORNO
+               MOVE 'ER10'              TO      GOTFW000-COD-ERRO
+               MOVE 'GOTF9999'          TO      GOTFW000-COD-MENSAGEM
+               SET DB2-FETCH            TO      TRUE
+               MOVE 'TSIT_MOVTO_TARIF'  TO      FRWKGDB2-NOME-TABELA
+               PERFORM 9200-TRATAR-ERRO-DB2
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2220-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2230-LER-CURSOR-MENOR           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2230-LER-CURSOR-MENOR' TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           EXEC SQL
+                FETCH CSR03-GOTFB0B7 INTO
+                   :GOTFB0B7.CSIST-ORIGE-TARIF
+                 , :GOTFB0B7.DRECEB-MOVTO-TARIF
+                 , :GOTFB0B7.NMOVTO-EVNTO-TARIF
+                 , :GOTFB0B7.HSIT-OPER-REALZ
+                 , :GOTFB0B7.CSIT-OPER-REALZ
+                 , :GOTFB0B7.CUSUAR-MOVTO-EVNTO
+                 , :GOTFB0B7.RJUSTF-EVNTO-TARIF
+                 , :GOTFB0B7.VVALOR-COBR-TARIF
+           END-EXEC.
+
+           IF  SQLCODE                  NOT EQUAL ZEROS AND +100
+               MOVE 16                  TO      GOTFW000-COD-RETORNO
+               MOVE 'ER11'              TO      GOTFW000-COD-ERRO
+               MOVE 'GOTF9999'          TO      GOTFW000-COD-MENSAGEM
+               SET DB2-FETCH            TO      TRUE
+               MOVE 'TSIT_MOVTO_TARIF'  TO      FRWKGDB2-NOME-TABELA
+               PERFORM 9200-TRATAR-ERRO-DB2
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2230-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2300-ALIMENTAR-GOTFW8JT         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2300-ALIMENTAR-GOTFW8JT'
+                                        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE CSIST-ORIGE-TARIF       OF      GOTFB0B7
+             TO GOTFW8JT-CSIST-ORIGE-TARIF-L(WRK-IDX).
+           MOVE DRECEB-MOVTO-TARIF      OF      GOTFB0B7
+             TO GOTFW8JT-DRECEB-MOVTO-TARIF-L(WRK-IDX).
+           MOVE NMOVTO-EVNTO-TARIF      OF      GOTFB0B7
+             TO GOTFW8JT-NMOVTO-EVNTO-TARIF-L(WRK-IDX).
+           MOVE HSIT-OPER-REALZ         OF      GOTFB0B7
+             TO GOTFW8JT-HSIT-OPER-REALZ-L(WRK-IDX).
+           MOVE CSIT-OPER-REALZ         OF      GOTFB0B7
+             TO GOTFW8JT-CSIT-OPER-REALZ-L(WRK-IDX).
+           MOVE CUSUAR-MOVTO-EVNTO      OF      GOTFB0B7
+             TO GOTFW8JT-CUSUAR-MOVTO-EVNTO-L(WRK-IDX).
+           MOVE RJUSTF-EVNTO-TARIF      OF      GOTFB0B7
+             TO GOTFW8JT-RJUSTF-EVNTO-TARIF-L(WRK-IDX).
+           MOVE VVALOR-COBR-TARIF       OF      GOTFB0B7
+             TO GOTFW8JT-VVALOR-COBR-TARIF-L(WRK-IDX).
+
+      *----------------------------------------------------------------*
+       2300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2400-ENCERRAR-CURSOR            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2400-ENCERRAR-CURSOR'  TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           EVALUATE GOTFW8JT-SOLIC-MAIS-DADOS
+               WHEN 'I'
+               WHEN 'P'
+               WHEN 'U'
+                   PERFORM 2410-ENCERRAR-CURSOR-MAIOR-IGUAL
+               WHEN 'S'
+                   PERFORM 2420-ENCERRAR-CURSOR-MAIOR
+               WHEN 'A'
+                   PERFORM 2430-ENCERRAR-CURSOR-MENOR
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       2400-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2410-ENCERRAR-CURSOR-MAIOR-IGUAL SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2410-ENCERRAR-CURSOR-MAIOR-IGUAL'
+                                        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           EXEC SQL
+                CLOSE CSR01-GOTFB0B7
+           END-EXEC.
+
+           IF  SQLCODE                  NOT EQUAL ZEROS
+               MOVE 16                  TO      GOTFW000-COD-RETORNO
+               MOVE 'ER12'              TO      GOTFW000-COD-ERRO
+               MOVE 'GOTF9999'          TO      GOTFW000-COD-MENSAGEM
+               SET DB2-CLOSE            TO      TRUE
+               MOVE 'TSIT_MOVTO_TARIF'  TO      FRWKGDB2-NOME-TABELA
+               PERFORM 9200-TRATAR-ERRO-DB2
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2410-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2420-ENCERRAR-CURSOR-MAIOR      SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2420-ENCERRAR-CURSOR-MAIOR'
+                                        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           EXEC SQL
+                CLOSE CSR02-GOTFB0B7
+           END-EXEC.
+
+           IF  SQLCODE                  NOT EQUAL ZEROS
+               MOVE 16                  TO      GOTFW000-COD-RETORNO
+               MOVE 'ER13'              TO      GOTFW000-COD-ERRO
+               MOVE 'GOTF9999'          TO      GOTFW000-COD-MENSAGEM
+               SET DB2-CLOSE            TO      TRUE
+               MOVE 'TSIT_MOVTO_TARIF'  TO      FRWKGDB2-NOME-TABELA
+               PERFORM 9200-TRATAR-ERRO-DB2
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2420-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2430-ENCERRAR-CURSOR-MENOR      SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2430-ENCERRAR-CURSOR-MENOR'
+                                        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           EXEC SQL
+                CLOSE CSR03-GOTFB0B7
+           END-EXEC.
+
+           IF  SQLCODE                  NOT EQUAL ZEROS
+               MOVE 16                  TO      GOTFW000-COD-RETORNO
+               MOVE 'ER14'              TO      GOTFW000-COD-ERRO
+               MOVE 'GOTF9999'          TO      GOTFW000-COD-MENSAGEM
+               SET DB2-CLOSE            TO      TRUE
+               MOVE 'TSIT_MOVTO_TARIF'  TO      FRWKGDB2-NOME-TABELA
+               PERFORM 9200-TRATAR-ERRO-DB2
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2430-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '9000-FINALIZAR'        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           PERFORM 9999-RETORNAR-CICS.
+
+      *----------------------------------------------------------------*
+       9000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9100-TRATAR-ERRO-CICS           SECTION.
+      *----------------------------------------------------------------*
+
+           SET  ERRO-CICS               TO      TRUE.
+
+           MOVE FRWKGCIC-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE WRK-AREA-ERRO-CICS      TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           PERFORM 9900-TRATAR-ERRO.
+
+      *----------------------------------------------------------------*
+       9100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9200-TRATAR-ERRO-DB2            SECTION.
+      *----------------------------------------------------------------*
+
+           SET  ERRO-DB2                TO      TRUE.
+
+           MOVE FRWKGDB2-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE FRWKGHEA-IDEN-PARAGRAFO(1:16)
+                                        TO      FRWKGDB2-LOCAL.
+           MOVE SQLSTATE                TO      FRWKGDB2-SQLSTATE.
+           MOVE SQLCA                   TO      FRWKGDB2-SQLCA.
+           MOVE SQLCODE                 TO      WRK-SQLCODE-AUX.
+           MOVE WRK-SQLCODE-9-3         TO      FRWKGDB2-SQLCODE2.
+           MOVE WRK-AREA-ERRO-DB2       TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           PERFORM 9900-TRATAR-ERRO.
+
+      *----------------------------------------------------------------*
+       9200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9300-TRATAR-ERRO-LIVRE          SECTION.
+      *----------------------------------------------------------------*
+
+           SET  ERRO-LIVRE              TO      TRUE.
+
+           MOVE FRWKGLIV-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE WRK-AREA-ERRO-LIVRE     TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           PERFORM 9900-TRATAR-ERRO.
+
+      *----------------------------------------------------------------*
+       9300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9900-TRATAR-ERRO                SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'GOTF08JS'              TO      FRWKGHEA-NOME-PROGRAMA.
+
+           PERFORM 9990-GRAVAR-LOG-ERRO.
+
+           PERFORM 9999-RETORNAR-CICS.
+
+      *----------------------------------------------------------------*
+       9900-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9990-GRAVAR-LOG-ERRO            SECTION.
+      *----------------------------------------------------------------*
+
+           CALL WRK-FRWK1999            USING   WRK-AREA-ERRO.
+
+      *----------------------------------------------------------------*
+       9990-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9999-RETORNAR-CICS              SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE GOTFW000-BLOCO-RETORNO  TO      LNK-GOTF08JS.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+      *----------------------------------------------------------------*
+       9999-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+       END PROGRAM GOTF08JS.
