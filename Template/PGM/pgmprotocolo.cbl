@@ -0,0 +1,644 @@
+      *================================================================*
+       IDENTIFICATION                  DIVISION.
+      *================================================================*
+
+       PROGRAM-ID. SACL2PRO.
+       AUTHOR.     HOMI.
+
+      *================================================================*
+      *                 S O N D A - P R O C W O R K                    *
+      *----------------------------------------------------------------*
+      *    PROGRAMA....:  SACL2PRO                                     *
+      *    PROGRAMADOR.:  HOMI                              -  SONDA   *
+      *    ANALISTA....:  XXXXXXXXXXXXXXXX                  -  SONDA   *
+      *    DATA........:  AGOSTO/2026                                  *
+      *----------------------------------------------------------------*
+      *    ARQUIVOS....:                                               *
+      *                DDNAME           I/O           INCLUDE/BOOK     *
+      *                SACL003S          O              WRK-REG-EXTR   *
+      *----------------------------------------------------------------*
+      *    BOOK'S......:                                               *
+      *    I#FRWKGE - GRAVAR LOG DE ERRO P/ BATCH                      *
+      *    I#FRWKAR - BOOK PARA TRATAMENTO DE ERROS DE ARQUIVOS        *
+      *    I#FRWKLI - AREA PARA FORMATACAO DE ERRO LIVRE               *
+      *    I#FRWKDB - AREA PARA FORMATACAO DE ERRO DE DB2              *
+      *    I#CKRS04 - BOOK DE CONEXAO DB2                              *
+      *----------------------------------------------------------------*
+      *    BCO DE DADOS:                                               *
+      *                TABLE                          INCLUDE/BOOK     *
+      *                DB2PRD.TMANIF_PSSOA_COMPL        SACLB032       *
+      *----------------------------------------------------------------*
+      *    MODULOS.....:                                               *
+      *    CKRS1000 - MODULO PARA INDICAR PROCESSAMWENTO               *
+      *    CKRS0105 - MODULO PARA INICIAR E FINALIZAR CONEXAO DB2      *
+      *    FRWK2999 - GRAVAR LOG DE ERRO P/ BATCH                      *
+      *    BRAD0450 - ROTINA DE ABEND                                  *
+      *----------------------------------------------------------------*
+      *    PARM DA JCL...:                                             *
+      *    POSICOES 01-09 : NPROT_MANIF (OBRIGATORIO, ZERO-FILL)       *
+      *    POSICOES 10-13 : NSEQ_MANIF  (OPCIONAL, ZEROS = TODAS AS    *
+      *                     SEQUENCIAS DO PROTOCOLO)                   *
+      *----------------------------------------------------------------*
+      *    HISTORICO DE ALTERACOES:                                    *
+      *    AGO/2026 - HOMI - PROGRAMA CRIADO. LE, PARA UM NPROT_MANIF  *
+      *               (E OPCIONALMENTE UM NSEQ_MANIF) RECEBIDOS VIA    *
+      *               PARM DA JCL, TODOS OS REGISTROS DE INFORMACAO    *
+      *               COMPLEMENTAR EM TMANIF_PSSOA_COMPL (ATIVOS E     *
+      *               CANCELADOS, PARA MANTER O HISTORICO COMPLETO) E  *
+      *               GERA O EXTRATO IMPRESSO SACL003S PARA MONTAGEM   *
+      *               DE PACOTES DE AUDITORIA/OUVIDORIA. NAO USA       *
+      *               CHECKPOINT/RESTART CKRS0100: E UM CURSOR SOMENTE *
+      *               DE LEITURA, SEM EFEITO COLATERAL EM DB2, ENTAO   *
+      *               UM REPROCESSAMENTO COMPLETO EM CASO DE ABEND E   *
+      *               BARATO E SEGURO.                                 *
+      *================================================================*
+
+      *================================================================*
+       ENVIRONMENT                     DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       CONFIGURATION                   SECTION.
+      *----------------------------------------------------------------*
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT               IS   COMMA.
+
+      *----------------------------------------------------------------*
+       INPUT-OUTPUT                    SECTION.
+      *----------------------------------------------------------------*
+
+       FILE-CONTROL.
+
+           SELECT SACL003S ASSIGN      TO   UT-S-SACL003S
+                      FILE STATUS      IS   WRK-FS-SACL003S.
+
+      *================================================================*
+       DATA                            DIVISION.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       FILE                            SECTION.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+      *   OUTPUT: SACL003S - EXTRATO DE INFORMACAO COMPLEMENTAR        *
+      *            ORG. SEQUENCIAL     -   LRECL   =  132              *
+      *----------------------------------------------------------------*
+       FD  SACL003S
+           RECORDING MODE IS F
+           LABEL RECORD IS STANDARD
+           BLOCK CONTAINS 0 RECORDS.
+
+       01  FD-SACL003S                 PIC  X(132).
+
+      *----------------------------------------------------------------*
+       WORKING-STORAGE                 SECTION.
+      *----------------------------------------------------------------*
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(50)  VALUE
+           '*** INICIO DA WORKING-STORAGE SECTION         ****'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE COMUNICACAO COM CKRS0105           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       77  WRK-CKRS0105                PIC  X(08)  VALUE  'CKRS0105'.
+
+           COPY 'I#CKRS04'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE PARM DA JCL RESOLVIDA              ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-PARM-NPROT-MANIF        PIC S9(009) COMP-3 VALUE ZEROS.
+       01  WRK-PARM-NSEQ-MANIF         PIC S9(004) COMP-3 VALUE ZEROS.
+       01  WRK-SW-FILTRA-SEQ           PIC  X(001) VALUE 'N'.
+           88  WRK-FILTRA-SEQ                       VALUE 'S'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE AUXILIARES                         ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-SQLCODE-AUX             PIC S9(09)  VALUE ZEROS.
+       01  FILLER                      REDEFINES   WRK-SQLCODE-AUX.
+         05  FILLER                    PIC  9(06).
+         05  WRK-SQLCODE-9-3           PIC S9(03).
+
+       01  WRK-SW-EOF-CURSOR           PIC  X(01) VALUE 'N'.
+           88  WRK-EOF-CURSOR                      VALUE 'S'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       77  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE ACUMULADORES                       ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-ACUMULADORES.
+         05  WRK-LIDOS-COMPL           PIC  9(09)  COMP-3  VALUE ZEROS.
+         05  WRK-GRAVADOS-SACL003S     PIC  9(09)  COMP-3  VALUE ZEROS.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE TESTE DE FILE-STATUS               ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-FS-SACL003S             PIC  X(02)  VALUE SPACES.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DE SAIDA SACL003S                     ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-REG-EXTRATO.
+         05  EXT-NPROT-MANIF           PIC  Z(008)9.
+         05  FILLER                    PIC  X(002)  VALUE SPACES.
+         05  EXT-NSEQ-MANIF            PIC  Z(003)9.
+         05  FILLER                    PIC  X(002)  VALUE SPACES.
+         05  EXT-NORD-COMPL-ABERT      PIC  Z(003)9.
+         05  FILLER                    PIC  X(002)  VALUE SPACES.
+         05  EXT-CPTCAO-TBELA          PIC  X(003).
+         05  FILLER                    PIC  X(002)  VALUE SPACES.
+         05  EXT-CSIT-COMPL-ABERT      PIC  X(001).
+         05  FILLER                    PIC  X(002)  VALUE SPACES.
+         05  EXT-RCOMPL-ABERT-MANIF    PIC  X(100).
+         05  FILLER                    PIC  X(007)  VALUE SPACES.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DO FRWK2999                           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-FRWK2999                PIC  X(08)  VALUE
+           'FRWK2999'.
+
+       01  WRK-AREA-ERRO.
+           COPY 'I#FRWKGE'.
+           05  WRK-BLOCO-INFO-ERRO.
+             10 WRK-CHAR-INFO-ERRO     PIC  X(01) OCCURS 0 TO 30000
+                                       TIMES DEPENDING ON
+                                       FRWKGHEA-TAM-DADOS.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE ARQUIVO      ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-ARQUIVO.
+           COPY 'I#FRWKAR'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE LIVRE        ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-LIVRE.
+           COPY 'I#FRWKLI'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA P/ FORMATACAO DE ERRO DE DB2          ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-ERRO-DB2.
+           COPY 'I#FRWKDB'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DA BRAD0450                           ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+       01  WRK-AREA-BRAD0450.
+         05  WRK-0450-ABEND-BAT        PIC S9(04)  COMP    VALUE +1116.
+         05  WRK-0450-DUMP-BAT         PIC  X(01)  VALUE 'S'.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** AREA DA TABELA DB2                         ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+
+           EXEC SQL
+               INCLUDE SACLB032
+           END-EXEC.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+      *          DEFINICAO DA AREA DE 'DECLARE CURSOR'                 *
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+           EXEC SQL DECLARE C1 CURSOR FOR
+                SELECT NPROT_MANIF       ,
+                       NSEQ_MANIF        ,
+                       NORD_COMPL_ABERT  ,
+                       CPTCAO_TBELA      ,
+                       RCOMPL_ABERT_MANIF,
+                       CSIT_COMPL_ABERT
+                  FROM DB2PRD.TMANIF_PSSOA_COMPL
+                 WHERE NPROT_MANIF = :WRK-PARM-NPROT-MANIF
+                 ORDER BY NPROT_MANIF     ,
+                          NSEQ_MANIF      ,
+                          NORD_COMPL_ABERT
+           END-EXEC.
+
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+       01  FILLER                      PIC  X(50)  VALUE
+           '*** FIM DA WORKING-STORAGE SECTION             ***'.
+      *- - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - - *
+
+      *----------------------------------------------------------------*
+      *          AREA DE RECEPCAO DO PARM DA JCL                       *
+      *----------------------------------------------------------------*
+       LINKAGE SECTION.
+       01  WRK-PARM-AREA.
+           05  WRK-PARM-TAM             PIC S9(004) COMP.
+           05  WRK-PARM-DADOS.
+               10  WRK-PARM-DADO-PROT   PIC  9(009).
+               10  WRK-PARM-DADO-SEQ    PIC  9(004).
+               10  FILLER               PIC  X(063).
+
+      *================================================================*
+       PROCEDURE DIVISION USING WRK-PARM-AREA.
+      *================================================================*
+
+      *----------------------------------------------------------------*
+       0000-ROTINA-PRINCIPAL           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '0000-ROTINA-PRINCIPAL' TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           PERFORM 1000-INICIAR.
+
+           PERFORM 2000-VERIFICAR-VAZIO.
+
+           PERFORM 3000-PROCESSAR
+             UNTIL WRK-EOF-CURSOR.
+
+           PERFORM 9000-FINALIZAR.
+
+      *----------------------------------------------------------------*
+       0000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1000-INICIAR                    SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1000-INICIAR'          TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           CALL 'CKRS1000'.
+
+           PERFORM 7000-INICIAR-CKRS0105.
+
+           INITIALIZE FRWKGHEA-REGISTRO
+                      FRWKGARQ-REGISTRO
+                      FRWKGDB2-REGISTRO.
+
+           PERFORM 1050-LER-PARM.
+
+           OPEN OUTPUT  SACL003S.
+
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           PERFORM 4000-ABRIR-CURSOR.
+
+      *----------------------------------------------------------------*
+       1000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1050-LER-PARM                   SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1050-LER-PARM'         TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           IF  WRK-PARM-TAM             IS LESS THAN +9
+               OR WRK-PARM-DADO-PROT    EQUAL   ZEROS
+               MOVE 'SACL9999'          TO      FRWKGLIV-COD-MENSAGEM
+               MOVE 'PARM NPROT_MANIF OBRIGATORIO E MAIOR QUE ZERO'
+                                        TO      FRWKGLIV-PARAMETROS
+               PERFORM 9300-TRATAR-ERRO-LIVRE
+           END-IF.
+
+           MOVE WRK-PARM-DADO-PROT      TO      WRK-PARM-NPROT-MANIF.
+
+           MOVE 'N'                     TO      WRK-SW-FILTRA-SEQ.
+           IF  WRK-PARM-TAM             IS GREATER THAN +12
+               AND WRK-PARM-DADO-SEQ    NOT EQUAL ZEROS
+               MOVE WRK-PARM-DADO-SEQ   TO      WRK-PARM-NSEQ-MANIF
+               MOVE 'S'                 TO      WRK-SW-FILTRA-SEQ
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1050-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       1100-TESTAR-FILE-STATUS         SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '1100-TESTAR-FILE-STATUS' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           IF WRK-FS-SACL003S       NOT EQUAL   '00'
+              MOVE 'SACL003S'           TO      FRWKGARQ-NOME-ARQUIVO
+              MOVE WRK-FS-SACL003S      TO      FRWKGARQ-FILE-STATUS
+              PERFORM 9100-FORMATAR-ERRO-ARQUIVO
+           END-IF.
+
+      *----------------------------------------------------------------*
+       1100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2000-VERIFICAR-VAZIO            SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2000-VERIFICAR-VAZIO'  TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           PERFORM 2100-LER-CURSOR.
+
+           IF (WRK-LIDOS-COMPL          EQUAL   ZEROS)
+              DISPLAY '************ SACL2PRO ************'
+              DISPLAY '*                                *'
+              DISPLAY '* NENHUM REGISTRO DE INFORMACAO  *'
+              DISPLAY '* COMPLEMENTAR PARA O PROTOCOLO  *'
+              DISPLAY '*       PROGRAMA ENCERRADO       *'
+              DISPLAY '*                                *'
+              DISPLAY '************ SACL2PRO ************'
+              PERFORM 9000-FINALIZAR
+           END-IF.
+
+      *----------------------------------------------------------------*
+       2000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       2100-LER-CURSOR                 SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '2100-LER-CURSOR'       TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           EXEC SQL
+             FETCH C1
+               INTO :SACLB032.NPROT-MANIF          ,
+                    :SACLB032.NSEQ-MANIF           ,
+                    :SACLB032.NORD-COMPL-ABERT      ,
+                    :SACLB032.CPTCAO-TBELA          ,
+                    :SACLB032.RCOMPL-ABERT-MANIF    ,
+                    :SACLB032.CSIT-COMPL-ABERT
+           END-EXEC.
+
+           EVALUATE TRUE
+              WHEN SQLCODE              EQUAL   ZEROS
+                 IF  WRK-FILTRA-SEQ
+                     AND NSEQ-MANIF OF SACLB032
+                                       NOT EQUAL WRK-PARM-NSEQ-MANIF
+                     CONTINUE
+                 ELSE
+                     ADD 1              TO      WRK-LIDOS-COMPL
+                     PERFORM 5000-FORMATAR-REGISTRO
+                 END-IF
+                 PERFORM 2100-LER-CURSOR
+              WHEN SQLCODE              EQUAL   100
+                 SET WRK-EOF-CURSOR     TO      TRUE
+              WHEN OTHER
+                 MOVE 'TMANIF_PSSOA_COM' TO     FRWKGDB2-NOME-TABELA
+                 SET DB2-SELECT           TO     TRUE
+                 MOVE '0010'              TO     FRWKGDB2-LOCAL
+                 PERFORM 9200-TRATAR-ERRO-DB2
+           END-EVALUATE.
+
+      *----------------------------------------------------------------*
+       2100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       3000-PROCESSAR                  SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '3000-PROCESSAR'        TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           PERFORM 2100-LER-CURSOR.
+
+      *----------------------------------------------------------------*
+       3000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       4000-ABRIR-CURSOR               SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '4000-ABRIR-CURSOR'     TO      FRWKGHEA-IDEN-PARAGRAFO.
+
+           EXEC SQL
+             OPEN C1
+           END-EXEC.
+
+           IF SQLCODE                   NOT EQUAL   ZEROS
+              MOVE 'TMANIF_PSSOA_COM'   TO      FRWKGDB2-NOME-TABELA
+              SET DB2-SELECT            TO      TRUE
+              MOVE '0005'               TO      FRWKGDB2-LOCAL
+              PERFORM 9200-TRATAR-ERRO-DB2
+           END-IF.
+
+      *----------------------------------------------------------------*
+       4000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       5000-FORMATAR-REGISTRO          SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '5000-FORMATAR-REGISTRO' TO    FRWKGHEA-IDEN-PARAGRAFO.
+
+           INITIALIZE                   WRK-REG-EXTRATO.
+
+           MOVE NPROT-MANIF           OF SACLB032
+                                        TO      EXT-NPROT-MANIF.
+           MOVE NSEQ-MANIF            OF SACLB032
+                                        TO      EXT-NSEQ-MANIF.
+           MOVE NORD-COMPL-ABERT      OF SACLB032
+                                        TO      EXT-NORD-COMPL-ABERT.
+           MOVE CPTCAO-TBELA          OF SACLB032
+                                        TO      EXT-CPTCAO-TBELA.
+           MOVE CSIT-COMPL-ABERT      OF SACLB032
+                                        TO      EXT-CSIT-COMPL-ABERT.
+           MOVE RCOMPL-ABERT-MANIF-TEXT
+                                      OF SACLB032
+                                        TO      EXT-RCOMPL-ABERT-MANIF.
+
+           MOVE WRK-REG-EXTRATO         TO      FD-SACL003S.
+
+           WRITE FD-SACL003S.
+
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           ADD 1                        TO      WRK-GRAVADOS-SACL003S.
+
+      *----------------------------------------------------------------*
+       5000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7000-INICIAR-CKRS0105           SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '7000-INICIAR-CKRS0105' TO FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE 'C'                    TO PARM-OP.
+           MOVE 'DB2'                  TO PARM-SSID.
+           MOVE SPACES                 TO PARM-PLAN.
+
+           CALL WRK-CKRS0105           USING PARM-CKRS0105.
+
+      *----------------------------------------------------------------*
+       7000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       7100-ENCERRAR-CKRS0105          SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE '7100-ENCERRAR-CKRS0105' TO FRWKGHEA-IDEN-PARAGRAFO.
+
+           MOVE 'D'                    TO PARM-OP.
+           MOVE SPACES                 TO PARM-PLAN.
+
+           CALL WRK-CKRS0105           USING PARM-CKRS0105.
+
+      *----------------------------------------------------------------*
+       7100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR                  SECTION.
+      *----------------------------------------------------------------*
+      *
+           MOVE '9000-FINALIZAR'        TO      FRWKGHEA-IDEN-PARAGRAFO.
+      *
+           DISPLAY '*********** SACL2PRO ***********'
+           DISPLAY '*                              *'
+           DISPLAY '*     RESUMO PROCESSAMENTO     *'
+           DISPLAY '* ---------------------------- *'
+           DISPLAY '* LIDOS TMANIF_PSSOA_COMPL : ' WRK-LIDOS-COMPL
+           DISPLAY '*                              *'
+           DISPLAY '* GRAVADOS SACL003S        : '
+                                        WRK-GRAVADOS-SACL003S
+           DISPLAY '*                              *'
+           DISPLAY '*********** SACL2PRO ***********'
+
+           EXEC SQL
+             CLOSE C1
+           END-EXEC.
+
+           PERFORM  7100-ENCERRAR-CKRS0105.
+
+           CLOSE SACL003S.
+
+           PERFORM 1100-TESTAR-FILE-STATUS.
+
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+       9000-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9100-FORMATAR-ERRO-ARQUIVO      SECTION.
+      *----------------------------------------------------------------*
+
+           SET  ERRO-ARQUIVO            TO      TRUE.
+
+           MOVE FRWKGARQ-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE WRK-AREA-ERRO-ARQUIVO   TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           PERFORM 9900-TRATAR-ERRO.
+
+      *----------------------------------------------------------------*
+       9100-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9200-TRATAR-ERRO-DB2            SECTION.
+      *----------------------------------------------------------------*
+
+           SET  ERRO-DB2                TO      TRUE.
+
+           MOVE FRWKGDB2-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE FRWKGHEA-IDEN-PARAGRAFO(1:16)
+                                        TO      FRWKGDB2-LOCAL.
+           MOVE SQLSTATE                TO      FRWKGDB2-SQLSTATE.
+           MOVE SQLCA                   TO      FRWKGDB2-SQLCA.
+           MOVE SQLCODE                 TO      WRK-SQLCODE-AUX.
+           MOVE WRK-SQLCODE-9-3         TO      FRWKGDB2-SQLCODE2.
+           MOVE WRK-AREA-ERRO-DB2       TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           PERFORM 9900-TRATAR-ERRO.
+
+      *----------------------------------------------------------------
+       9200-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9300-TRATAR-ERRO-LIVRE          SECTION.
+      *----------------------------------------------------------------*
+
+           SET  ERRO-LIVRE              TO      TRUE.
+
+           MOVE FRWKGLIV-TAM-LAYOUT     TO      FRWKGHEA-TAM-DADOS.
+           MOVE WRK-AREA-ERRO-LIVRE     TO      WRK-BLOCO-INFO-ERRO
+                                                (1:FRWKGHEA-TAM-DADOS).
+
+           PERFORM 9900-TRATAR-ERRO.
+
+      *----------------------------------------------------------------*
+       9300-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9900-TRATAR-ERRO                SECTION.
+      *----------------------------------------------------------------*
+
+           MOVE 'SACL2PRO'              TO      FRWKGHEA-NOME-PROGRAMA.
+
+           PERFORM 9990-GRAVAR-LOG-ERRO.
+
+           PERFORM 9999-ABENDAR-PROGRAMA.
+
+           GOBACK.
+
+      *----------------------------------------------------------------*
+       9900-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9990-GRAVAR-LOG-ERRO            SECTION.
+      *----------------------------------------------------------------*
+
+           CALL WRK-FRWK2999            USING   WRK-AREA-ERRO.
+
+      *----------------------------------------------------------------*
+       9990-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
+
+      *----------------------------------------------------------------*
+       9999-ABENDAR-PROGRAMA           SECTION.
+      *----------------------------------------------------------------*
+
+           DISPLAY '*** BRAD0450 CHAMADO PARA ABENDAR O PROGRAMA ***'.
+           DISPLAY ' '.
+
+           CALL 'BRAD0450'             USING    WRK-0450-ABEND-BAT
+                                                WRK-0450-DUMP-BAT.
+
+      *----------------------------------------------------------------*
+       9999-99-FIM.                    EXIT.
+      *----------------------------------------------------------------*
