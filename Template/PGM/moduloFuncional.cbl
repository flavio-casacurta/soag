@@ -3,13 +3,17 @@
        @LABEL-CHAMAR-@MODULO                    SECTION.
       *----------------------------------------------------------------
            MOVE '@LABEL-CHAMAR-@MODULO' TO WRK-PARAGRAFO.
+           PERFORM 90700-VALIDAR-SESSAO.
+           MOVE FRWKWAAA-FLAG-PERFORMANCE TO WRK-SW-CAPTURA-PERFORMANCE.
            INITIALIZE @FCTRL-BLOCO-RETORNO OF WRK-@MODULO.
            MOVE '@MODULO'             TO WRK-MODULO.
-           EXEC CICS LINK              PROGRAM (WRK-MODULO)
-                                       COMMAREA(WRK-@MODULO)
-                                       LENGTH  (LENGTH OF WRK-@MODULO)
-                                       NOHANDLE
-           END-EXEC.
+           MOVE FRWKGLAQ-PROTOCOLO TO @FCTRL-PROTOCOLO OF WRK-@MODULO.
+           MOVE ZEROS                 TO WRK-CONT-RETRY-LINK.
+           PERFORM @LABEL-EXECUTAR-LINK THRU @LABEL-EXECUTAR-LINK-EXIT
+              WITH TEST AFTER
+              UNTIL EIBRESP EQUAL DFHRESP(NORMAL)
+                 OR EIBRESP NOT EQUAL DFHRESP(SYSBUSY)
+                 OR WRK-CONT-RETRY-LINK GREATER THAN WRK-MAX-RETRY-LINK.
 
            IF EIBRESP NOT EQUAL DFHRESP(NORMAL)
               MOVE 16         TO FRWKGLAQ-COD-RETORNO
@@ -32,3 +36,26 @@
       *----------------------------------------------------------------
        @LABEL-99-EXIT. EXIT.
       *----------------------------------------------------------------
+      * EXECUTA O EXEC CICS LINK; SYSBUSY (REGIAO OCUPADA/MAXTASK) E   *
+      * RETENTADO ATE WRK-MAX-RETRY-LINK VEZES ANTES DE SER TRATADO   *
+      * COMO ERRO DE CICS                                             *
+      *----------------------------------------------------------------
+       @LABEL-EXECUTAR-LINK SECTION.
+      *----------------------------------------------------------------
+           ADD 1                       TO WRK-CONT-RETRY-LINK.
+           IF CAPTURA-PERFORMANCE-ATIVA
+              EXEC CICS ASKTIME ABSTIME(WRK-TIME-INICIO) END-EXEC
+           END-IF.
+           EXEC CICS LINK              PROGRAM (WRK-MODULO)
+                                       COMMAREA(WRK-@MODULO)
+                                       LENGTH  (LENGTH OF WRK-@MODULO)
+                                       NOHANDLE
+           END-EXEC.
+           IF CAPTURA-PERFORMANCE-ATIVA
+              EXEC CICS ASKTIME ABSTIME(WRK-TIME-FIM) END-EXEC
+              COMPUTE WRK-TEMPO-DECORRIDO-MS =
+                      WRK-TIME-FIM - WRK-TIME-INICIO
+              PERFORM 91500-API-PERFORMANCE
+           END-IF.
+       @LABEL-EXECUTAR-LINK-EXIT. EXIT.
+      *----------------------------------------------------------------
